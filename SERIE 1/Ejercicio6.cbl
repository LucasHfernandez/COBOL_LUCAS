@@ -7,9 +7,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG06-09-FL.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA ASSIGN TO DISK 'AUDITORIA.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * AUDITORIA.DAT: UN REGISTRO POR NUMERO INGRESADO, CON FECHA Y *
+      * HORA Y LA DECISION DEL OPERADOR (CONFIRMADO/DESCARTADO).     *
+      *****************************************************************
+       FD AUDITORIA.
+       01 REG-AUDITORIA.
+           05 FSA-FECHA             PIC 9(08).
+           05 FSA-HORA              PIC 9(08).
+           05 FSA-NUMERO            PIC 9(2).
+           05 FSA-DECISION          PIC X(11).
 
        WORKING-STORAGE SECTION.
            01 WS-NUMERO            PIC 9(2)    VALUE 0.
@@ -18,6 +36,14 @@
            88 WS-NEGATIVO                      VALUE 'N' 'n'.
            88 WS-RESPUESTA-VALIDA              VALUE 'S' 'N' 's' 'n'.
 
+           01 WS-FECHA-SISTEMA     PIC 9(08)   VALUE 0.
+           01 WS-HORA-SISTEMA      PIC 9(08)   VALUE 0.
+
+           01 SWITCHES.
+               05 WS-FS-AUDITORIA  PIC X(02).
+                 88 WS-FS-AUDITORIA-OK                  VALUE '00'.
+                 88 WS-FS-AUDITORIA-NOEXISTE            VALUE '35'.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -39,11 +65,42 @@
             END-PERFORM.
 
             IF WS-AFIRMATIVO
-                DISPLAY "NUMERO GUARDADO CORRECTAMENTE".
+                DISPLAY "NUMERO GUARDADO CORRECTAMENTE"
+                PERFORM GRABAR-AUDITORIA.
 
             IF WS-NEGATIVO
-                DISPLAY "NUMERO DESCARTADO".
+                DISPLAY "NUMERO DESCARTADO"
+                PERFORM GRABAR-AUDITORIA.
 
             STOP RUN.
 
+      *****************************************************************
+      * DEJA CONSTANCIA EN AUDITORIA.DAT DE LA DECISION TOMADA SOBRE  *
+      * EL NUMERO INGRESADO, CON FECHA Y HORA.                        *
+      *****************************************************************
+       GRABAR-AUDITORIA.
+            ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+            OPEN EXTEND AUDITORIA
+            IF WS-FS-AUDITORIA-NOEXISTE
+                OPEN OUTPUT AUDITORIA
+            END-IF.
+
+            MOVE WS-FECHA-SISTEMA TO FSA-FECHA
+            MOVE WS-HORA-SISTEMA TO FSA-HORA
+            MOVE WS-NUMERO TO FSA-NUMERO
+            IF WS-AFIRMATIVO
+                MOVE "CONFIRMADO" TO FSA-DECISION
+            ELSE
+                MOVE "DESCARTADO" TO FSA-DECISION
+            END-IF
+            WRITE REG-AUDITORIA.
+            IF NOT WS-FS-AUDITORIA-OK
+                DISPLAY 'ERROR AL GRABAR AUDITORIA.DAT'
+                DISPLAY 'FILE STATUS ' WS-FS-AUDITORIA
+            END-IF
+
+            CLOSE AUDITORIA.
+
        END PROGRAM PROG06-09-FL.
