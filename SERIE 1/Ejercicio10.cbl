@@ -14,16 +14,42 @@
        WORKING-STORAGE SECTION.
            01 WS-MONTO             PIC 9(20)      VALUE 0.
            01 WS-IVA               PIC 9(5)v99   VALUE 0.
+
+           01 WS-TASAIVA.
+               05 WS-OPCIONTASA    PIC 9(1)       VALUE 0.
+                 88 WS-TASA-GENERAL                       VALUE 1.
+                 88 WS-TASA-REDUCIDA                       VALUE 2.
+               05 WS-PORCIVA        PIC 9v9999    VALUE 0.
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
             DISPLAY "INGRESE MONTO DESEADO: "
             ACCEPT WS-MONTO.
 
-            MULTIPLY WS-MONTO BY 0.21 GIVING WS-IVA.
+            PERFORM PEDIR-TASA-IVA.
+
+            MULTIPLY WS-MONTO BY WS-PORCIVA GIVING WS-IVA.
 
             DISPLAY "EL IVA DEL MONTO ES: " WS-IVA.
 
             STOP RUN.
 
+      *****************************************************************
+      * PERMITE ELEGIR ENTRE LA TASA GENERAL (21%) Y LA REDUCIDA      *
+      * (10.5%), SEGUN LAS CATEGORIAS IMPOSITIVAS VIGENTES.           *
+      *****************************************************************
+       PEDIR-TASA-IVA.
+            DISPLAY "SELECCIONE LA TASA DE IVA:"
+            DISPLAY "1 - GENERAL (21%)"
+            DISPLAY "2 - REDUCIDA (10.5%)"
+            DISPLAY "RESPUESTA: "
+            ACCEPT WS-OPCIONTASA
+
+            EVALUATE TRUE
+                WHEN WS-TASA-REDUCIDA
+                    MOVE 0.105 TO WS-PORCIVA
+                WHEN OTHER
+                    MOVE 0.21 TO WS-PORCIVA
+            END-EVALUATE.
+
        END PROGRAM PROG10-09-FL.
