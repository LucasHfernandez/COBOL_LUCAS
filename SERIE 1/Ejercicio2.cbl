@@ -19,19 +19,74 @@
                05 FILLER       PIC X       VALUE "-".
                05 WS-AÑO       PIC 9(4)    VALUE 0.
 
+           01 WS-FECHAVALIDA   PIC 9(01)   VALUE 0.
+             88 WS-ES-FECHAVALIDA              VALUE 1.
+
+           01 WS-ESBISIESTO     PIC 9(01)  VALUE 0.
+             88 WS-ES-BISIESTO                 VALUE 1.
+
+           01 WS-DIASDELMES     PIC 9(02)  VALUE 0.
+
+           01 TABLA-DIASMES.
+               05 WST-DIASMES PIC 9(02) OCCURS 12 TIMES VALUES
+                   31 28 31 30 31 30 31 31 30 31 30 31.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
             DISPLAY "INGRESE LA FECHA DESEADA (DD/MM/AAAA)".
             DISPLAY " ".
-            DISPLAY "INGRESE EL DIA: "
-            ACCEPT WS-DIA
-            DISPLAY "INGRESE EL MES: "
-            ACCEPT WS-MES
-            DISPLAY "INGRESE EL AÑO: "
-            ACCEPT WS-AÑO
+
+            PERFORM UNTIL WS-ES-FECHAVALIDA
+                DISPLAY "INGRESE EL DIA: "
+                ACCEPT WS-DIA
+                DISPLAY "INGRESE EL MES: "
+                ACCEPT WS-MES
+                DISPLAY "INGRESE EL AÑO: "
+                ACCEPT WS-AÑO
+                PERFORM VALIDAR-FECHA
+                IF NOT WS-ES-FECHAVALIDA
+                    DISPLAY "FECHA INVALIDA, INGRESE NUEVAMENTE"
+                END-IF
+            END-PERFORM.
+
             DISPLAY "LA FECHA DEL DIA ES: "WS-FECHA.
 
             STOP RUN.
 
+      *****************************************************************
+      * VALIDA MES 1-12, AÑO > 0, Y DIA CONTRA LA CANTIDAD REAL DE    *
+      * DIAS DEL MES, CONSIDERANDO AÑO BISIESTO PARA FEBRERO.        *
+      *****************************************************************
+       VALIDAR-FECHA.
+            MOVE 0 TO WS-FECHAVALIDA.
+
+            IF WS-MES >= 1 AND WS-MES <= 12 AND WS-AÑO > 0
+                PERFORM DETERMINAR-BISIESTO
+                MOVE WST-DIASMES (WS-MES) TO WS-DIASDELMES
+                IF WS-MES = 2 AND WS-ES-BISIESTO
+                    MOVE 29 TO WS-DIASDELMES
+                END-IF
+                IF WS-DIA >= 1 AND WS-DIA <= WS-DIASDELMES
+                    MOVE 1 TO WS-FECHAVALIDA
+                END-IF
+            END-IF.
+
+      *****************************************************************
+      * AÑO BISIESTO: DIVISIBLE POR 4, Y SI ES DIVISIBLE POR 100     *
+      * TAMBIEN DEBE SERLO POR 400.                                   *
+      *****************************************************************
+       DETERMINAR-BISIESTO.
+            MOVE 0 TO WS-ESBISIESTO.
+
+            IF FUNCTION MOD(WS-AÑO, 4) = 0
+                IF FUNCTION MOD(WS-AÑO, 100) = 0
+                    IF FUNCTION MOD(WS-AÑO, 400) = 0
+                        MOVE 1 TO WS-ESBISIESTO
+                    END-IF
+                ELSE
+                    MOVE 1 TO WS-ESBISIESTO
+                END-IF
+            END-IF.
+
        END PROGRAM PROG02-09-FL.
