@@ -7,17 +7,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG08-09-FL.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIMITES ASSIGN TO DISK 'LIMITES.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-LIMITES.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * LIMITES.DAT: UN RANGO MIN/MAX POR SUCURSAL/PRODUCTO, PARA QUE*
+      * CADA UNO PUEDA TENER SU PROPIO LIMITE DE SOBREGIRO.          *
+      *****************************************************************
+       FD LIMITES.
+       01 REG-LIMITE.
+           05 FSL-CODIGO             PIC X(04).
+           05 FSL-MIN                PIC S9(05).
+           05 FSL-MAX                PIC 9(05).
 
        WORKING-STORAGE SECTION.
            77 WS-NUMERO            PIC 9(6)         VALUE 0.
            77 WS-MIN               PIC S9(5)        VALUE -45834.
            77 WS-MAX               PIC 9(5)         VALUE 49234.
+
+           77 WS-CODIGO            PIC X(04)        VALUE SPACES.
+           77 WS-CODIGOENCONTRADO  PIC 9(01)        VALUE 0.
+             88 WS-CODIGO-ENCONTRADO                     VALUE 1.
+
+           01 INDICES.
+               05 WS-I              PIC 9(03)       VALUE 0.
+               05 WS-CANTLIMITES    PIC 9(03)       VALUE 0.
+
+           01 TABLA-LIMITES.
+               05 WST-LIMITE OCCURS 50 TIMES.
+                   10 WST-LIM-CODIGO    PIC X(04).
+                   10 WST-LIM-MIN       PIC S9(05).
+                   10 WST-LIM-MAX       PIC 9(05).
+
+           01 SWITCHES.
+               05 WS-FS-LIMITES     PIC X(02).
+                 88 WS-FS-LIMITES-OK                    VALUE '00'.
+                 88 WS-FS-LIMITES-EOF                   VALUE '10'.
+                 88 WS-FS-LIMITES-NOEXISTE              VALUE '35'.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+            PERFORM CARGAR-LIMITES.
+
+            DISPLAY "INGRESE CODIGO DE SUCURSAL/PRODUCTO: "
+            ACCEPT WS-CODIGO.
+
+            PERFORM BUSCAR-LIMITE.
+
             DISPLAY "INGRESE UN NUMERO: "
             ACCEPT WS-NUMERO.
 
@@ -28,4 +73,47 @@
 
             STOP RUN.
 
+      *****************************************************************
+      * CARGA LA TABLA DE LIMITES DESDE LIMITES.DAT. SI NO EXISTE O  *
+      * ESTA VACIO, NO SE CARGA NINGUN LIMITE Y SE USA EL LIMITE     *
+      * GENERAL POR DEFECTO PARA CUALQUIER CODIGO.                   *
+      *****************************************************************
+       CARGAR-LIMITES.
+            OPEN INPUT LIMITES
+            IF NOT WS-FS-LIMITES-NOEXISTE
+                READ LIMITES
+                    AT END SET WS-FS-LIMITES-EOF TO TRUE
+                END-READ
+                PERFORM UNTIL WS-FS-LIMITES-EOF OR WS-I > 49
+                    ADD 1 TO WS-I
+                    MOVE FSL-CODIGO TO WST-LIM-CODIGO (WS-I)
+                    MOVE FSL-MIN TO WST-LIM-MIN (WS-I)
+                    MOVE FSL-MAX TO WST-LIM-MAX (WS-I)
+                    READ LIMITES
+                        AT END SET WS-FS-LIMITES-EOF TO TRUE
+                    END-READ
+                END-PERFORM
+                MOVE WS-I TO WS-CANTLIMITES
+                CLOSE LIMITES
+            END-IF.
+
+      *****************************************************************
+      * BUSCA EL CODIGO EN LA TABLA DE LIMITES. SI LO ENCUENTRA USA  *
+      * SU MIN/MAX; SI NO, SE MANTIENE EL LIMITE GENERAL POR DEFECTO.*
+      *****************************************************************
+       BUSCAR-LIMITE.
+            MOVE 0 TO WS-CODIGOENCONTRADO.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-CANTLIMITES
+                IF WST-LIM-CODIGO (WS-I) = WS-CODIGO
+                    MOVE WST-LIM-MIN (WS-I) TO WS-MIN
+                    MOVE WST-LIM-MAX (WS-I) TO WS-MAX
+                    MOVE 1 TO WS-CODIGOENCONTRADO
+                END-IF
+            END-PERFORM.
+
+            IF NOT WS-CODIGO-ENCONTRADO
+                DISPLAY "CODIGO NO ENCONTRADO, SE USA LIMITE GENERAL".
+
        END PROGRAM PROG08-09-FL.
