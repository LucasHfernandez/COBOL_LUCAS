@@ -7,23 +7,130 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG09-09-FL.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMBRES ASSIGN TO DISK 'NOMBRES.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-NOMBRES.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * NOMBRES.DAT: MAESTRO DE NOMBRE/APELLIDO CAPTURADOS, SIN       *
+      * DUPLICADOS, PARA ARMAR UNA LISTA DE CLIENTES/CONTACTOS.       *
+      *****************************************************************
+       FD NOMBRES.
+       01 REG-NOMBRE.
+           05 FSN-NOMBRE             PIC A(30).
+           05 FSN-APELLIDO           PIC A(30).
 
        WORKING-STORAGE SECTION.
            01 WS-NOMBRE            PIC A(30).
            01 WS-APELLIDO          PIC A(30).
+
+           01 WS-NOMBREDUPLICADO   PIC 9(01)   VALUE 0.
+             88 WS-NOMBRE-DUPLICADO                 VALUE 1.
+
+           01 INDICES.
+               05 WS-I              PIC 9(03)  VALUE 0.
+               05 WS-CANTNOMBRES    PIC 9(03)  VALUE 0.
+
+           01 TABLA-NOMBRES.
+               05 WST-NOMBRE OCCURS 200 TIMES.
+                   10 WST-NOM-NOMBRE    PIC A(30).
+                   10 WST-NOM-APELLIDO  PIC A(30).
+
+           01 SWITCHES.
+               05 WS-FS-NOMBRES     PIC X(02).
+                 88 WS-FS-NOMBRES-OK                    VALUE '00'.
+                 88 WS-FS-NOMBRES-EOF                   VALUE '10'.
+                 88 WS-FS-NOMBRES-NOEXISTE              VALUE '35'.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-            DISPLAY "INGRESE SU NOMBRE: "
-            ACCEPT WS-NOMBRE.
-            DISPLAY "INGRESE SU APELLIDO: "
-            ACCEPT WS-APELLIDO.
+            PERFORM CARGAR-NOMBRES-EXISTENTES.
+
+            PERFORM PEDIR-NOMBRE-NO-DUPLICADO.
+
             DISPLAY " "
             DISPLAY "SU NOMBRE ES: " WS-NOMBRE WS-APELLIDO.
 
+            PERFORM GRABAR-NOMBRE.
+
             STOP RUN.
 
+      *****************************************************************
+      * CARGA LOS NOMBRES YA EXISTENTES EN NOMBRES.DAT A UNA TABLA,  *
+      * PARA PODER DETECTAR DUPLICADOS ANTES DE AGREGAR UNO NUEVO.   *
+      *****************************************************************
+       CARGAR-NOMBRES-EXISTENTES.
+            OPEN INPUT NOMBRES
+            IF NOT WS-FS-NOMBRES-NOEXISTE
+                READ NOMBRES
+                    AT END SET WS-FS-NOMBRES-EOF TO TRUE
+                END-READ
+                PERFORM UNTIL WS-FS-NOMBRES-EOF OR WS-I > 199
+                    ADD 1 TO WS-I
+                    MOVE FSN-NOMBRE TO WST-NOM-NOMBRE (WS-I)
+                    MOVE FSN-APELLIDO TO WST-NOM-APELLIDO (WS-I)
+                    READ NOMBRES
+                        AT END SET WS-FS-NOMBRES-EOF TO TRUE
+                    END-READ
+                END-PERFORM
+                MOVE WS-I TO WS-CANTNOMBRES
+                CLOSE NOMBRES
+            END-IF.
+
+      *****************************************************************
+      * PIDE NOMBRE/APELLIDO HASTA QUE LA COMBINACION NO ESTE YA      *
+      * CARGADA EN EL MAESTRO.                                         *
+      *****************************************************************
+       PEDIR-NOMBRE-NO-DUPLICADO.
+            MOVE 1 TO WS-NOMBREDUPLICADO.
+
+            PERFORM UNTIL NOT WS-NOMBRE-DUPLICADO
+                DISPLAY "INGRESE SU NOMBRE: "
+                ACCEPT WS-NOMBRE
+                DISPLAY "INGRESE SU APELLIDO: "
+                ACCEPT WS-APELLIDO
+                PERFORM VALIDAR-NOMBRE-DUPLICADO
+                IF WS-NOMBRE-DUPLICADO
+                    DISPLAY "ESE NOMBRE YA ESTA REGISTRADO, REINTENTE"
+                END-IF
+            END-PERFORM.
+
+       VALIDAR-NOMBRE-DUPLICADO.
+            MOVE 0 TO WS-NOMBREDUPLICADO.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-CANTNOMBRES
+                IF WST-NOM-NOMBRE (WS-I) = WS-NOMBRE
+                   AND WST-NOM-APELLIDO (WS-I) = WS-APELLIDO
+                    MOVE 1 TO WS-NOMBREDUPLICADO
+                END-IF
+            END-PERFORM.
+
+      *****************************************************************
+      * AGREGA EL NUEVO NOMBRE/APELLIDO AL MAESTRO NOMBRES.DAT.       *
+      *****************************************************************
+       GRABAR-NOMBRE.
+            OPEN EXTEND NOMBRES
+            IF WS-FS-NOMBRES-NOEXISTE
+                OPEN OUTPUT NOMBRES
+            END-IF.
+
+            MOVE WS-NOMBRE TO FSN-NOMBRE
+            MOVE WS-APELLIDO TO FSN-APELLIDO
+            WRITE REG-NOMBRE.
+            IF NOT WS-FS-NOMBRES-OK
+                DISPLAY 'ERROR AL GRABAR NOMBRES.DAT'
+                DISPLAY 'FILE STATUS ' WS-FS-NOMBRES
+            END-IF
+
+            CLOSE NOMBRES.
+
        END PROGRAM PROG09-09-FL.
