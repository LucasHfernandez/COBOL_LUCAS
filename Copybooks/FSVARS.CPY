@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PARAMETROS PARA 9000-VERIFICAR-ARCHIVO (VER FSPROC.CPY). SE   *
+      * CARGAN ANTES DE CADA OPEN/CLOSE PARA QUE EL MISMO CODIGO DE   *
+      * FILE STATUS PRODUZCA SIEMPRE EL MISMO MENSAJE.                *
+      *****************************************************************
+       01 WS-VERFS-PARAMS.
+           05 WS-VERFS-CODIGO        PIC X(02).
+           05 WS-VERFS-ETIQUETA      PIC X(30).
+           05 WS-VERFS-OPERACION     PIC X(01).
+             88 WS-VERFS-ABRIR                      VALUE 'A'.
+             88 WS-VERFS-GENERAR                    VALUE 'G'.
+             88 WS-VERFS-CERRAR                     VALUE 'C'.
