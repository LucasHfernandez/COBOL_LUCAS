@@ -0,0 +1,47 @@
+      *****************************************************************
+      * VERIFICA UN FILE STATUS Y MUESTRA EL MENSAJE CORRESPONDIENTE, *
+      * PARA QUE TODOS LOS PROGRAMAS QUE TOCAN SERVICIO.DAT,          *
+      * CUENTAS.DAT O SALDOS.DAT REACCIONEN IGUAL ANTE EL MISMO       *
+      * CODIGO DE ERROR. SE INVOCA CON WS-VERFS-CODIGO (EL FILE       *
+      * STATUS), WS-VERFS-ETIQUETA (NOMBRE DEL ARCHIVO PARA EL        *
+      * MENSAJE) Y WS-VERFS-OPERACION ('A' = ABRIR, 'G' = GENERAR,    *
+      * 'C' = CERRAR) YA CARGADOS.                                    *
+      *****************************************************************
+       9000-VERIFICAR-ARCHIVO.
+           EVALUATE WS-VERFS-CODIGO
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ERROR EN ARCHIVO DE '
+                       FUNCTION TRIM(WS-VERFS-ETIQUETA) '!!'
+                   DISPLAY ' '
+                   IF WS-VERFS-GENERAR
+                       DISPLAY
+                           'NO SE PUDO GENERAR EL ARCHIVO ESPECIFICADO'
+                           ' X.X'
+                       DISPLAY ' '
+                       DISPLAY 'FALLA EN LA CREACION O MODIFICACION! :S'
+                   ELSE
+                       DISPLAY
+                           'NO SE PUDO ABRIR EL ARCHIVO ESPECIFICADO'
+                           ' X.X'
+                       DISPLAY ' '
+                       DISPLAY 'EL ARCHIVO NO EXISTE O NO SE ENCUENTRA'
+                           ' :S'
+                   END-IF
+               WHEN '42'
+                   DISPLAY 'ERROR EN ARCHIVO DE '
+                       FUNCTION TRIM(WS-VERFS-ETIQUETA) '!!'
+                   DISPLAY ' '
+                   DISPLAY 'NO SE PUDO CERRAR EL ARCHIVO ESPECIFICADO'
+                       ' U_U'
+                   DISPLAY ' '
+                   DISPLAY '***FALLA NO CONTEMPLADA***'
+               WHEN OTHER
+                   DISPLAY 'ERROR EN ARCHIVO DE '
+                       FUNCTION TRIM(WS-VERFS-ETIQUETA) '!!'
+                   DISPLAY ' '
+                   DISPLAY '***FALLA NO CONTEMPLADA***'
+           END-EVALUATE.
