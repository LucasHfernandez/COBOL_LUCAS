@@ -7,9 +7,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio7.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTOS ASSIGN TO DISK 'PRODUCTOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-PRODUCTOS.
+
+           SELECT CUENTASGEN ASSIGN TO DISK 'CUENTASGEN.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-CUENTASGEN.
+
        DATA DIVISION.
 
        FILE SECTION.
+       FD PRODUCTOS.
+       01 REG-PRODUCTO.
+           05 FSP-CODIGO               PIC 9(02).
+           05 FSP-DESCRIPCION          PIC X(30).
+
+      *****************************************************************
+      * CUENTASGEN.DAT: MAESTRO DE CUENTAS GENERADAS, USADO PARA      *
+      * EVITAR EMITIR DOS VECES LA MISMA COMBINACION SUCURSAL-        *
+      * PRODUCTO-NRO.CUENTA.                                          *
+      *****************************************************************
+       FD CUENTASGEN.
+       01 REG-CUENTAGEN.
+           05 FSG-SUCURSAL             PIC 9(3).
+           05 FILLER                   PIC X.
+           05 FSG-PRODUCTO             PIC 9(2).
+           05 FILLER                   PIC X.
+           05 FSG-NROCUENTA            PIC 9(5).
+           05 FILLER                   PIC X.
+           05 FSG-DIGITO               PIC 9(1).
 
        WORKING-STORAGE SECTION.
            01 WS-CUENTABANCARIA.
@@ -21,39 +52,249 @@
                   05 FILLER            PIC X       VALUE '-'.
                   05 WS-DIGITO         PIC 9(1)    VALUE 0.
            77 WS-VALIDAR               PIC 99.
-               88 WS-CAJAAHORRO                        VALUE 40.
-               88 WS-PRESTAMOP                         VALUE 50.
-               88 WS-PRESTAMOH                         VALUE 60.
-               88 WS-CC                                VALUE 45.
+
+           01 SWITCHES.
+               05 WS-FS-PRODUCTOS       PIC X(02).
+                 88 WS-FS-PRODUCTOS-OK                    VALUE '00'.
+                 88 WS-FS-PRODUCTOS-EOF                   VALUE '10'.
+               05 WS-FS-CUENTASGEN      PIC X(02).
+                 88 WS-FS-CUENTASGEN-OK                   VALUE '00'.
+                 88 WS-FS-CUENTASGEN-EOF                  VALUE '10'.
+                 88 WS-FS-CUENTASGEN-NOEXISTE              VALUE '35'.
+
+      *****************************************************************
+      * CATALOGO DE PRODUCTOS: SE CARGA DESDE PRODUCTOS.DAT Y, SI NO  *
+      * EXISTE O ESTA VACIO, SE USAN LOS 4 PRODUCTOS HISTORICOS COMO  *
+      * VALOR POR DEFECTO.                                            *
+      *****************************************************************
+           01 VARIABLES.
+               05 WS-PRODUCTOVALIDO    PIC 9(01)    VALUE 0.
+               05 WS-PRODUCTODESC      PIC X(30)    VALUE SPACES.
+               05 WS-CUENTADUPLICADA   PIC 9(01)    VALUE 0.
+
+           01 INDICES.
+               05 WS-I                 PIC 9(02)    VALUE 0.
+               05 WS-J                 PIC 9(03)    VALUE 0.
+               05 WS-CANTPROD          PIC 9(02)    VALUE 0.
+               05 WS-CANTCTAS          PIC 9(03)    VALUE 0.
+
+           01 CATALOGO-PRODUCTOS.
+               05 WST-PRODUCTO          OCCURS 10 TIMES.
+                   10 WST-PROD-CODIGO         PIC 9(02).
+                   10 WST-PROD-DESCRIPCION    PIC X(30).
+
+      *****************************************************************
+      * CUENTAS YA GENERADAS EN CUENTASGEN.DAT, CARGADAS EN MEMORIA   *
+      * PARA RECHAZAR UNA COMBINACION SUCURSAL-PRODUCTO-NRO.CUENTA    *
+      * DUPLICADA ANTES DE EMITIRLA.                                  *
+      *****************************************************************
+           01 CUENTAS-CARGADAS.
+               05 WST-CUENTA            OCCURS 100 TIMES.
+                   10 WST-CTA-SUCURSAL        PIC 9(3).
+                   10 WST-CTA-PRODUCTO        PIC 9(2).
+                   10 WST-CTA-NROCUENTA       PIC 9(5).
+
+      *****************************************************************
+      * DIGITO VERIFICADOR: SE RECALCULA A PARTIR DE SUCURSAL,        *
+      * PRODUCTO Y NRO.CUENTA Y SE CONTRASTA CONTRA LO INGRESADO.     *
+      *****************************************************************
+           01 DIGITOVERIFICADOR.
+               05 WS-DIGITO-INGRESADO  PIC 9(1)    VALUE 0.
+               05 WS-DIGITO-CALCULADO  PIC 9(1)    VALUE 0.
+               05 WS-SUMADIGITOS       PIC 9(9)    VALUE 0.
+               05 WS-DIGITOVALIDO      PIC 9(1)    VALUE 0.
 
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+            PERFORM CARGAR-CATALOGO-PRODUCTOS.
+            PERFORM CARGAR-CUENTAS-EXISTENTES.
+
             DISPLAY "INGRESE NUMERO DE SUCURSAL."
             ACCEPT WS-SUCURSAL
-            DISPLAY "INGRESE NUMERO DE PRODUCTO."
-            DISPLAY "40 - CAJA DE AHORRO"
-            DISPLAY "50 - PRESTAMOS PRENDARIO"
-            DISPLAY "60 - PRESTAMO HIPOTECARIO"
-            DISPLAY "45 - CUENTA CORRIENTE"
-            DISPLAY " "
-            DISPLAY "RESPUESTA: "
-            ACCEPT WS-VALIDAR
-
-            IF WS-CAJAAHORRO OR WS-PRESTAMOP OR WS-PRESTAMOH OR WS-CC
-                MOVE WS-VALIDAR TO WS-PRODUCTO
-                ELSE
-                    DISPLAY "NO EXISTE VALOR".
 
-            DISPLAY "INGRESE NUMERO DE CUENTA."
-            ACCEPT WS-NROCUENTA.
+            PERFORM MOSTRAR-CATALOGO-PRODUCTOS.
+            PERFORM PEDIR-PRODUCTO-VALIDO.
+            MOVE WS-VALIDAR TO WS-PRODUCTO.
+
+            PERFORM PEDIR-CUENTA-NO-DUPLICADA.
 
-            DISPLAY "INGRESE DIGITO."
-            ACCEPT WS-DIGITO.
+            PERFORM PEDIR-DIGITO-VALIDO.
+            MOVE WS-DIGITO-INGRESADO TO WS-DIGITO.
 
             DISPLAY "SU CUENTA ES: "WS-CUENTABANCARIA.
 
+            PERFORM GRABAR-CUENTA.
+
             STOP RUN.
 
+      *****************************************************************
+      * NO SE ACEPTA LA CUENTA HASTA QUE EL DIGITO INGRESADO COINCIDA *
+      * CON EL CALCULADO; UN DIGITO QUE NO COINCIDE SE RECHAZA EN VEZ *
+      * DE AUTOCORREGIRSE Y GRABARSE IGUAL.                            *
+      *****************************************************************
+       PEDIR-DIGITO-VALIDO.
+            MOVE 0 TO WS-DIGITOVALIDO
+            PERFORM UNTIL WS-DIGITOVALIDO = 1
+                DISPLAY "INGRESE DIGITO VERIFICADOR."
+                ACCEPT WS-DIGITO-INGRESADO
+                PERFORM CALCULAR-DIGITO-VERIFICADOR
+                IF WS-DIGITO-INGRESADO = WS-DIGITO-CALCULADO
+                    MOVE 1 TO WS-DIGITOVALIDO
+                ELSE
+                    DISPLAY "EL DIGITO VERIFICADOR NO ES VALIDO."
+                    DISPLAY "DIGITO CORRECTO: " WS-DIGITO-CALCULADO
+                END-IF
+            END-PERFORM.
+
+      *****************************************************************
+      * CALCULA EL DIGITO VERIFICADOR COMO EL RESTO DE DIVIDIR POR 10 *
+      * LA SUMA DE SUCURSAL + PRODUCTO + NRO.CUENTA.                  *
+      *****************************************************************
+       CALCULAR-DIGITO-VERIFICADOR.
+            COMPUTE WS-SUMADIGITOS =
+                    WS-SUCURSAL + WS-PRODUCTO + WS-NROCUENTA
+            COMPUTE WS-DIGITO-CALCULADO =
+                    FUNCTION MOD(WS-SUMADIGITOS, 10).
+
+      *****************************************************************
+      * CARGA EL CATALOGO DE PRODUCTOS DESDE PRODUCTOS.DAT; SI EL     *
+      * ARCHIVO NO EXISTE O ESTA VACIO SE USAN LOS VALORES HISTORICOS.*
+      *****************************************************************
+       CARGAR-CATALOGO-PRODUCTOS.
+            MOVE 0 TO WS-CANTPROD
+            OPEN INPUT PRODUCTOS
+            IF WS-FS-PRODUCTOS-OK
+                PERFORM UNTIL WS-FS-PRODUCTOS-EOF OR WS-CANTPROD > 9
+                    READ PRODUCTOS
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            ADD 1 TO WS-CANTPROD
+                            MOVE FSP-CODIGO
+                                     TO WST-PROD-CODIGO(WS-CANTPROD)
+                            MOVE FSP-DESCRIPCION
+                                TO WST-PROD-DESCRIPCION(WS-CANTPROD)
+                    END-READ
+                END-PERFORM
+                CLOSE PRODUCTOS
+            END-IF.
+
+            IF WS-CANTPROD = 0
+                MOVE 4 TO WS-CANTPROD
+                MOVE 40 TO WST-PROD-CODIGO(1)
+                MOVE "CAJA DE AHORRO" TO WST-PROD-DESCRIPCION(1)
+                MOVE 50 TO WST-PROD-CODIGO(2)
+                MOVE "PRESTAMOS PRENDARIO" TO WST-PROD-DESCRIPCION(2)
+                MOVE 60 TO WST-PROD-CODIGO(3)
+                MOVE "PRESTAMO HIPOTECARIO" TO WST-PROD-DESCRIPCION(3)
+                MOVE 45 TO WST-PROD-CODIGO(4)
+                MOVE "CUENTA CORRIENTE" TO WST-PROD-DESCRIPCION(4)
+            END-IF.
+
+       MOSTRAR-CATALOGO-PRODUCTOS.
+            DISPLAY "INGRESE NUMERO DE PRODUCTO."
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CANTPROD
+                DISPLAY WST-PROD-CODIGO(WS-I) " - "
+                        WST-PROD-DESCRIPCION(WS-I)
+            END-PERFORM
+            DISPLAY " ".
+
+      *****************************************************************
+      * REPITE EL PEDIDO HASTA QUE EL CODIGO INGRESADO EXISTA EN EL  *
+      * CATALOGO DE PRODUCTOS.                                        *
+      *****************************************************************
+       PEDIR-PRODUCTO-VALIDO.
+            MOVE 0 TO WS-PRODUCTOVALIDO
+            PERFORM UNTIL WS-PRODUCTOVALIDO = 1
+                DISPLAY "RESPUESTA: "
+                ACCEPT WS-VALIDAR
+                PERFORM VALIDAR-PRODUCTO
+                IF WS-PRODUCTOVALIDO = 0
+                    DISPLAY "NO EXISTE VALOR"
+                END-IF
+            END-PERFORM.
+
+       VALIDAR-PRODUCTO.
+            MOVE 0 TO WS-PRODUCTOVALIDO
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CANTPROD
+                IF WS-VALIDAR = WST-PROD-CODIGO(WS-I)
+                    MOVE 1 TO WS-PRODUCTOVALIDO
+                    MOVE WST-PROD-DESCRIPCION(WS-I) TO WS-PRODUCTODESC
+                END-IF
+            END-PERFORM.
+
+      *****************************************************************
+      * CARGA LAS CUENTAS YA GENERADAS EN CUENTASGEN.DAT PARA PODER   *
+      * VALIDAR DUPLICADOS CONTRA EJECUCIONES ANTERIORES.             *
+      *****************************************************************
+       CARGAR-CUENTAS-EXISTENTES.
+            MOVE 0 TO WS-CANTCTAS
+            OPEN INPUT CUENTASGEN
+            IF WS-FS-CUENTASGEN-OK
+                PERFORM UNTIL WS-FS-CUENTASGEN-EOF OR WS-CANTCTAS > 99
+                    READ CUENTASGEN
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            ADD 1 TO WS-CANTCTAS
+                            MOVE FSG-SUCURSAL
+                                     TO WST-CTA-SUCURSAL(WS-CANTCTAS)
+                            MOVE FSG-PRODUCTO
+                                     TO WST-CTA-PRODUCTO(WS-CANTCTAS)
+                            MOVE FSG-NROCUENTA
+                                    TO WST-CTA-NROCUENTA(WS-CANTCTAS)
+                    END-READ
+                END-PERFORM
+                CLOSE CUENTASGEN
+            END-IF.
+
+      *****************************************************************
+      * PIDE EL NUMERO DE CUENTA Y NO CONTINUA MIENTRAS LA COMBINACION*
+      * SUCURSAL-PRODUCTO-NRO.CUENTA YA EXISTA EN CUENTASGEN.DAT.     *
+      *****************************************************************
+       PEDIR-CUENTA-NO-DUPLICADA.
+            MOVE 1 TO WS-CUENTADUPLICADA
+            PERFORM UNTIL WS-CUENTADUPLICADA = 0
+                DISPLAY "INGRESE NUMERO DE CUENTA."
+                ACCEPT WS-NROCUENTA
+                PERFORM VALIDAR-CUENTA-DUPLICADA
+                IF WS-CUENTADUPLICADA = 1
+                    DISPLAY "ESA CUENTA YA FUE GENERADA ANTES."
+                END-IF
+            END-PERFORM.
+
+       VALIDAR-CUENTA-DUPLICADA.
+            MOVE 0 TO WS-CUENTADUPLICADA
+            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-CANTCTAS
+                IF WS-SUCURSAL = WST-CTA-SUCURSAL(WS-J)
+                   AND WS-PRODUCTO = WST-CTA-PRODUCTO(WS-J)
+                   AND WS-NROCUENTA = WST-CTA-NROCUENTA(WS-J)
+                    MOVE 1 TO WS-CUENTADUPLICADA
+                END-IF
+            END-PERFORM.
+
+      *****************************************************************
+      * AGREGA LA CUENTA RECIEN GENERADA A CUENTASGEN.DAT; SI EL      *
+      * ARCHIVO TODAVIA NO EXISTE SE LO CREA CON OPEN OUTPUT.         *
+      *****************************************************************
+       GRABAR-CUENTA.
+            OPEN EXTEND CUENTASGEN
+            IF WS-FS-CUENTASGEN-NOEXISTE
+                OPEN OUTPUT CUENTASGEN
+            END-IF.
+
+            MOVE WS-SUCURSAL TO FSG-SUCURSAL
+            MOVE WS-PRODUCTO TO FSG-PRODUCTO
+            MOVE WS-NROCUENTA TO FSG-NROCUENTA
+            MOVE WS-DIGITO TO FSG-DIGITO
+            WRITE REG-CUENTAGEN.
+            IF NOT WS-FS-CUENTASGEN-OK
+                DISPLAY 'ERROR AL GRABAR LA CUENTA EN CUENTASGEN.DAT'
+                DISPLAY 'FILE STATUS ' WS-FS-CUENTASGEN
+            END-IF
+
+            CLOSE CUENTASGEN.
+
        END PROGRAM Ejercicio7.
