@@ -21,6 +21,10 @@
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-ENTRADA.
 
+           SELECT UMBRAL ASSIGN TO DISK 'UMBRALSALDO.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-UMBRAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -30,33 +34,79 @@
            05 FSE-CODIGOCLTE           PIC 9(08).
            05 FSE-MONTOCUENTA          PIC 9(15)V9(02).
 
+      *****************************************************************
+      * UMBRALSALDO.DAT: UN UNICO REGISTRO CON EL SALDO MINIMO A      *
+      * PARTIR DEL CUAL UNA CUENTA ENTRA EN LA LISTA DE ALERTA. SI EL *
+      * ARCHIVO NO EXISTE O ESTA VACIO SE USA WSV-UMBRALMINIMO.       *
+      *****************************************************************
+       FD UMBRAL.
+       01 REG-UMBRAL.
+           05 FSU-MONTOMINIMO          PIC 9(15)V9(02).
+
        WORKING-STORAGE SECTION.
 
        01 VARIABLES.
+           05 WSV-MASREGISTROS         PIC 9(01)       VALUE 0.
            05 WSV-MAXIMO               PIC 9(15)V9(02).
            05 WSV-MINIMO               PIC 9(15)V9(02).
            05 WSV-BANDERA              PIC 9(01)       VALUE 0.
            05 WSV-AUXCODIGOMAX         PIC 9(08).
            05 WSV-AUXCODIGOMIN         PIC 9(08).
+           05 WSV-TOTALMONTO           PIC 9(17)V9(02) VALUE 0.
+           05 WSV-PROMEDIO             PIC 9(15)V9(02) VALUE 0.
+           05 WSV-MEDIANA              PIC 9(15)V9(02) VALUE 0.
+           05 WSV-AUXMONTO             PIC 9(15)V9(02) VALUE 0.
+           05 WSV-UMBRALMINIMO         PIC 9(15)V9(02) VALUE 1000.
+           05 WSM-UMBRALMINIMO         PIC Z(15),99.
 
        01 INDICES.
-           05 WSI-I                    PIC 9           VALUE 0.
+           05 WSI-I                    PIC 9(03)       VALUE 0.
+           05 WSI-J                    PIC 9(03)       VALUE 0.
+           05 WSI-K                    PIC 9(03)       VALUE 0.
+           05 WSV-POSMEDIANA           PIC 9(03)       VALUE 0.
 
        01 ACUMULADOR.
            05 WSC-ACUMULADOR           PIC 9(03)       VALUE 0.
+           05 WSC-CANTALERTAS          PIC 9(03)       VALUE 0.
 
        01 SWITCHES.
            05 WSS-FS-ENTRADA           PIC X(02).
              88 WSS-FS-ENTRADA-OK                      VALUE '00'.
              88 WSS-FS-ENTRADA-EOF                     VALUE '10'.
 
+           05 WS-FS-UMBRAL             PIC X(02).
+             88 WS-FS-UMBRAL-OK                        VALUE '00'.
+             88 WS-FS-UMBRAL-NOEXISTE                  VALUE '35'.
+
+       COPY FSVARS.
+
        01 MASCARAS.
            05 WSM-MASC-MAXMIN.
                10 WSM-MASCARAMAXIMO       PIC Z(15),99.
                10 WSM-MASCARAMINIMO       PIC Z(15),99.
+               10 WSM-MASCARAPROMEDIO     PIC Z(15),99.
+               10 WSM-MASCARAMEDIANA      PIC Z(15),99.
            05 WSM-MASC-MONTO              OCCURS 100 TIMES.
                10 WSM-MASCARAMONTO        PIC Z(15),99.
 
+      *****************************************************************
+      * COPIA DE LOS MONTOS PARA ORDENAR SIN ALTERAR EL ORDEN DE      *
+      * CUADRO_CUENTA_DATOS (USADO SOLO PARA CALCULAR LA MEDIANA).   *
+      *****************************************************************
+       01 ORDENAMONTOS.
+           05 WST-MONTOORD          PIC 9(15)V9(02) OCCURS 100 TIMES
+                                                             VALUE 0.
+
+      *****************************************************************
+      * CUENTAS CON SALDO POR DEBAJO DE WSV-UMBRALMINIMO, PARA UNA    *
+      * LISTA DE ALERTA EN VEZ DE UN UNICO DATO (LA CUENTA MINIMA).   *
+      *****************************************************************
+       01 ALERTAS-SALDO                OCCURS 100 TIMES.
+           05 WSC-ALERTNROCUENTA        PIC X(08).
+           05 WSC-ALERTCODCLIENTE       PIC 9(08).
+           05 WSC-ALERTMONTO            PIC 9(15)V9(02).
+           05 WSM-ALERTMONTO            PIC Z(15),99.
+
        01 CUADRO_CUENTA_FILA.
            05 FILLER    PIC X(19) VALUE '*-----------------*'.
            05 FILLER    PIC X(13) VALUE '------------*'.
@@ -89,32 +139,48 @@
        000000-CONTROL.
 
            PERFORM 100000-ABRIR.
+           PERFORM 110000-CARGAR-UMBRAL.
            PERFORM 200000-INGRESO.
            PERFORM 300000-IMPRIMIR.
 
        100000-ABRIR.
            OPEN INPUT ENTRADA
-           IF NOT WSS-FS-ENTRADA-OK
-             DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-             DISPLAY " "
-             IF WSS-FS-ENTRADA = 35
-               DISPLAY 'NO SE PUDO ABRIR EL ARCHIVO ESPECIFICADO X.X'
-               DISPLAY " "
-               DISPLAY 'EL ARCHIVO NO EXISTE O NO SE ENCUENTRA :S'
+           MOVE WSS-FS-ENTRADA TO WS-VERFS-CODIGO
+           MOVE 'ENTRADA' TO WS-VERFS-ETIQUETA
+           MOVE 'A' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO
+           IF WSS-FS-ENTRADA = '35'
                PERFORM 300000-IMPRIMIR
-             END-IF
            END-IF.
 
+      *****************************************************************
+      * SI UMBRALSALDO.DAT EXISTE Y TIENE UN REGISTRO, SE USA COMO EL *
+      * SALDO MINIMO; SI NO EXISTE O ESTA VACIO SE MANTIENE EL VALOR  *
+      * POR DEFECTO DE WSV-UMBRALMINIMO.                               *
+      *****************************************************************
+       110000-CARGAR-UMBRAL.
+           OPEN INPUT UMBRAL
+           IF WS-FS-UMBRAL-OK
+               READ UMBRAL
+                   NOT AT END
+                       MOVE FSU-MONTOMINIMO TO WSV-UMBRALMINIMO
+               END-READ
+               CLOSE UMBRAL
+           END-IF.
+           MOVE WSV-UMBRALMINIMO TO WSM-UMBRALMINIMO.
+
 
 
        200000-INGRESO.
 
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSS-FS-ENTRADA-EOF
+                                                  OR WSI-I > 100
                READ ENTRADA
                IF WSS-FS-ENTRADA-OK
                    MOVE REG-ENTRADA TO CUADRO_CUENTA_DATOS(WSI-I)
                    MOVE WSC-AUXMONTO(WSI-I) TO WSM-MASCARAMONTO(WSI-I)
                    ADD 1 TO WSC-ACUMULADOR
+                   ADD WSC-AUXMONTO(WSI-I) TO WSV-TOTALMONTO
 
                    IF WSV-BANDERA = 0
                        MOVE WSC-AUXMONTO(WSI-I) TO WSV-MAXIMO
@@ -138,6 +204,19 @@
                       MOVE WSV-MINIMO TO WSM-MASCARAMINIMO
                 END-IF
 
+                IF WSC-AUXMONTO(WSI-I) < WSV-UMBRALMINIMO
+                      AND WSC-CANTALERTAS < 100
+                      ADD 1 TO WSC-CANTALERTAS
+                      MOVE WSC-AUXNROCUENTA(WSI-I) TO
+                                 WSC-ALERTNROCUENTA(WSC-CANTALERTAS)
+                      MOVE WSC-AUXCODCLIENT(WSI-I) TO
+                                 WSC-ALERTCODCLIENTE(WSC-CANTALERTAS)
+                      MOVE WSC-AUXMONTO(WSI-I) TO
+                                 WSC-ALERTMONTO(WSC-CANTALERTAS)
+                      MOVE WSC-AUXMONTO(WSI-I) TO
+                                 WSM-ALERTMONTO(WSC-CANTALERTAS)
+                END-IF
+
                IF NOT WSS-FS-ENTRADA-OK AND WSS-FS-ENTRADA-EOF
                    DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
                    EXIT PERFORM
@@ -149,6 +228,66 @@
                PERFORM 300000-IMPRIMIR
            END-IF.
 
+           IF WSC-ACUMULADOR = 100 AND NOT WSS-FS-ENTRADA-EOF
+               PERFORM 210000-VERIFICAR-MAS-REGISTROS
+           END-IF.
+
+           IF WSC-ACUMULADOR > 0
+               PERFORM 220000-CALCULAR-PROMEDIO-MEDIANA
+           END-IF.
+
+      *****************************************************************
+      * LA TABLA SOLO ADMITE 100 CUENTAS; SI TODAVIA HAY MAS DATOS EN *
+      * EL ARCHIVO SE AVISA EN VEZ DE SEGUIR LEYENDO SIN LUGAR DONDE  *
+      * GUARDARLOS.                                                   *
+      *****************************************************************
+       210000-VERIFICAR-MAS-REGISTROS.
+           READ ENTRADA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 1 TO WSV-MASREGISTROS
+           END-READ.
+
+      *****************************************************************
+      * PROMEDIO: SUMA ACUMULADA / CANTIDAD DE CUENTAS. MEDIANA: SE   *
+      * ORDENA UNA COPIA DE LOS MONTOS (SIN TOCAR EL ORDEN ORIGINAL   *
+      * DE CUADRO_CUENTA_DATOS) Y SE TOMA EL/LOS VALOR/ES CENTRAL/ES. *
+      *****************************************************************
+       220000-CALCULAR-PROMEDIO-MEDIANA.
+           COMPUTE WSV-PROMEDIO = WSV-TOTALMONTO / WSC-ACUMULADOR.
+           MOVE WSV-PROMEDIO TO WSM-MASCARAPROMEDIO.
+
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSC-ACUMULADOR
+               MOVE WSC-AUXMONTO(WSI-J) TO WST-MONTOORD(WSI-J)
+           END-PERFORM.
+
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSC-ACUMULADOR - 1
+               PERFORM VARYING WSI-K FROM 1 BY 1
+                       UNTIL WSI-K > WSC-ACUMULADOR - WSI-J
+                   IF WST-MONTOORD(WSI-K) > WST-MONTOORD(WSI-K + 1)
+                       MOVE WST-MONTOORD(WSI-K) TO WSV-AUXMONTO
+                       MOVE WST-MONTOORD(WSI-K + 1)
+                                                TO WST-MONTOORD(WSI-K)
+                       MOVE WSV-AUXMONTO TO WST-MONTOORD(WSI-K + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF FUNCTION MOD(WSC-ACUMULADOR, 2) = 0
+               COMPUTE WSV-POSMEDIANA = WSC-ACUMULADOR / 2
+               COMPUTE WSV-MEDIANA =
+                   (WST-MONTOORD(WSV-POSMEDIANA) +
+                    WST-MONTOORD(WSV-POSMEDIANA + 1)) / 2
+           ELSE
+               COMPUTE WSV-POSMEDIANA = (WSC-ACUMULADOR + 1) / 2
+               MOVE WST-MONTOORD(WSV-POSMEDIANA) TO WSV-MEDIANA
+           END-IF.
+
+           MOVE WSV-MEDIANA TO WSM-MASCARAMEDIANA.
+
 
 
 
@@ -187,23 +326,52 @@
                DISPLAY "*CODIGO DE CUENTA A LA QUE PERTENECE: "
                                                        WSV-AUXCODIGOMIN
                DISPLAY "**************************************"
+               DISPLAY " "
+               DISPLAY "***********PROMEDIO Y MEDIANA**********"
+               DISPLAY "*MONTO PROMEDIO: "WSM-MASCARAPROMEDIO
+               DISPLAY "*MONTO MEDIANA:  "WSM-MASCARAMEDIANA
+               DISPLAY "**************************************"
+               DISPLAY " "
+               PERFORM 320000-IMPRIMIR-ALERTAS
+
+               IF WSV-MASREGISTROS = 1
+                   DISPLAY " "
+                   DISPLAY "ATENCION: HAY MAS DE 100 CUENTAS "
+                           "CARGADAS. SOLO SE MUESTRAN LAS "
+                           "PRIMERAS 100."
+               END-IF
            END-IF.
            PERFORM 310000-SALIR.
 
+      *****************************************************************
+      * LISTA DE CUENTAS CON SALDO POR DEBAJO DE WSV-UMBRALMINIMO.    *
+      *****************************************************************
+       320000-IMPRIMIR-ALERTAS.
+           DISPLAY "*******ALERTA DE SALDO BAJO************"
+           DISPLAY "*UMBRAL MINIMO: " WSM-UMBRALMINIMO
+           DISPLAY "**************************************"
+           IF WSC-CANTALERTAS = 0
+               DISPLAY "*NO HAY CUENTAS POR DEBAJO DEL MINIMO"
+           ELSE
+               PERFORM VARYING WSI-J FROM 1 BY 1
+                       UNTIL WSI-J > WSC-CANTALERTAS
+                   DISPLAY "*CUENTA " WSC-ALERTNROCUENTA(WSI-J)
+                           " (CLIENTE " WSC-ALERTCODCLIENTE(WSI-J)
+                           "): " WSM-ALERTMONTO(WSI-J)
+               END-PERFORM
+           END-IF.
+           DISPLAY "**************************************".
+
 
        310000-SALIR.
 
            CLOSE ENTRADA
-           IF NOT WSS-FS-ENTRADA-OK
-              DISPLAY " "
-              DISPLAY " "
-              DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-              IF WSS-FS-ENTRADA = 42
-               DISPLAY " "
-               DISPLAY 'NO SE PUDO CERRAR EL ARCHIVO ESPECIFICADO U_U'
-               DISPLAY " "
-               DISPLAY '***FALLA NO CONTEMPLADA***'
-           END-IF.
-            STOP RUN.
+           MOVE WSS-FS-ENTRADA TO WS-VERFS-CODIGO
+           MOVE 'ENTRADA' TO WS-VERFS-ETIQUETA
+           MOVE 'C' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+           STOP RUN.
+
+       COPY FSPROC.
 
        END PROGRAM PROG05-09-FL.
