@@ -36,23 +36,79 @@
            05 WSS-FS-SALIDA            PIC X(02).
              88 WSS-FS-SALIDA-OK                    VALUE '00'.
              88 WSS-FS-SALIDA-EOF                   VALUE '10'.
+             88 WSS-FS-SALIDA-NOEXISTE              VALUE '35'.
 
        01 VARIABLES.
            05 WSV-RESPUESTA            PIC 9(01)    VALUE 0.
+           05 WSV-CUENTADUPLICADA      PIC 9(01)    VALUE 0.
+           05 WSV-MONTOCONFIRMADO      PIC 9(01)    VALUE 0.
+           05 WSV-RESPUESTACONFIRMA    PIC 9(01)    VALUE 0.
+
+      *****************************************************************
+      * WSC-MONTOMAXIMO: TOPE RAZONABLE PARA DETECTAR UN ERROR DE     *
+      * TIPEO (DIGITOS DE MAS) ANTES DE GRABAR LA CUENTA. UN MONTO    *
+      * POR ENCIMA DE ESTE VALOR NO SE RECHAZA, PERO SE PIDE          *
+      * CONFIRMACION EXPLICITA.                                       *
+      *****************************************************************
+       01 LIMITE-MONTO.
+           05 WSC-MONTOMAXIMO          PIC 9(15)V9(02)
+                                                     VALUE 1000000.
+           05 WSM-MONTOMAXIMO          PIC Z(15),99.
+
+       01 INDICES.
+           05 WSI-I                    PIC 9(03)    VALUE 0.
+           05 WSV-CANTCTAS             PIC 9(03)    VALUE 0.
+
+      *****************************************************************
+      * 01 CUENTAS-CARGADAS: NUMEROS DE CUENTA YA PRESENTES EN EL     *
+      * ARCHIVO (MAS LOS INGRESADOS EN ESTA MISMA SESION), PARA PODER *
+      * RECHAZAR UN FSS-NROCUENTA DUPLICADO ANTES DE GRABARLO.        *
+      *****************************************************************
+       01 CUENTAS-CARGADAS.
+           05 WST-CTA-NRO               PIC X(08)    OCCURS 100 TIMES.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
        000000-CONTROL.
+           PERFORM 010000-CARGAR-CUENTAS
            PERFORM 100000-ABRIR
            PERFORM 200000-TOMADEDATOS
            PERFORM 300000-CERRAR.
 
+      *****************************************************************
+      * CARGA LOS NUMEROS DE CUENTA YA EXISTENTES EN CUENTAS.DAT PARA *
+      * PODER VALIDAR DUPLICADOS CONTRA LO YA GRABADO EN EJECUCIONES  *
+      * ANTERIORES.                                                   *
+      *****************************************************************
+       010000-CARGAR-CUENTAS.
+           MOVE 0 TO WSV-CANTCTAS
+           OPEN INPUT SALIDA
+           IF WSS-FS-SALIDA-OK
+              PERFORM UNTIL WSS-FS-SALIDA-EOF OR WSV-CANTCTAS > 99
+                 READ SALIDA
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WSV-CANTCTAS
+                       MOVE FSS-NROCUENTA TO
+                                        WST-CTA-NRO(WSV-CANTCTAS)
+                 END-READ
+              END-PERFORM
+              CLOSE SALIDA
+           END-IF.
 
+      *****************************************************************
+      * SE ABRE EN MODO EXTEND PARA AGREGAR SIN PERDER LO YA CARGADO; *
+      * SI EL ARCHIVO TODAVIA NO EXISTE SE LO CREA CON OPEN OUTPUT.   *
+      *****************************************************************
        100000-ABRIR.
 
-           OPEN OUTPUT SALIDA
+           OPEN EXTEND SALIDA
+           IF WSS-FS-SALIDA-NOEXISTE
+              OPEN OUTPUT SALIDA
+           END-IF
            IF NOT WSS-FS-SALIDA-OK
              DISPLAY 'ERROR AL GENERAR ARCHIVO DE SALIDA'
              DISPLAY 'FILE STATUS' WSS-FS-SALIDA
@@ -64,26 +120,89 @@
 
            PERFORM UNTIL WSV-RESPUESTA = 2
 
-           DISPLAY "INGRESE NUMERO DE CUENTA (8 DIGITOS)"
-           DISPLAY "RESPUESTA: "
-           ACCEPT FSS-NROCUENTA
+           PERFORM 205000-PEDIR-CUENTA-NO-DUPLICADA
 
            DISPLAY "INGRESE EL CODIGO DEL CLIENTE (8 DIGITOS)"
            DISPLAY "RESPUESTA: "
            ACCEPT FSS-CODIGOCLTE
 
-           DISPLAY "INGRESE MONTO DE LA CUENTA (15 DIGITOS)"
-           DISPLAY "RESPUESTA: "
-           ACCEPT FSS-MONTOCUENTA
+           PERFORM 207000-PEDIR-MONTO-VALIDO
 
            WRITE REG-SALIDA
 
+           IF WSV-CANTCTAS < 100
+              ADD 1 TO WSV-CANTCTAS
+              MOVE FSS-NROCUENTA TO WST-CTA-NRO(WSV-CANTCTAS)
+           END-IF
+
            DISPLAY "DESEA INGRESAR MAS DATOS? (SI = 1 NO = 2)"
            DISPLAY "RESPUESTA: "
            ACCEPT WSV-RESPUESTA
 
            END-PERFORM.
 
+      *****************************************************************
+      * PIDE EL NUMERO DE CUENTA Y NO CONTINUA HASTA QUE NO COINCIDA  *
+      * CON NINGUNO DE LOS YA CARGADOS.                               *
+      *****************************************************************
+       205000-PEDIR-CUENTA-NO-DUPLICADA.
+           MOVE 1 TO WSV-CUENTADUPLICADA
+           PERFORM UNTIL WSV-CUENTADUPLICADA = 0
+              DISPLAY "INGRESE NUMERO DE CUENTA (8 DIGITOS)"
+              DISPLAY "RESPUESTA: "
+              ACCEPT FSS-NROCUENTA
+
+              PERFORM 206000-VALIDAR-CUENTA-DUPLICADA
+
+              IF WSV-CUENTADUPLICADA = 1
+                 DISPLAY "ESA CUENTA YA EXISTE, INGRESE OTRO NUMERO"
+              END-IF
+           END-PERFORM.
+
+       206000-VALIDAR-CUENTA-DUPLICADA.
+           MOVE 0 TO WSV-CUENTADUPLICADA
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSV-CANTCTAS
+              IF FSS-NROCUENTA = WST-CTA-NRO(WSI-I)
+                 MOVE 1 TO WSV-CUENTADUPLICADA
+              END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * PIDE EL MONTO DE LA CUENTA Y NO CONTINUA HASTA QUE EL         *
+      * OPERADOR LO CONFIRME. UN MONTO EN CERO SE RECHAZA DIRECTAMENTE*
+      * (RECHAZA UN OLVIDO DE CARGA); UN MONTO POR ENCIMA DE          *
+      * WSC-MONTOMAXIMO SE ADVIERTE COMO POSIBLE ERROR DE TIPEO       *
+      * (DIGITOS DE MAS) ANTES DE PEDIR CONFIRMACION.                  *
+      *****************************************************************
+       207000-PEDIR-MONTO-VALIDO.
+           MOVE WSC-MONTOMAXIMO TO WSM-MONTOMAXIMO
+           MOVE 0 TO WSV-MONTOCONFIRMADO
+           PERFORM UNTIL WSV-MONTOCONFIRMADO = 1
+
+              DISPLAY "INGRESE MONTO DE LA CUENTA (15 DIGITOS)"
+              DISPLAY "RESPUESTA: "
+              ACCEPT FSS-MONTOCUENTA
+
+              IF FSS-MONTOCUENTA = 0
+                 DISPLAY "EL MONTO NO PUEDE SER CERO. "
+                         "INGRESE OTRO VALOR."
+              ELSE
+                 IF FSS-MONTOCUENTA > WSC-MONTOMAXIMO
+                    DISPLAY "EL MONTO INGRESADO SUPERA EL TOPE "
+                            "HABITUAL (" WSM-MONTOMAXIMO "). "
+                            "VERIFIQUE QUE NO SEA UN ERROR DE TIPEO."
+                 END-IF
+
+                 DISPLAY "CONFIRMA EL MONTO INGRESADO? (SI=1 NO=2)"
+                 DISPLAY "RESPUESTA: "
+                 ACCEPT WSV-RESPUESTACONFIRMA
+                 IF WSV-RESPUESTACONFIRMA = 1
+                    MOVE 1 TO WSV-MONTOCONFIRMADO
+                 END-IF
+              END-IF
+
+           END-PERFORM.
+
        300000-CERRAR.
            CLOSE SALIDA
            IF NOT WSS-FS-SALIDA-OK
