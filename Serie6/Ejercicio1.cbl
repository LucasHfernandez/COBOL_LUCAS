@@ -21,6 +21,10 @@
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-SALIDA.
 
+           SELECT CATALOGO           ASSIGN TO DISK 'CATSERV.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CATALOGO.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -34,15 +38,60 @@
                10 FSS-PER-MES          PIC X(02).
            05 FSS-MONTOFACTURA         PIC 9(05)V9(02).
 
+       FD CATALOGO.
+       01 REG-CATALOGO.
+           05 FSC-CODIGO               PIC X(03).
+
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
            05 WSS-FS-SALIDA              PIC X(02).
              88 WSS-FS-SALIDA-OK                      VALUE '00'.
              88 WSS-FS-SALIDA-EOF                     VALUE '10'.
+             88 WSS-FS-SALIDA-NOEXISTE                VALUE '35'.
+
+           05 WSS-FS-CATALOGO            PIC X(02).
+             88 WSS-FS-CATALOGO-OK                    VALUE '00'.
+             88 WSS-FS-CATALOGO-EOF                   VALUE '10'.
 
        01 VARIABLES.
            05 WSV-RESPUESTA              PIC 9(01)    VALUE 0.
+           05 WSV-OPCION                 PIC 9(01)    VALUE 0.
+           05 WSV-OPCIONMANT             PIC 9(01)    VALUE 0.
+           05 WSV-BUSCAR-CODIGO          PIC X(03).
+           05 WSV-BUSCAR-CUENTA          PIC 9(08).
+           05 WSV-ENCONTRADO             PIC 9(01)    VALUE 0.
+           05 WSV-CODIGOVALIDO           PIC 9(01)    VALUE 0.
+
+       01 INDICES.
+           05 WSI-I                      PIC 9(03)    VALUE 0.
+           05 WSI-J                      PIC 9(03)    VALUE 0.
+           05 WSV-CANTSERV               PIC 9(03)    VALUE 0.
+           05 WSV-POSICION               PIC 9(03)    VALUE 0.
+           05 WSV-CANTCAT                PIC 9(02)    VALUE 0.
+
+      *****************************************************************
+      * 01 CATALOGO-SERVICIOS: CODIGOS DE SERVICIO VALIDOS, CARGADOS  *
+      * DESDE CATSERV.DAT. SI EL ARCHIVO NO EXISTE SE USA UNA LISTA   *
+      * MINIMA POR DEFECTO PARA NO DEJAR LA VALIDACION INUTILIZABLE.  *
+      *****************************************************************
+       01 CATALOGO-SERVICIOS.
+           05 WST-CAT-CODIGO             PIC X(03)    OCCURS 50 TIMES.
+
+      *****************************************************************
+      * 01 TABLA-SERVICIOS: IMAGEN EN MEMORIA DE SERVICIO.DAT, PARA   *
+      * PODER BUSCAR, MODIFICAR O BORRAR UN REGISTRO Y REGRABAR TODO  *
+      * EL ARCHIVO (LINE SEQUENTIAL NO PERMITE REESCRITURA DIRECTA).  *
+      *****************************************************************
+       01 TABLA-SERVICIOS.
+           05 WST-SERVICIO                OCCURS 100 TIMES.
+               10 WST-SER-CODIGO          PIC X(03).
+               10 WST-SER-CUENTA          PIC 9(08).
+               10 WST-SER-DESCRIPCION     PIC X(30).
+               10 WST-SER-PERIODO.
+                   15 WST-SER-PER-AÑO     PIC X(04).
+                   15 WST-SER-PER-MES     PIC X(02).
+               10 WST-SER-MONTO           PIC 9(05)V9(02).
 
 
        PROCEDURE DIVISION.
@@ -50,14 +99,75 @@
        MAIN-PROCEDURE.
 
        000000-CONTROL.
-           PERFORM 100000-ABRIR
-           PERFORM 200000-TOMADEDATOS
-           PERFORM 300000-CERRAR.
+           PERFORM 010000-CARGAR-CATALOGO
+           PERFORM 050000-MENU-PRINCIPAL
+           STOP RUN.
+
+      *****************************************************************
+      * CARGA LOS CODIGOS DE SERVICIO VALIDOS DESDE CATSERV.DAT. SI EL*
+      * ARCHIVO NO EXISTE O ESTA VACIO SE USA UNA LISTA POR DEFECTO.  *
+      *****************************************************************
+       010000-CARGAR-CATALOGO.
+           MOVE 0 TO WSV-CANTCAT
+           OPEN INPUT CATALOGO
+           IF WSS-FS-CATALOGO-OK
+              PERFORM UNTIL WSS-FS-CATALOGO-EOF OR WSV-CANTCAT > 49
+                 READ CATALOGO
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WSV-CANTCAT
+                       MOVE FSC-CODIGO TO WST-CAT-CODIGO(WSV-CANTCAT)
+                 END-READ
+              END-PERFORM
+              CLOSE CATALOGO
+           END-IF
+
+           IF WSV-CANTCAT = 0
+              MOVE "001" TO WST-CAT-CODIGO(1)
+              MOVE "002" TO WST-CAT-CODIGO(2)
+              MOVE "003" TO WST-CAT-CODIGO(3)
+              MOVE "004" TO WST-CAT-CODIGO(4)
+              MOVE "005" TO WST-CAT-CODIGO(5)
+              MOVE 5     TO WSV-CANTCAT
+           END-IF.
+
+      *****************************************************************
+      * MENU: PERMITE AGREGAR SERVICIOS NUEVOS O ENTRAR A MANTENIMIENTO*
+      * (MODIFICAR/BORRAR) SOBRE LOS YA CARGADOS EN SERVICIO.DAT.     *
+      *****************************************************************
+       050000-MENU-PRINCIPAL.
+           PERFORM UNTIL WSV-OPCION = 3
+              DISPLAY "**************************************"
+              DISPLAY "1 - AGREGAR SERVICIOS"
+              DISPLAY "2 - MANTENIMIENTO (MODIFICAR/BORRAR)"
+              DISPLAY "3 - SALIR"
+              DISPLAY "RESPUESTA: "
+              ACCEPT WSV-OPCION
 
+              EVALUATE WSV-OPCION
+                 WHEN 1
+                    MOVE 0 TO WSV-RESPUESTA
+                    PERFORM 100000-ABRIR
+                    PERFORM 200000-TOMADEDATOS
+                    PERFORM 300000-CERRAR
+                 WHEN 2
+                    PERFORM 400000-MANTENIMIENTO
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-PERFORM.
 
+      *****************************************************************
+      * SE ABRE EN MODO EXTEND PARA AGREGAR SIN PERDER LO YA CARGADO; *
+      * SI EL ARCHIVO TODAVIA NO EXISTE SE LO CREA CON OPEN OUTPUT.   *
+      *****************************************************************
        100000-ABRIR.
 
-           OPEN OUTPUT SALIDA
+           OPEN EXTEND SALIDA
+           IF WSS-FS-SALIDA-NOEXISTE
+              OPEN OUTPUT SALIDA
+           END-IF
            IF NOT WSS-FS-SALIDA-OK
              DISPLAY 'ERROR AL GENERAR ARCHIVO DE SALIDA'
              DISPLAY 'FILE STATUS' WSS-FS-SALIDA
@@ -69,9 +179,7 @@
 
            PERFORM UNTIL WSV-RESPUESTA = 2
 
-           DISPLAY "INGRESE CODIGO DEL SERVICIO (3 DIGITOS)"
-           DISPLAY "RESPUESTA: "
-           ACCEPT FSS-CODIGOSERVICIO
+           PERFORM 205000-PEDIR-CODIGO-VALIDO
 
            DISPLAY "INGRESE NUMERO DE CUENTA (8 DIGITOS)"
            DISPLAY "RESPUESTA: "
@@ -100,6 +208,32 @@
 
            END-PERFORM.
 
+      *****************************************************************
+      * PIDE EL CODIGO DE SERVICIO Y NO CONTINUA HASTA QUE COINCIDA   *
+      * CON UNO DEL CATALOGO, PARA EVITAR ALTAS CON CODIGOS INVALIDOS.*
+      *****************************************************************
+       205000-PEDIR-CODIGO-VALIDO.
+           MOVE 0 TO WSV-CODIGOVALIDO
+           PERFORM UNTIL WSV-CODIGOVALIDO = 1
+              DISPLAY "INGRESE CODIGO DEL SERVICIO (3 DIGITOS)"
+              DISPLAY "RESPUESTA: "
+              ACCEPT FSS-CODIGOSERVICIO
+
+              PERFORM 206000-VALIDAR-CODIGO
+
+              IF WSV-CODIGOVALIDO = 0
+                 DISPLAY "CODIGO DE SERVICIO INEXISTENTE EN EL CATALOGO"
+              END-IF
+           END-PERFORM.
+
+       206000-VALIDAR-CODIGO.
+           MOVE 0 TO WSV-CODIGOVALIDO
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSV-CANTCAT
+              IF FSS-CODIGOSERVICIO = WST-CAT-CODIGO(WSI-I)
+                 MOVE 1 TO WSV-CODIGOVALIDO
+              END-IF
+           END-PERFORM.
+
        300000-CERRAR.
            CLOSE SALIDA
            IF NOT WSS-FS-SALIDA-OK
@@ -107,6 +241,105 @@
               DISPLAY 'ERROR AL CERRAR EL ARCHIVO'
               DISPLAY 'FILE STATUS' WSS-FS-SALIDA
            END-IF.
-            STOP RUN.
+
+      *****************************************************************
+      * MANTENIMIENTO: BUSCA UN SERVICIO POR CODIGO/CUENTA Y PERMITE  *
+      * MODIFICARLO O BORRARLO, REGRABANDO TODO EL ARCHIVO.           *
+      *****************************************************************
+       400000-MANTENIMIENTO.
+           PERFORM 410000-CARGAR-SERVICIOS
+
+           IF WSV-CANTSERV = 0
+              DISPLAY "NO HAY SERVICIOS CARGADOS EN EL ARCHIVO"
+           ELSE
+              PERFORM 420000-BUSCAR-SERVICIO
+              IF WSV-ENCONTRADO = 1
+                 DISPLAY "1 - MODIFICAR   2 - BORRAR   3 - CANCELAR"
+                 DISPLAY "RESPUESTA: "
+                 ACCEPT WSV-OPCIONMANT
+
+                 EVALUATE WSV-OPCIONMANT
+                    WHEN 1
+                       PERFORM 430000-MODIFICAR-SERVICIO
+                       PERFORM 450000-GRABAR-SERVICIOS
+                    WHEN 2
+                       PERFORM 440000-BORRAR-SERVICIO
+                       PERFORM 450000-GRABAR-SERVICIOS
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              ELSE
+                 DISPLAY "SERVICIO NO ENCONTRADO"
+              END-IF
+           END-IF.
+
+       410000-CARGAR-SERVICIOS.
+           MOVE 0 TO WSV-CANTSERV
+           OPEN INPUT SALIDA
+           IF WSS-FS-SALIDA-OK
+              PERFORM UNTIL WSS-FS-SALIDA-EOF OR WSV-CANTSERV > 99
+                 READ SALIDA
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WSV-CANTSERV
+                       MOVE REG-SALIDA TO WST-SERVICIO(WSV-CANTSERV)
+                 END-READ
+              END-PERFORM
+              CLOSE SALIDA
+           END-IF.
+
+       420000-BUSCAR-SERVICIO.
+           DISPLAY "INGRESE CODIGO DE SERVICIO A BUSCAR (3 DIGITOS)"
+           DISPLAY "RESPUESTA: "
+           ACCEPT WSV-BUSCAR-CODIGO
+           DISPLAY "INGRESE NUMERO DE CUENTA (8 DIGITOS)"
+           DISPLAY "RESPUESTA: "
+           ACCEPT WSV-BUSCAR-CUENTA
+
+           MOVE 0 TO WSV-ENCONTRADO
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSV-CANTSERV
+              IF WST-SER-CODIGO(WSI-I) = WSV-BUSCAR-CODIGO
+                 AND WST-SER-CUENTA(WSI-I) = WSV-BUSCAR-CUENTA
+                 MOVE 1    TO WSV-ENCONTRADO
+                 MOVE WSI-I TO WSV-POSICION
+              END-IF
+           END-PERFORM.
+
+       430000-MODIFICAR-SERVICIO.
+           DISPLAY "INGRESE NUEVA DESCRIPCION (HASTA 30 CARACT.)"
+           DISPLAY "RESPUESTA: "
+           ACCEPT WST-SER-DESCRIPCION(WSV-POSICION)
+
+           DISPLAY "INGRESE NUEVO PERIODO DE FACTURACION."
+           DISPLAY "INGRESE AÑO: "
+           ACCEPT WST-SER-PER-AÑO(WSV-POSICION)
+           DISPLAY "INGRESE MES: "
+           ACCEPT WST-SER-PER-MES(WSV-POSICION)
+
+           DISPLAY "INGRESE NUEVO MONTO DE FACTURA (5 DIGITOS)"
+           DISPLAY "RESPUESTA: "
+           ACCEPT WST-SER-MONTO(WSV-POSICION).
+
+       440000-BORRAR-SERVICIO.
+           PERFORM VARYING WSI-J FROM WSV-POSICION BY 1
+                      UNTIL WSI-J >= WSV-CANTSERV
+              MOVE WST-SERVICIO(WSI-J + 1) TO WST-SERVICIO(WSI-J)
+           END-PERFORM
+           SUBTRACT 1 FROM WSV-CANTSERV.
+
+       450000-GRABAR-SERVICIOS.
+           OPEN OUTPUT SALIDA
+           IF WSS-FS-SALIDA-OK
+              PERFORM VARYING WSI-I FROM 1 BY 1
+                         UNTIL WSI-I > WSV-CANTSERV
+                 MOVE WST-SERVICIO(WSI-I) TO REG-SALIDA
+                 WRITE REG-SALIDA
+              END-PERFORM
+              CLOSE SALIDA
+           ELSE
+              DISPLAY "ERROR AL REGRABAR SERVICIO.DAT"
+              DISPLAY "FILE STATUS" WSS-FS-SALIDA
+           END-IF.
 
        END PROGRAM PROG01-09-FL.
