@@ -0,0 +1,330 @@
+      ******************************************************************
+      * Author: FERNANDEZ LUCAS IVAN
+      * Date: 11/06/2019
+      * Purpose: EJERCICIO 8 SERIE 6 - CIERRE DEL DIA CONSOLIDADO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG08-09-FL.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA1
+           ASSIGN TO DISK'D:\EjerciciosCobol\Serie6\SERVICIO.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ENTRADA.
+
+           SELECT ENTRADA2
+           ASSIGN TO DISK'D:\EjerciciosCobol\Serie6\CUENTAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ENTRADA2.
+
+           SELECT SALIDA
+           ASSIGN TO DISK'D:\EjerciciosCobol\Serie6\SALDOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SALIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ENTRADA1.
+       01 REG-ENTRADA-SERVICIO.
+           05 FSE-CODIGOSERVICIO       PIC X(03).
+           05 FSE-NROCUENTA-SERVICIO   PIC 9(08).
+           05 FSE-DESCRIPCION          PIC X(30).
+           05 FSE-PERIODO.
+               10 FSE-PER-AÑO          PIC X(04).
+               10 FSE-PER-MES          PIC X(02).
+           05 FSE-MONTOFACTURA         PIC 9(05)V9(02).
+
+       FD ENTRADA2.
+       01 REG-ENTRADA-CUENTA.
+           05 FSE-NROCUENTA-CUENTA     PIC X(08).
+           05 FSE-CODIGOCLTE           PIC 9(08).
+           05 FSE-MONTOCUENTA          PIC 9(15)V9(02).
+
+       FD SALIDA.
+       01 REG-SALIDA.
+           05 FSS-CLIENTE              PIC 9(08).
+           05 FSS-MONTOCUENTA          PIC 9(15)V9(02).
+
+       WORKING-STORAGE SECTION.
+
+       01 VARIABLES.
+           05 WSV-ENCONTRADO           PIC 9(01)       VALUE 0.
+           05 WSV-POSICION             PIC 9(03)       VALUE 0.
+           05 WSV-TOTALSERVICIOS       PIC 9(07)V9(02) VALUE 0.
+           05 WSV-TOTALCUENTAS         PIC 9(17)V9(02) VALUE 0.
+           05 WSV-TOTALSALDOS          PIC 9(17)V9(02) VALUE 0.
+
+       01 MASCARAS.
+           05 WSM-TOTALSERVICIOS       PIC Z(07),99.
+           05 WSM-TOTALCUENTAS         PIC Z(17),99.
+           05 WSM-TOTALSALDOS          PIC Z(17),99.
+           05 WSM-MONTOSERVICIO        PIC Z(05),99.
+           05 WSM-MONTOCUENTA          PIC Z(15),99.
+           05 WSM-MONTOSALDO           PIC Z(15),99.
+
+       01 INDICES.
+           05 WSI-I                    PIC 9(03)       VALUE 0.
+           05 WSI-J                    PIC 9(03)       VALUE 0.
+           05 WSV-CANTSERVICIOS        PIC 9(03)       VALUE 0.
+           05 WSV-CANTCUENTAS          PIC 9(03)       VALUE 0.
+
+       01 SWITCHES-ENTRADA.
+           05 WSS-FS-ENTRADA           PIC X(02).
+             88 WSS-FS-ENTRADA-OK                      VALUE '00'.
+             88 WSS-FS-ENTRADA-EOF                     VALUE '10'.
+           05 WSS-FS-ENTRADA2          PIC X(02).
+             88 WSS-FS-ENTRADA2-OK                     VALUE '00'.
+             88 WSS-FS-ENTRADA2-EOF                    VALUE '10'.
+
+       01 SWITCHES-SALIDA.
+           05 WSS-FS-SALIDA            PIC X(02).
+             88 WSS-FS-SALIDA-OK                      VALUE '00'.
+             88 WSS-FS-SALIDA-EOF                     VALUE '10'.
+
+       COPY FSVARS.
+
+      *****************************************************************
+      * SERVICIO.DAT Y CUENTAS.DAT SE CARGAN ENTERAS EN MEMORIA, IGUAL*
+      * QUE EN LOS EJERCICIOS 3/4/7, PARA PODER IMPRIMIR EL RESUMEN   *
+      * Y HACER EL CRUCE SIN RELEER UN LINE SEQUENTIAL.                *
+      *****************************************************************
+       01 TABLA-SERVICIOS.
+           05 WST-SERVICIO            OCCURS 100 TIMES.
+               10 WST-SER-CODIGO      PIC X(03).
+               10 WST-SER-CUENTA      PIC 9(08).
+               10 WST-SER-DESCRIPCION PIC X(30).
+               10 WST-SER-MONTO       PIC 9(05)V9(02).
+
+       01 TABLA-CUENTAS.
+           05 WST-CUENTA              OCCURS 100 TIMES.
+               10 WST-CTA-NRO         PIC X(08).
+               10 WST-CTA-CODCLTE     PIC 9(08).
+               10 WST-CTA-MONTO       PIC 9(15)V9(02).
+
+      *****************************************************************
+      * SERVICIOS DE SERVICIO.DAT CUYA CUENTA NO EXISTE EN CUENTAS.DAT,*
+      * IGUAL QUE LA EXCEPCION YA RESUELTA EN EL EJERCICIO 7.          *
+      *****************************************************************
+       01 TABLA-SIN-CUENTA.
+           05 WSV-CANTSINCTA          PIC 9(03)       VALUE 0.
+           05 WST-SINCTA              OCCURS 100 TIMES.
+               10 WST-SINCTA-CODIGO   PIC X(03).
+               10 WST-SINCTA-CUENTA   PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+       000000-CONTROL.
+           PERFORM 100000-ABRIR-ENTRADA.
+           PERFORM 110000-CARGAR-SERVICIOS.
+           PERFORM 120000-CARGAR-CUENTAS.
+           PERFORM 200000-PROCESAR-SALDOS.
+           PERFORM 210000-GRABAR-SALDOS.
+           PERFORM 300000-IMPRIMIR-CIERRE.
+           STOP RUN.
+
+       100000-ABRIR-ENTRADA.
+           OPEN INPUT ENTRADA1
+           MOVE WSS-FS-ENTRADA TO WS-VERFS-CODIGO
+           MOVE 'SERVICIO' TO WS-VERFS-ETIQUETA
+           MOVE 'A' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+
+           OPEN INPUT ENTRADA2
+           MOVE WSS-FS-ENTRADA2 TO WS-VERFS-CODIGO
+           MOVE 'CUENTAS' TO WS-VERFS-ETIQUETA
+           MOVE 'A' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+
+      *****************************************************************
+      * CARGA SERVICIO.DAT Y ACUMULA EL TOTAL FACTURADO, PARA EL      *
+      * RENGLON "SERVICIOS FACTURADOS" DEL CIERRE.                    *
+      *****************************************************************
+       110000-CARGAR-SERVICIOS.
+           MOVE 0 TO WSV-CANTSERVICIOS
+           PERFORM VARYING WSI-I FROM 1 BY 1
+                   UNTIL WSS-FS-ENTRADA-EOF OR WSI-I > 100
+               READ ENTRADA1
+               IF WSS-FS-ENTRADA-OK
+                   ADD 1 TO WSV-CANTSERVICIOS
+                   MOVE FSE-CODIGOSERVICIO
+                                TO WST-SER-CODIGO(WSV-CANTSERVICIOS)
+                   MOVE FSE-NROCUENTA-SERVICIO
+                                TO WST-SER-CUENTA(WSV-CANTSERVICIOS)
+                   MOVE FSE-DESCRIPCION TO
+                                WST-SER-DESCRIPCION(WSV-CANTSERVICIOS)
+                   MOVE FSE-MONTOFACTURA
+                                TO WST-SER-MONTO(WSV-CANTSERVICIOS)
+                   ADD FSE-MONTOFACTURA TO WSV-TOTALSERVICIOS
+               END-IF
+           END-PERFORM.
+
+           CLOSE ENTRADA1.
+
+      *****************************************************************
+      * CARGA CUENTAS.DAT Y ACUMULA EL TOTAL DISPONIBLE ANTES DE       *
+      * DESCONTAR LOS SERVICIOS, PARA EL RENGLON "CUENTAS" DEL CIERRE.*
+      *****************************************************************
+       120000-CARGAR-CUENTAS.
+           MOVE 0 TO WSV-CANTCUENTAS
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSS-FS-ENTRADA2-EOF OR WSI-J > 100
+               READ ENTRADA2
+               IF WSS-FS-ENTRADA2-OK
+                   ADD 1 TO WSV-CANTCUENTAS
+                   MOVE FSE-NROCUENTA-CUENTA
+                                       TO WST-CTA-NRO(WSV-CANTCUENTAS)
+                   MOVE FSE-CODIGOCLTE
+                                    TO WST-CTA-CODCLTE(WSV-CANTCUENTAS)
+                   MOVE FSE-MONTOCUENTA
+                                      TO WST-CTA-MONTO(WSV-CANTCUENTAS)
+                   ADD FSE-MONTOCUENTA TO WSV-TOTALCUENTAS
+               END-IF
+           END-PERFORM.
+
+           CLOSE ENTRADA2.
+
+      *****************************************************************
+      * MISMO CRUCE QUE EL EJERCICIO 7: CADA SERVICIO DESCUENTA SU    *
+      * MONTO DE LA CUENTA QUE LE CORRESPONDE; LOS QUE NO TIENEN      *
+      * CUENTA ASOCIADA QUEDAN COMO EXCEPCION EN TABLA-SIN-CUENTA.    *
+      *****************************************************************
+       200000-PROCESAR-SALDOS.
+           PERFORM VARYING WSI-I FROM 1 BY 1
+                   UNTIL WSI-I > WSV-CANTSERVICIOS
+               PERFORM 205000-BUSCAR-CUENTA
+               IF WSV-ENCONTRADO = 1
+                   COMPUTE WST-CTA-MONTO(WSV-POSICION) =
+                           WST-CTA-MONTO(WSV-POSICION) -
+                           WST-SER-MONTO(WSI-I)
+               ELSE
+                   IF WSV-CANTSINCTA < 100
+                       ADD 1 TO WSV-CANTSINCTA
+                       MOVE WST-SER-CODIGO(WSI-I)
+                              TO WST-SINCTA-CODIGO(WSV-CANTSINCTA)
+                       MOVE WST-SER-CUENTA(WSI-I)
+                              TO WST-SINCTA-CUENTA(WSV-CANTSINCTA)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSV-CANTCUENTAS
+               ADD WST-CTA-MONTO(WSI-J) TO WSV-TOTALSALDOS
+           END-PERFORM.
+
+       205000-BUSCAR-CUENTA.
+           MOVE 0 TO WSV-ENCONTRADO
+           MOVE 0 TO WSV-POSICION
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSV-CANTCUENTAS
+               IF WST-SER-CUENTA(WSI-I) = WST-CTA-NRO(WSI-J)
+                   MOVE 1 TO WSV-ENCONTRADO
+                   MOVE WSI-J TO WSV-POSICION
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * GRABA SALDOS.DAT CON EL MISMO LAYOUT QUE EL EJERCICIO 7, PARA *
+      * QUE EL RESULTADO DEL CIERRE SEA INTERCAMBIABLE CON EL DE LA   *
+      * CORRIDA MANUAL.                                               *
+      *****************************************************************
+       210000-GRABAR-SALDOS.
+           OPEN OUTPUT SALIDA
+           MOVE WSS-FS-SALIDA TO WS-VERFS-CODIGO
+           MOVE 'SALDOS' TO WS-VERFS-ETIQUETA
+           MOVE 'G' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSV-CANTCUENTAS
+               MOVE WST-CTA-CODCLTE(WSI-J) TO FSS-CLIENTE
+               MOVE WST-CTA-MONTO(WSI-J) TO FSS-MONTOCUENTA
+               WRITE REG-SALIDA
+           END-PERFORM.
+
+           CLOSE SALIDA
+           MOVE WSS-FS-SALIDA TO WS-VERFS-CODIGO
+           MOVE 'SALDOS' TO WS-VERFS-ETIQUETA
+           MOVE 'C' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+
+      *****************************************************************
+      * REPORTE CONSOLIDADO DE CIERRE: SERVICIOS FACTURADOS, CUENTAS, *
+      * SALDOS RESULTANTES Y LAS EXCEPCIONES SIN CUENTA ASOCIADA, EN  *
+      * UNA SOLA CORRIDA EN VEZ DE CINCO PROGRAMAS POR SEPARADO.      *
+      *****************************************************************
+       300000-IMPRIMIR-CIERRE.
+           DISPLAY "***************************************************"
+           DISPLAY "CIERRE DEL DIA - SERVICIO / CUENTAS / SALDOS"
+           DISPLAY "***************************************************"
+           DISPLAY " "
+
+           MOVE WSV-TOTALSERVICIOS TO WSM-TOTALSERVICIOS
+           DISPLAY "1) SERVICIOS FACTURADOS"
+           DISPLAY "------------------------"
+           PERFORM VARYING WSI-I FROM 1 BY 1
+                   UNTIL WSI-I > WSV-CANTSERVICIOS
+               MOVE WST-SER-MONTO(WSI-I) TO WSM-MONTOSERVICIO
+               DISPLAY "SERV " WST-SER-CODIGO(WSI-I)
+                       " CUENTA " WST-SER-CUENTA(WSI-I)
+                       " " WST-SER-DESCRIPCION(WSI-I)
+                       " MONTO " WSM-MONTOSERVICIO
+           END-PERFORM
+           DISPLAY "CANTIDAD DE SERVICIOS: " WSV-CANTSERVICIOS
+           DISPLAY "TOTAL FACTURADO:       " WSM-TOTALSERVICIOS
+           DISPLAY " "
+
+           MOVE WSV-TOTALCUENTAS TO WSM-TOTALCUENTAS
+           DISPLAY "2) CUENTAS (SALDO ANTES DEL CIERRE)"
+           DISPLAY "------------------------------------"
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSV-CANTCUENTAS
+               DISPLAY "CUENTA " WST-CTA-NRO(WSI-J)
+                       " CLIENTE " WST-CTA-CODCLTE(WSI-J)
+           END-PERFORM
+           DISPLAY "CANTIDAD DE CUENTAS:   " WSV-CANTCUENTAS
+           DISPLAY "TOTAL DISPONIBLE:      " WSM-TOTALCUENTAS
+           DISPLAY " "
+
+           MOVE WSV-TOTALSALDOS TO WSM-TOTALSALDOS
+           DISPLAY "3) SALDOS RESULTANTES (SALDOS.DAT)"
+           DISPLAY "-----------------------------------"
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSV-CANTCUENTAS
+               MOVE WST-CTA-MONTO(WSI-J) TO WSM-MONTOSALDO
+               DISPLAY "CLIENTE " WST-CTA-CODCLTE(WSI-J)
+                       " SALDO " WSM-MONTOSALDO
+           END-PERFORM
+           DISPLAY "TOTAL SALDOS:          " WSM-TOTALSALDOS
+           DISPLAY " "
+
+           DISPLAY "4) EXCEPCIONES - SERVICIOS SIN CUENTA ASOCIADA"
+           DISPLAY "------------------------------------------------"
+           IF WSV-CANTSINCTA = 0
+               DISPLAY "NO HAY SERVICIOS SIN CUENTA ASOCIADA"
+           ELSE
+               PERFORM VARYING WSI-J FROM 1 BY 1
+                       UNTIL WSI-J > WSV-CANTSINCTA
+                   DISPLAY "SERVICIO " WST-SINCTA-CODIGO(WSI-J)
+                           " - CUENTA " WST-SINCTA-CUENTA(WSI-J)
+                           " INEXISTENTE"
+               END-PERFORM
+           END-IF
+           DISPLAY " "
+           DISPLAY "**************************************************".
+
+       COPY FSPROC.
+
+       END PROGRAM PROG08-09-FL.
