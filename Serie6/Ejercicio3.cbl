@@ -37,16 +37,24 @@
        WORKING-STORAGE SECTION.
 
        01 INDICES.
-           05 WSI-I                    PIC 9           VALUE 0.
+           05 WSI-I                    PIC 9(03)       VALUE 0.
 
        01 ACUMULADOR.
            05 WSC-CANTREG              PIC 9(03)       VALUE 0.
 
+       01 CONSTANTES-PAGINA.
+           05 WSC-FILASXPAGINA         PIC 9(02)       VALUE 20.
+
        01 SWITCHES.
            05 WSS-FS-ENTRADA           PIC X(02).
              88 WSS-FS-ENTRADA-OK                      VALUE '00'.
              88 WSS-FS-ENTRADA-EOF                     VALUE '10'.
 
+       COPY FSVARS.
+
+       01 VARIABLES.
+           05 WSV-MASREGISTROS         PIC 9(01)       VALUE 0.
+
        01 CUADRO_SERVICIO_FILA.
            05 FILLER                 PIC X(07)   VALUE '*-----*'.
            05 FILLER                 PIC X(14)   VALUE '-------------*'.
@@ -95,15 +103,12 @@
 
        100000-ABRIR.
            OPEN INPUT ENTRADA
-           IF NOT WSS-FS-ENTRADA-OK
-             DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-             DISPLAY " "
-             IF WSS-FS-ENTRADA = 35
-               DISPLAY 'NO SE PUDO ABRIR EL ARCHIVO ESPECIFICADO X.X'
-               DISPLAY " "
-               DISPLAY 'EL ARCHIVO NO EXISTE O NO SE ENCUENTRA :S'
+           MOVE WSS-FS-ENTRADA TO WS-VERFS-CODIGO
+           MOVE 'ENTRADA' TO WS-VERFS-ETIQUETA
+           MOVE 'A' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO
+           IF WSS-FS-ENTRADA = '35'
                PERFORM 300000-IMPRIMIR
-             END-IF
            END-IF.
 
 
@@ -111,6 +116,7 @@
        200000-INGRESO.
 
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSS-FS-ENTRADA-EOF
+                                                  OR WSI-I > 100
                READ ENTRADA
                IF WSS-FS-ENTRADA-OK
                    MOVE REG-ENTRADA TO CUADRO_SERVICIO_DATOS(WSI-I)
@@ -127,6 +133,23 @@
                PERFORM 300000-IMPRIMIR
            END-IF.
 
+           IF WSC-CANTREG = 100 AND NOT WSS-FS-ENTRADA-EOF
+               PERFORM 210000-VERIFICAR-MAS-REGISTROS
+           END-IF.
+
+      *****************************************************************
+      * LA TABLA SOLO ADMITE 100 SERVICIOS; SI TODAVIA HAY MAS DATOS  *
+      * EN EL ARCHIVO SE AVISA EN VEZ DE SEGUIR LEYENDO SIN LUGAR     *
+      * DONDE GUARDARLOS.                                             *
+      *****************************************************************
+       210000-VERIFICAR-MAS-REGISTROS.
+           READ ENTRADA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 1 TO WSV-MASREGISTROS
+           END-READ.
+
 
 
 
@@ -136,9 +159,7 @@
                DISPLAY "CUADRO DE SERVICIOS"
                DISPLAY " "
 
-               DISPLAY CUADRO_SERVICIO_FILA
-               DISPLAY CUADRO_SERVICIO_TITULO
-               DISPLAY CUADRO_SERVICIO_FILA
+               PERFORM 305000-IMPRIMIR-ENCABEZADO
                PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
                                                  WSI-I > WSC-CANTREG
 
@@ -149,26 +170,45 @@
                            '   |  ' WSC-AUXMONTO(WSI-I) '$'
                            ' |'
 
+                   IF FUNCTION MOD(WSI-I, WSC-FILASXPAGINA) = 0
+                           AND WSI-I < WSC-CANTREG
+                       DISPLAY CUADRO_SERVICIO_FILA
+                       PERFORM 305000-IMPRIMIR-ENCABEZADO
+                   END-IF
+
                END-PERFORM
 
                DISPLAY CUADRO_SERVICIO_FILA
 
+               IF WSV-MASREGISTROS = 1
+                   DISPLAY " "
+                   DISPLAY "ATENCION: HAY MAS DE 100 SERVICIOS "
+                           "CARGADOS. SOLO SE MUESTRAN LOS "
+                           "PRIMEROS 100."
+               END-IF
+
            END-IF.
            PERFORM 310000-SALIR.
 
+      *****************************************************************
+      * REIMPRIME EL BORDE SUPERIOR Y EL TITULO DE COLUMNAS, PARA QUE *
+      * LOS LISTADOS LARGOS (> WSC-FILASXPAGINA FILAS) SIGAN TENIENDO*
+      * EL ENCABEZADO A LA VISTA.                                     *
+      *****************************************************************
+       305000-IMPRIMIR-ENCABEZADO.
+           DISPLAY CUADRO_SERVICIO_FILA
+           DISPLAY CUADRO_SERVICIO_TITULO
+           DISPLAY CUADRO_SERVICIO_FILA.
+
        310000-SALIR.
 
            CLOSE ENTRADA
-           IF NOT WSS-FS-ENTRADA-OK
-              DISPLAY " "
-              DISPLAY " "
-              DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-              IF WSS-FS-ENTRADA = 42
-               DISPLAY " "
-               DISPLAY 'NO SE PUDO CERRAR EL ARCHIVO ESPECIFICADO U_U'
-               DISPLAY " "
-               DISPLAY '***FALLA NO CONTEMPLADA***'
-           END-IF.
-            STOP RUN.
+           MOVE WSS-FS-ENTRADA TO WS-VERFS-CODIGO
+           MOVE 'ENTRADA' TO WS-VERFS-ETIQUETA
+           MOVE 'C' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+           STOP RUN.
+
+       COPY FSPROC.
 
        END PROGRAM PROG03-09-FL.
