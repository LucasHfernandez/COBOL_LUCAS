@@ -24,7 +24,7 @@
            SELECT ENTRADA2
            ASSIGN TO DISK'D:\EjerciciosCobol\Serie6\CUENTAS.DAT'
                                        ORGANIZATION IS LINE SEQUENTIAL
-                                       FILE STATUS IS WSS-FS-ENTRADA.
+                                       FILE STATUS IS WSS-FS-ENTRADA2.
 
            SELECT SALIDA
            ASSIGN TO DISK'D:\EjerciciosCobol\Serie6\SALDOS.DAT'
@@ -60,69 +60,140 @@
 
        01 VARIABLES.
            05 WSV-AUXNROCUENTA         PIC 9(08).
+           05 WSV-ENCONTRADO           PIC 9(01)       VALUE 0.
+           05 WSV-POSICION             PIC 9(03)       VALUE 0.
 
        01 INDICES.
-           05 WSI-I                    PIC 9           VALUE 0.
-           05 WSI-J                    PIC 9           VALUE 0.
+           05 WSI-I                    PIC 9(03)       VALUE 0.
+           05 WSI-J                    PIC 9(03)       VALUE 0.
+           05 WSV-CANTCUENTAS          PIC 9(03)       VALUE 0.
 
        01 SWITCHES-ENTRADA.
            05 WSS-FS-ENTRADA           PIC X(02).
              88 WSS-FS-ENTRADA-OK                      VALUE '00'.
              88 WSS-FS-ENTRADA-EOF                     VALUE '10'.
+           05 WSS-FS-ENTRADA2          PIC X(02).
+             88 WSS-FS-ENTRADA2-OK                     VALUE '00'.
+             88 WSS-FS-ENTRADA2-EOF                    VALUE '10'.
 
        01 SWITCHES-SALIDA.
            05 WSS-FS-SALIDA            PIC X(02).
              88 WSS-FS-SALIDA-OK                      VALUE '00'.
              88 WSS-FS-SALIDA-EOF                     VALUE '10'.
 
+       COPY FSVARS.
+
+      *****************************************************************
+      * CUENTAS.DAT SE CARGA ENTERA EN MEMORIA UNA SOLA VEZ, YA QUE   *
+      * ES LINE SEQUENTIAL Y NO SE PUEDE RELEER DESDE EL PRINCIPIO    *
+      * POR CADA SERVICIO. CADA FACTURA DE SERVICIO.DAT DESCUENTA SU *
+      * MONTO DEL SALDO DE LA CUENTA QUE LE CORRESPONDE, ACUMULANDO  *
+      * TODOS LOS SERVICIOS DE UNA MISMA CUENTA ANTES DE GRABAR.     *
+      *****************************************************************
+       01 TABLA-CUENTAS.
+           05 WST-CUENTA              OCCURS 100 TIMES.
+               10 WST-CTA-NRO         PIC X(08).
+               10 WST-CTA-CODCLTE     PIC 9(08).
+               10 WST-CTA-MONTO       PIC 9(15)V9(02).
+
+      *****************************************************************
+      * SERVICIOS DE SERVICIO.DAT CUYA CUENTA NO EXISTE EN CUENTAS.DAT:*
+      * SE LISTAN APARTE EN VEZ DE DESCARTARLOS EN SILENCIO.          *
+      *****************************************************************
+       01 TABLA-SIN-CUENTA.
+           05 WSV-CANTSINCTA          PIC 9(03)       VALUE 0.
+           05 WST-SINCTA              OCCURS 100 TIMES.
+               10 WST-SINCTA-CODIGO   PIC X(03).
+               10 WST-SINCTA-CUENTA   PIC 9(08).
+
+      *****************************************************************
+      * FILTRO DE PERIODO OPCIONAL: SI SE ACTIVA, SOLO LOS SERVICIOS *
+      * DE ESE AÑO/MES SE DESCUENTAN DE SUS CUENTAS.                 *
+      *****************************************************************
+       01 FILTRO-PERIODO.
+           05 WSV-FILTRAR-PERIODO     PIC 9(01)       VALUE 0.
+           05 WSV-FILTRO-AÑO          PIC X(04).
+           05 WSV-FILTRO-MES          PIC X(02).
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
        000000-INICIO.
 
+           PERFORM 105000-PEDIR-PERIODO.
            PERFORM 100000-ABRIR_ENTRADA.
+           PERFORM 110000-CARGAR-CUENTAS.
            PERFORM 200000-ABRIR_SALIDA.
            PERFORM 300000-PROCESO.
+           PERFORM 310000-GRABAR-SALDOS.
+           PERFORM 330000-LISTAR-SIN-CUENTA.
            PERFORM 400000-CERRAR_ENTRADA.
            PERFORM 500000-CERRAR_SALIDA.
 
 
+      *****************************************************************
+      * PERMITE RESTRINGIR LOS SALDOS GENERADOS A UN UNICO PERIODO    *
+      * (AÑO/MES) DE FACTURACION; SIN FILTRO SE PROCESAN TODOS.      *
+      *****************************************************************
+       105000-PEDIR-PERIODO.
+           DISPLAY "DESEA FILTRAR POR PERIODO? (SI = 1 NO = 2)"
+           DISPLAY "RESPUESTA: "
+           ACCEPT WSV-FILTRAR-PERIODO
+           IF WSV-FILTRAR-PERIODO = 1
+               DISPLAY "INGRESE AÑO DEL PERIODO (4 DIGITOS)"
+               DISPLAY "RESPUESTA: "
+               ACCEPT WSV-FILTRO-AÑO
+               DISPLAY "INGRESE MES DEL PERIODO (2 DIGITOS)"
+               DISPLAY "RESPUESTA: "
+               ACCEPT WSV-FILTRO-MES
+           ELSE
+               MOVE 0 TO WSV-FILTRAR-PERIODO
+           END-IF.
+
        100000-ABRIR_ENTRADA.
            OPEN INPUT ENTRADA1
-           IF NOT WSS-FS-ENTRADA-OK
-             DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-             DISPLAY " "
-             IF WSS-FS-ENTRADA = 35
-               DISPLAY 'NO SE PUDO ABRIR EL ARCHIVO ESPECIFICADO X.X'
-               DISPLAY " "
-               DISPLAY 'EL ARCHIVO NO EXISTE O NO SE ENCUENTRA :S'
-             END-IF
-           END-IF.
+           MOVE WSS-FS-ENTRADA TO WS-VERFS-CODIGO
+           MOVE 'SERVICIO' TO WS-VERFS-ETIQUETA
+           MOVE 'A' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
 
            OPEN INPUT ENTRADA2
-           IF NOT WSS-FS-ENTRADA-OK
-             DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-             DISPLAY " "
-             IF WSS-FS-ENTRADA = 35
-               DISPLAY 'NO SE PUDO ABRIR EL ARCHIVO ESPECIFICADO X.X'
-               DISPLAY " "
-               DISPLAY 'EL ARCHIVO NO EXISTE O NO SE ENCUENTRA :S'
-             END-IF
-           END-IF.
+           MOVE WSS-FS-ENTRADA2 TO WS-VERFS-CODIGO
+           MOVE 'CUENTAS' TO WS-VERFS-ETIQUETA
+           MOVE 'A' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+
+      *****************************************************************
+      * CARGA TODAS LAS CUENTAS EN TABLA-CUENTAS Y CIERRA ENTRADA2,   *
+      * YA QUE NO SE VUELVE A LEER SECUENCIALMENTE: LAS BUSQUEDAS DE  *
+      * 300000-PROCESO SE HACEN CONTRA LA TABLA EN MEMORIA.          *
+      *****************************************************************
+       110000-CARGAR-CUENTAS.
+           MOVE 0 TO WSV-CANTCUENTAS
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSS-FS-ENTRADA2-EOF OR WSI-J > 100
+               READ ENTRADA2
+               IF WSS-FS-ENTRADA2-OK
+                   ADD 1 TO WSV-CANTCUENTAS
+                   MOVE FSE-NROCUENTA-CUENTA
+                                       TO WST-CTA-NRO(WSV-CANTCUENTAS)
+                   MOVE FSE-CODIGOCLTE
+                                    TO WST-CTA-CODCLTE(WSV-CANTCUENTAS)
+                   MOVE FSE-MONTOCUENTA
+                                      TO WST-CTA-MONTO(WSV-CANTCUENTAS)
+               END-IF
+           END-PERFORM.
+
+           CLOSE ENTRADA2.
 
 
 
        200000-ABRIR_SALIDA.
            OPEN OUTPUT SALIDA
-           IF NOT WSS-FS-SALIDA-OK
-             DISPLAY 'ERROR EN ARCHIVO DE SALIDA!!'
-             DISPLAY " "
-             IF WSS-FS-SALIDA = 35
-               DISPLAY 'NO SE PUDO GENERAR EL ARCHIVO ESPECIFICADO X.X'
-               DISPLAY " "
-               DISPLAY 'FALLA EN LA CREACION O MODIFICACION! :S'
-             END-IF
-           END-IF.
+           MOVE WSS-FS-SALIDA TO WS-VERFS-CODIGO
+           MOVE 'SALDOS' TO WS-VERFS-ETIQUETA
+           MOVE 'G' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
 
 
 
@@ -130,20 +201,23 @@
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSS-FS-ENTRADA-EOF
                READ ENTRADA1
                IF WSS-FS-ENTRADA-OK
-                   PERFORM VARYING WSI-J FROM 1 BY 1 UNTIL
-                                                     WSS-FS-ENTRADA-EOF
-                   READ ENTRADA2
-                   IF WSS-FS-ENTRADA-OK
-                       IF FSE-NROCUENTA-SERVICIO = FSE-NROCUENTA-CUENTA
-                           COMPUTE FSS-MONTOCUENTA = FSE-MONTOCUENTA -
-                                                     FSE-MONTOFACTURA
-                           MOVE FSE-NROCUENTA-CUENTA TO FSS-CLIENTE
-                           WRITE REG-SALIDA
-                           EXIT PERFORM
+                   AND (WSV-FILTRAR-PERIODO = 0
+                        OR (FSE-PER-AÑO = WSV-FILTRO-AÑO
+                            AND FSE-PER-MES = WSV-FILTRO-MES))
+                   PERFORM 320000-BUSCAR-CUENTA
+                   IF WSV-ENCONTRADO = 1
+                       COMPUTE WST-CTA-MONTO(WSV-POSICION) =
+                               WST-CTA-MONTO(WSV-POSICION) -
+                               FSE-MONTOFACTURA
+                   ELSE
+                       IF WSV-CANTSINCTA < 100
+                           ADD 1 TO WSV-CANTSINCTA
+                           MOVE FSE-CODIGOSERVICIO
+                                  TO WST-SINCTA-CODIGO(WSV-CANTSINCTA)
+                           MOVE FSE-NROCUENTA-SERVICIO
+                                  TO WST-SINCTA-CUENTA(WSV-CANTSINCTA)
                        END-IF
                    END-IF
-
-                   END-PERFORM
                END-IF
 
            END-PERFORM.
@@ -152,51 +226,72 @@
                DISPLAY "EL ARCHIVO ESTA VACIO."
            END-IF.
 
+      *****************************************************************
+      * BUSCA, EN LA TABLA CARGADA EN MEMORIA, LA CUENTA A LA QUE     *
+      * PERTENECE EL SERVICIO LEIDO DE ENTRADA1.                      *
+      *****************************************************************
+       320000-BUSCAR-CUENTA.
+           MOVE 0 TO WSV-ENCONTRADO
+           MOVE 0 TO WSV-POSICION
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSV-CANTCUENTAS
+               IF FSE-NROCUENTA-SERVICIO = WST-CTA-NRO(WSI-J)
+                   MOVE 1 TO WSV-ENCONTRADO
+                   MOVE WSI-J TO WSV-POSICION
+               END-IF
+           END-PERFORM.
 
-
-       400000-CERRAR_ENTRADA.
-
-       CLOSE ENTRADA1
-           IF NOT WSS-FS-ENTRADA-OK
-              DISPLAY " "
-              DISPLAY " "
-              DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-              IF WSS-FS-ENTRADA = 42
+      *****************************************************************
+      * MUESTRA LOS SERVICIOS QUE NO PUDIERON IMPUTARSE A NINGUNA     *
+      * CUENTA DE CUENTAS.DAT.                                        *
+      *****************************************************************
+       330000-LISTAR-SIN-CUENTA.
+           IF WSV-CANTSINCTA > 0
                DISPLAY " "
-               DISPLAY 'NO SE PUDO CERRAR EL ARCHIVO ESPECIFICADO U_U'
-               DISPLAY " "
-               DISPLAY '***FALLA NO CONTEMPLADA***'
+               DISPLAY "SERVICIOS SIN CUENTA ASOCIADA"
+               DISPLAY "-----------------------------"
+               PERFORM VARYING WSI-J FROM 1 BY 1
+                       UNTIL WSI-J > WSV-CANTSINCTA
+                   DISPLAY "SERVICIO " WST-SINCTA-CODIGO(WSI-J)
+                           " - CUENTA " WST-SINCTA-CUENTA(WSI-J)
+                           " INEXISTENTE"
+               END-PERFORM
            END-IF.
 
-       CLOSE ENTRADA2
-           IF NOT WSS-FS-ENTRADA-OK
-              DISPLAY " "
-              DISPLAY " "
-              DISPLAY 'ERROR EN ARCHIVO DE ENTRADA!!'
-              IF WSS-FS-ENTRADA = 42
-               DISPLAY " "
-               DISPLAY 'NO SE PUDO CERRAR EL ARCHIVO ESPECIFICADO U_U'
-               DISPLAY " "
-               DISPLAY '***FALLA NO CONTEMPLADA***'
-           END-IF.
+      *****************************************************************
+      * VUELCA A SALDOS.DAT EL SALDO FINAL DE CADA CUENTA, YA CON     *
+      * TODOS LOS SERVICIOS QUE LE CORRESPONDIAN DESCONTADOS.         *
+      *****************************************************************
+       310000-GRABAR-SALDOS.
+           PERFORM VARYING WSI-J FROM 1 BY 1
+                   UNTIL WSI-J > WSV-CANTCUENTAS
+               MOVE WST-CTA-CODCLTE(WSI-J) TO FSS-CLIENTE
+               MOVE WST-CTA-MONTO(WSI-J) TO FSS-MONTOCUENTA
+               WRITE REG-SALIDA
+           END-PERFORM.
 
 
 
+       400000-CERRAR_ENTRADA.
+
+       CLOSE ENTRADA1
+           MOVE WSS-FS-ENTRADA TO WS-VERFS-CODIGO
+           MOVE 'SERVICIO' TO WS-VERFS-ETIQUETA
+           MOVE 'C' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
+
+
 
        500000-CERRAR_SALIDA.
 
        CLOSE SALIDA
-           IF NOT WSS-FS-ENTRADA-OK
-              DISPLAY " "
-              DISPLAY " "
-              DISPLAY 'ERROR EN ARCHIVO DE SALIDA!!'
-              IF WSS-FS-ENTRADA = 42
-               DISPLAY " "
-               DISPLAY 'NO SE PUDO CERRAR EL ARCHIVO ESPECIFICADO U_U'
-               DISPLAY " "
-               DISPLAY '***FALLA NO CONTEMPLADA***'
-           END-IF.
+           MOVE WSS-FS-SALIDA TO WS-VERFS-CODIGO
+           MOVE 'SALDOS' TO WS-VERFS-ETIQUETA
+           MOVE 'C' TO WS-VERFS-OPERACION
+           PERFORM 9000-VERIFICAR-ARCHIVO.
 
             STOP RUN.
 
+       COPY FSPROC.
+
        END PROGRAM PROG07-09-FL.
