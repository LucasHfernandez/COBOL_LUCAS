@@ -7,14 +7,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG01-09-FL.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIZ ASSIGN TO DISK 'MATRIZ.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-MATRIZ.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * MATRIZ.DAT: HASTA 25 VALORES, UNO POR LINEA, QUE LLENAN LA    *
+      * GRILLA 5X5 POR FILA. SI FALTA O ESTA INCOMPLETO, EL RESTO SE *
+      * COMPLETA CON EL PATRON 5/10 ORIGINAL POR FILA.                *
+      *****************************************************************
+       FD MATRIZ.
+       01 REG-MATRIZ.
+           05 FSM-VALOR              PIC 9(02).
 
        WORKING-STORAGE SECTION.
 
        01 VARIABLES.
-      *     05 WS-NUMERO            PIC 9(02)       VALUE 0.
            05 WS-SUMA              PIC 9(04)       VALUE 0.
            05 WS-TOTAL             PIC 9(04)       VALUE 0.
 
@@ -26,53 +41,98 @@
            05 WSI-F               PIC 9(01).
            05 WSI-C               PIC 9(01)        VALUE 1.
            05 WSI-NUM             PIC 9(01).
+           05 WSI-CANTLEIDOS      PIC 9(02)        VALUE 0.
 
        01 TABLA_NUMERICA.
            05 WST-FILAS          OCCURS 5 TIMES.
-               10 WST-FI-FILA1    PIC 9(02).
-               10 WST-FI-FILA2    PIC 9(02).
-               10 WST-FI-FILA3    PIC 9(02).
-               10 WST-FI-FILA4    PIC 9(02).
-               10 WST-FI-FILA5    PIC 9(02).
-
-
-
-
+               10 WST-FILA-DATOS.
+                   15 WST-FI-FILA1    PIC 9(02).
+                   15 WST-FI-FILA2    PIC 9(02).
+                   15 WST-FI-FILA3    PIC 9(02).
+                   15 WST-FI-FILA4    PIC 9(02).
+                   15 WST-FI-FILA5    PIC 9(02).
+               10 WST-COL REDEFINES WST-FILA-DATOS
+                          PIC 9(02) OCCURS 5 TIMES.
+
+       01 SWITCHES.
+           05 WS-FS-MATRIZ          PIC X(02).
+             88 WS-FS-MATRIZ-OK                     VALUE '00'.
+             88 WS-FS-MATRIZ-EOF                    VALUE '10'.
+             88 WS-FS-MATRIZ-NOEXISTE               VALUE '35'.
+
+       01 MASCARAS.
+           05 WSM-VALOR             PIC ZZ9.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+            PERFORM CARGAR-MATRIZ.
+            PERFORM IMPRIMIR-MATRIZ.
 
-            PERFORM VARYING WSI-F FROM 1 BY 1 UNTIL WSI-F > 25
-
-               IF WSI-F <= 5
-                   MOVE WSC-5 TO WST-FI-FILA1(WSI-F)
-               ELSE
-                   IF WSI-F >= 6 AND WSI-F <= 10
-                       MOVE WSC-10 TO WST-FI-FILA2(WSI-F)
-                   ELSE
-                       IF WSI-F >= 11 AND WSI-F <= 15
-                           MOVE WSC-5 TO WST-FI-FILA3(WSI-F)
-                       ELSE
-                           IF WSI-F >= 16 AND WSI-F <= 20
-                              MOVE WSC-10 TO WST-FI-FILA4(WSI-F)
-                           ELSE
-                               IF WSI-F >= 21 AND WSI-F <= 25
-                                 MOVE WSC-5 TO WST-FI-FILA5(WSI-F)
+            STOP RUN.
 
+      *****************************************************************
+      * LEE HASTA 25 VALORES DE MATRIZ.DAT, LLENANDO LA GRILLA FILA  *
+      * POR FILA (5 COLUMNAS POR FILA). LO QUE NO SE COMPLETA CON EL*
+      * ARCHIVO SE RELLENA CON EL PATRON 5/10 ALTERNADO POR FILA.    *
+      *****************************************************************
+       CARGAR-MATRIZ.
+            OPEN INPUT MATRIZ
+            IF NOT WS-FS-MATRIZ-NOEXISTE
+                PERFORM VARYING WSI-F FROM 1 BY 1 UNTIL WSI-F > 5
+                    PERFORM VARYING WSI-C FROM 1 BY 1
+                            UNTIL WSI-C > 5
+                        IF NOT WS-FS-MATRIZ-EOF
+                            READ MATRIZ
+                                AT END
+                                    SET WS-FS-MATRIZ-EOF TO TRUE
+                                NOT AT END
+                                    MOVE FSM-VALOR
+                                      TO WST-COL(WSI-F, WSI-C)
+                                    ADD 1 TO WSI-CANTLEIDOS
+                            END-READ
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+                CLOSE MATRIZ
+            END-IF.
+
+            IF WSI-CANTLEIDOS < 25
+                PERFORM COMPLETAR-PATRON-DEFECTO
+            END-IF.
+
+      *****************************************************************
+      * COMPLETA LAS CELDAS QUE NO VINIERON DEL ARCHIVO CON EL PATRON*
+      * 5/10 ALTERNADO POR FILA QUE TENIA EL PROGRAMA ORIGINALMENTE. *
+      *****************************************************************
+       COMPLETAR-PATRON-DEFECTO.
+            PERFORM VARYING WSI-F FROM 1 BY 1 UNTIL WSI-F > 5
+                PERFORM VARYING WSI-C FROM 1 BY 1 UNTIL WSI-C > 5
+                    IF WST-COL(WSI-F, WSI-C) = 0
+                        IF FUNCTION MOD(WSI-F, 2) = 1
+                            MOVE WSC-5 TO WST-COL(WSI-F, WSI-C)
+                        ELSE
+                            MOVE WSC-10 TO WST-COL(WSI-F, WSI-C)
+                        END-IF
+                    END-IF
+                END-PERFORM
             END-PERFORM.
 
-            PERFORM VARYING WSI-F FROM 1 BY 1 UNTIL WSI-F > 25
-
-            DISPLAY WST-FI-FILA1(WSI-F)
-            DISPLAY WST-FI-FILA2(WSI-F)
-            DISPLAY WST-FI-FILA3(WSI-F)
-            DISPLAY WST-FI-FILA4(WSI-F)
-            DISPLAY WST-FI-FILA5(WSI-F)
-
+      *****************************************************************
+      * IMPRIME LA GRILLA 5X5 COMO UN REPORTE TABULADO DE 5 COLUMNAS,*
+      * CON EL TOTAL GENERAL AL PIE.                                  *
+      *****************************************************************
+       IMPRIMIR-MATRIZ.
+            DISPLAY "***************MATRIZ 5X5***************".
+            PERFORM VARYING WSI-F FROM 1 BY 1 UNTIL WSI-F > 5
+                PERFORM VARYING WSI-C FROM 1 BY 1 UNTIL WSI-C > 5
+                    MOVE WST-COL(WSI-F, WSI-C) TO WSM-VALOR
+                    ADD WST-COL(WSI-F, WSI-C) TO WS-TOTAL
+                    DISPLAY WSM-VALOR " " WITH NO ADVANCING
+                END-PERFORM
+                DISPLAY " "
             END-PERFORM.
-
-
-            STOP RUN.
+            DISPLAY "*****************************************".
+            DISPLAY "TOTAL GENERAL: " WS-TOTAL.
 
        END PROGRAM PROG01-09-FL.
