@@ -7,12 +7,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG03-09-FL.
 
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS              ASSIGN TO DISK 'NOTAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-NOTAS.
+
        DATA DIVISION.
 
        FILE SECTION.
+       FD NOTAS.
+       01 REG-NOTA.
+         05 FSN-LEGAJO                 PIC 9(02).
+         05 FSN-NOTA                   PIC 9(02).
 
        WORKING-STORAGE SECTION.
 
+       01 SWITCHES.
+           05 WSS-FS-NOTAS      PIC X(02).
+               88 WSS-FS-NOTAS-OK               VALUE '00'.
+               88 WSS-FS-NOTAS-EOF              VALUE '10'.
+
        01 VARIABLES.
            05 WSV-CONTADOR     PIC 9(02)           VALUE 0.
            05 WSV-SUMADOR      PIC 9(03)           VALUE 0.
@@ -20,6 +39,10 @@
            05 WSV-MAXIMO       PIC 99              VALUE 0.
            05 WSV-MINIMO       PIC 99              VALUE 0.
            05 WSV-PROMEDIO     PIC 9(03)V9(02)     VALUE 0.
+           05 WSV-CARGADOS     PIC 9(02)           VALUE 0.
+           05 WSV-CANTIDAD     PIC 9(02)           VALUE 10.
+           05 WSV-GRUPOS       PIC 9(02)           VALUE 0.
+           05 WSV-TOPN         PIC 9(02)           VALUE 0.
 
        01 INDICES.
            05 WSI-I            PIC 9(02).
@@ -30,18 +53,76 @@
            05 WSN-AUXNUMERO1   PIC 99              VALUE 0.
            05 WSN-AUXNUMERO2   PIC 99              VALUE 0.
 
-       01 NOTAS.
+       01 NOTAS-ALUMNOS.
            05 WSN-ALUMNOS          OCCURS 10 TIMES.
                10 WSN-ALU-LEGAJO   PIC 9(02)           VALUE 0.
                10 WSN-ALU-NOTA     PIC 9(02)           VALUE 0.
 
+      *****************************************************************
+      * 01 RANKING: PROMEDIO POR LEGAJO, PARA EL INFORME TOP N.       *
+      *****************************************************************
+       01 RANKING.
+           05 WST-RANKING          OCCURS 10 TIMES.
+               10 WST-RANK-LEGAJO   PIC 9(02)          VALUE 0.
+               10 WST-RANK-PROMEDIO PIC 9(03)V9(02)     VALUE 0.
+
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
       *****************************************************************
-      * VALORES FORZADOS.
+      * SE INTENTA CARGAR LOS PARES LEGAJO/NOTA DESDE NOTAS.DAT. SI EL*
+      * ARCHIVO NO EXISTE O ESTA VACIO, SE USAN LOS VALORES FORZADOS  *
+      * COMO RESPALDO PARA NO ROMPER EL PROGRAMA EN UN AMBIENTE NUEVO.*
+      *****************************************************************
+           PERFORM CARGAR-NOTAS-DESDE-ARCHIVO
+
+           IF WSV-CARGADOS = 0
+              PERFORM VALORES-FORZADOS
+           ELSE
+              MOVE WSV-CARGADOS TO WSV-CANTIDAD
+           END-IF
+
+           PERFORM ORDENAR-Y-PROCESAR-NOTAS
+
+           PERFORM PEDIR-TOP-N
+           PERFORM ORDENAR-RANKING
+           PERFORM MOSTRAR-RANKING.
+
+            STOP RUN.
+      *****************************************************************
+      *      PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 10
+      *         DISPLAY "INGRESE LEGAJO: "
+      *         ACCEPT WSN-ALU-LEGAJO(WSI-I)
+      *         DISPLAY "INGRESE LA NOTA: "
+      *         ACCEPT WSN-ALU-NOTA(WSI-I)
+      *      END-PERFORM.
+      *****************************************************************
+      * CARGA LOS PARES LEGAJO/NOTA DESDE NOTAS.DAT, HASTA 10 ALUMNOS.*
+      *****************************************************************
+       CARGAR-NOTAS-DESDE-ARCHIVO.
+           MOVE 0 TO WSV-CARGADOS
+           MOVE 0 TO WSI-I
+           OPEN INPUT NOTAS
+           IF WSS-FS-NOTAS-OK
+              PERFORM UNTIL WSS-FS-NOTAS-EOF OR WSI-I > 9
+                 READ NOTAS
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WSI-I
+                       MOVE FSN-LEGAJO TO WSN-ALU-LEGAJO(WSI-I)
+                       MOVE FSN-NOTA   TO WSN-ALU-NOTA(WSI-I)
+                 END-READ
+              END-PERFORM
+              CLOSE NOTAS
+           END-IF
+           MOVE WSI-I TO WSV-CARGADOS.
+
       *****************************************************************
+      * VALORES FORZADOS (RESPALDO SI NO HAY NOTAS.DAT).              *
+      *****************************************************************
+       VALORES-FORZADOS.
            ADD 1 TO WSN-ALU-LEGAJO(1).
            ADD 9 TO WSN-ALU-NOTA(1).
            ADD 3 TO WSN-ALU-LEGAJO(2).
@@ -62,18 +143,20 @@
            ADD 8 TO WSN-ALU-NOTA(9).
            ADD 1 TO WSN-ALU-LEGAJO(10).
            ADD 7 TO WSN-ALU-NOTA(10).
+
       *****************************************************************
-      *      PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 10
-      *         DISPLAY "INGRESE LEGAJO: "
-      *         ACCEPT WSN-ALU-LEGAJO(WSI-I)
-      *         DISPLAY "INGRESE LA NOTA: "
-      *         ACCEPT WSN-ALU-NOTA(WSI-I)
-      *      END-PERFORM.
+      * ORDENA EL VECTOR POR LEGAJO Y PROCESA CADA GRUPO PARA ARMAR EL*
+      * RANKING. SEPARADA DE MAIN-PROCEDURE PARA QUE SE INVOQUE SOLO  *
+      * UNA VEZ, DE FORMA EXPLICITA, EN LUGAR DE POR CAIDA DE CONTROL.*
+      *****************************************************************
+       ORDENAR-Y-PROCESAR-NOTAS.
       *****************************************************************
       * ORDENAMIENTO DEL VECTOR.
       *****************************************************************
-            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 10
-              PERFORM VARYING WSI-J FROM 1 BY 1 UNTIL WSI-J > 10 - WSI-I
+            PERFORM VARYING WSI-I FROM 1 BY 1
+                       UNTIL WSI-I > WSV-CANTIDAD
+              PERFORM VARYING WSI-J FROM 1 BY 1
+                         UNTIL WSI-J > WSV-CANTIDAD - WSI-I
                    IF WSN-ALU-LEGAJO(WSI-J) > WSN-ALU-LEGAJO(WSI-J + 1)
                        MOVE WSN-ALU-LEGAJO(WSI-J) TO WSN-AUXNUMERO1
                        MOVE WSN-ALU-LEGAJO(WSI-J + 1) TO
@@ -86,7 +169,8 @@
                    END-IF
               END-PERFORM
 
-               PERFORM VARYING WSI-K FROM 1 BY 1 UNTIL WSI-K > 10
+               PERFORM VARYING WSI-K FROM 1 BY 1
+                          UNTIL WSI-K > WSV-CANTIDAD
                    DISPLAY WSN-ALU-LEGAJO(WSI-K) "    "
                            WSN-ALU-NOTA(WSI-K)
                END-PERFORM
@@ -94,10 +178,14 @@
       *****************************************************************
       * PROCESAMIENTO DE LAS NOTAS DEL VECTOR.
       *****************************************************************
-           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 10
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSV-CANTIDAD
 
               IF NOT WSN-ALU-LEGAJO(WSI-I) = WSN-ALU-LEGAJO(WSI-I - 1)
 
+              MOVE 0 TO WSV-CONTADOR
+              MOVE 0 TO WSV-SUMADOR
+              MOVE 0 TO WSV-BANDERA
+
               PERFORM VARYING WSI-J FROM WSI-I BY 1 UNTIL NOT
                            WSN-ALU-LEGAJO(WSI-J) = WSN-ALU-LEGAJO(WSI-I)
 
@@ -122,6 +210,11 @@
               COMPUTE WSV-PROMEDIO = WSV-SUMADOR / WSV-CONTADOR
 
               END-PERFORM
+
+              ADD 1 TO WSV-GRUPOS
+              MOVE WSN-ALU-LEGAJO(WSI-I) TO
+                                       WST-RANK-LEGAJO(WSV-GRUPOS)
+              MOVE WSV-PROMEDIO TO WST-RANK-PROMEDIO(WSV-GRUPOS)
       *****************************************************************
       * MUESTREO POR PANTALLA DEL VECTOR.
       *****************************************************************
@@ -133,6 +226,49 @@
               END-IF
            END-PERFORM.
 
-            STOP RUN.
+      *****************************************************************
+      * PIDE CUANTOS LEGAJOS MOSTRAR EN EL INFORME DE RANKING.        *
+      *****************************************************************
+       PEDIR-TOP-N.
+           DISPLAY "**************************************"
+           DISPLAY "RANKING POR PROMEDIO - CUANTOS LEGAJOS"
+           DISPLAY "DESEA VER EN EL TOP? "
+           ACCEPT WSV-TOPN
+           IF WSV-TOPN = 0 OR WSV-TOPN > WSV-GRUPOS
+              MOVE WSV-GRUPOS TO WSV-TOPN
+           END-IF.
+
+      *****************************************************************
+      * ORDENA RANKING DE MAYOR A MENOR PROMEDIO (BURBUJA).           *
+      *****************************************************************
+       ORDENAR-RANKING.
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSV-GRUPOS
+              PERFORM VARYING WSI-J FROM 1 BY 1
+                         UNTIL WSI-J > WSV-GRUPOS - WSI-I
+                 IF WST-RANK-PROMEDIO(WSI-J) <
+                                       WST-RANK-PROMEDIO(WSI-J + 1)
+                    MOVE WST-RANK-LEGAJO(WSI-J)    TO WSN-AUXNUMERO1
+                    MOVE WST-RANK-LEGAJO(WSI-J + 1) TO
+                                            WST-RANK-LEGAJO(WSI-J)
+                    MOVE WSN-AUXNUMERO1 TO WST-RANK-LEGAJO(WSI-J + 1)
+                    MOVE WST-RANK-PROMEDIO(WSI-J)   TO WSV-PROMEDIO
+                    MOVE WST-RANK-PROMEDIO(WSI-J + 1) TO
+                                            WST-RANK-PROMEDIO(WSI-J)
+                    MOVE WSV-PROMEDIO TO WST-RANK-PROMEDIO(WSI-J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+      *****************************************************************
+      * MUESTRA EL TOP N DEL RANKING YA ORDENADO.                     *
+      *****************************************************************
+       MOSTRAR-RANKING.
+           DISPLAY "**************************************"
+           DISPLAY "RANKING DE LEGAJOS POR PROMEDIO"
+           DISPLAY "**************************************"
+           PERFORM VARYING WSI-K FROM 1 BY 1 UNTIL WSI-K > WSV-TOPN
+              DISPLAY WSI-K ") LEGAJO: " WST-RANK-LEGAJO(WSI-K)
+                      "  PROMEDIO: " WST-RANK-PROMEDIO(WSI-K)
+           END-PERFORM.
 
        END PROGRAM PROG03-09-FL.
