@@ -24,6 +24,23 @@
            SELECT SALIDA             ASSIGN TO DISK 'CLIENTES1.TXT'
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-SALIDA.
+
+           SELECT CHECKPOINT         ASSIGN TO DISK 'CHECKPOINT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CHECKPOINT.
+
+           SELECT SALIDA-FIJA        ASSIGN TO DISK 'CLIENTES1-FIJO.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-FIJA.
+
+           SELECT OFICINAS           ASSIGN TO DISK 'OFICINAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-OFICINAS.
+
+           SELECT SUSPENSO           ASSIGN TO DISK
+                                              'CLIENTESSUSPENSO.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SUSPENSO.
        DATA DIVISION.
 
        FILE SECTION.
@@ -39,6 +56,48 @@
          05 WSV-SALIDA-OFIAPE          PIC X(03).
          05 WSV-SALIDA-IMPORTE         PIC 9(08)V99.
 
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+         05 CKP-LEIDOS                 PIC 9(09).
+         05 CKP-GRABADOS               PIC 9(09).
+         05 CKP-DESCARTADOS            PIC 9(09).
+         05 CKP-ULTCLIENTE             PIC X(08).
+         05 CKP-SUSPENDIDOS            PIC 9(09).
+         05 CKP-FILTRO-ACTIVO          PIC 9(01).
+         05 CKP-FILTRO-TIPO            PIC 9(01).
+         05 CKP-FILTRO-OFIAPE          PIC X(03).
+         05 CKP-FILTRO-IMPORTE         PIC 9(08)V99.
+         05 CKP-GENERAR-FIJA           PIC 9(01).
+
+      *****************************************************************
+      * LAYOUT POSICIONAL DE ANCHO FIJO PARA SISTEMAS DESTINO QUE NO  *
+      * ACEPTAN EL FORMATO INTERNO DE REG-SALIDA. COLUMNAS FIJAS:     *
+      * 01-10 NUMCLIEN, 11-14 OFIAPE, 15-25 IMPORTE (9(09)V99).       *
+      *****************************************************************
+       FD SALIDA-FIJA.
+       01 REG-SALIDA-FIJA.
+         05 FIJ-NUMCLIEN                PIC X(10).
+         05 FIJ-OFIAPE                  PIC X(04).
+         05 FIJ-IMPORTE                 PIC 9(09)V99.
+
+      *****************************************************************
+      * CATALOGO DE OFICINAS/SUCURSALES VALIDAS, UNA POR LINEA.       *
+      *****************************************************************
+       FD OFICINAS.
+       01 REG-OFICINA.
+         05 FSO-CODIGO                  PIC X(03).
+
+      *****************************************************************
+      * CLIENTES CON OFICINA QUE NO EXISTE EN EL CATALOGO, PARA NO    *
+      * COPIARLOS A LA SALIDA NORMAL CON UN CODIGO DE SUCURSAL        *
+      * INEXISTENTE.                                                   *
+      *****************************************************************
+       FD SUSPENSO.
+       01 REG-SUSPENSO.
+         05 SUS-NUMCLIEN                PIC X(08).
+         05 SUS-OFIAPE                  PIC X(03).
+         05 SUS-IMPORTE                 PIC 9(08)V99.
+
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
@@ -49,13 +108,81 @@
          05 WSS-FS-SALIDA              PIC X(02).
            88 WSS-FS-SALIDA-OK                      VALUE '00'.
            88 WSS-FS-SALIDA-EOF                     VALUE '10'.
+           88 WSS-FS-SALIDA-NOEXISTE                VALUE '35'.
+
+         05 WSS-FS-CHECKPOINT          PIC X(02).
+           88 WSS-FS-CHECKPOINT-OK                  VALUE '00'.
+           88 WSS-FS-CHECKPOINT-EOF                 VALUE '10'.
+
+         05 WSS-FS-FIJA                PIC X(02).
+           88 WSS-FS-FIJA-OK                        VALUE '00'.
+           88 WSS-FS-FIJA-EOF                       VALUE '10'.
+           88 WSS-FS-FIJA-NOEXISTE                  VALUE '35'.
+
+         05 WSS-FS-OFICINAS            PIC X(02).
+           88 WSS-FS-OFICINAS-OK                    VALUE '00'.
+           88 WSS-FS-OFICINAS-EOF                   VALUE '10'.
+
+         05 WSS-FS-SUSPENSO            PIC X(02).
+           88 WSS-FS-SUSPENSO-OK                    VALUE '00'.
+           88 WSS-FS-SUSPENSO-EOF                   VALUE '10'.
+           88 WSS-FS-SUSPENSO-NOEXISTE              VALUE '35'.
 
        01 Constantes.
         05 WSC-1                       PIC 9(01)    VALUE 1.
+        05 WSC-CADA-CHECKPOINT         PIC 9(05)    VALUE 100.
+        05 WSC-CANTOFICINASDEF         PIC 9(02)    VALUE 5.
+
+      *****************************************************************
+      * 01 CATALOGO-OFICINAS: CODIGOS DE SUCURSAL VALIDOS, CARGADOS   *
+      * DESDE OFICINAS.DAT. SI EL ARCHIVO NO EXISTE O ESTA VACIO SE   *
+      * USA EL LISTADO HISTORICO DE 5 OFICINAS COMO RESPALDO.         *
+      *****************************************************************
+       01 CATALOGO-OFICINAS.
+        05 WSV-CANTOFICINAS            PIC 9(03)    VALUE 0.
+        05 WST-OFICINA                 OCCURS 50 TIMES.
+           10 WST-OFI-CODIGO           PIC X(03).
+
+       01 VALIDACION-OFICINA.
+        05 WSV-OFICINA-VALIDA          PIC 9(01)    VALUE 0.
+        05 WSI-OFI                     PIC 9(02)    VALUE 0.
+
+      *****************************************************************
+      * 01 FORMATO-SALIDA: PERMITE GENERAR, ADEMAS DE LA COPIA DE     *
+      * SIEMPRE, UN SEGUNDO ARCHIVO DE SALIDA DE ANCHO FIJO PARA LOS  *
+      * SISTEMAS DESTINO QUE ESPERAN REGISTROS POSICIONALES.          *
+      *****************************************************************
+       01 FORMATO-SALIDA.
+        05 WSV-GENERAR-FIJA            PIC 9(01)    VALUE 0.
 
        01 Acumuladores.
         05 WSA-LEI-ENTRADA             PIC 9(09).
         05 WSA-GRAB-SALIDA              PIC 9(09).
+        05 WSA-DESCARTADOS             PIC 9(09).
+        05 WSA-SUSPENDIDOS             PIC 9(09).
+
+      *****************************************************************
+      * 01 REINICIO: SOPORTE DE REANUDACION. SI CHECKPOINT.DAT TIENE  *
+      * UN REGISTRO AL INICIAR, SE OFRECE REANUDAR DESDE EL ULTIMO    *
+      * PUNTO GRABADO EN LUGAR DE REPROCESAR TODO CLIENTES.DAT.       *
+      *****************************************************************
+       01 REINICIO.
+        05 WSV-REANUDAR                PIC 9(01)    VALUE 0.
+        05 WSV-ABORT-EJECUCION         PIC 9(01)    VALUE 0.
+        05 WSV-SALTAR-CANT             PIC 9(09).
+        05 WSV-SALTADOS                PIC 9(09).
+
+      *****************************************************************
+      * 01 FILTRO: PERMITE EXTRAER SOLO LOS CLIENTES DE UNA OFICINA   *
+      * (WSV-FILTRO-OFIAPE) Y/O CON IMPORTE MINIMO (WSV-FILTRO-       *
+      * IMPORTE) EN LUGAR DE COPIAR SIEMPRE TODO EL ARCHIVO.          *
+      *****************************************************************
+       01 FILTRO.
+        05 WSV-FILTRO-ACTIVO           PIC 9(01)    VALUE 0.
+        05 WSV-FILTRO-TIPO             PIC 9(01).
+        05 WSV-FILTRO-OFIAPE           PIC X(03).
+        05 WSV-FILTRO-IMPORTE          PIC 9(08)V99.
+        05 WSV-CUMPLE                  PIC 9(01).
 
        PROCEDURE DIVISION.
 
@@ -68,6 +195,16 @@
        100000-INICIO.
            INITIALIZE SWITCHES
                       ACUMULADORES
+                      REINICIO
+                      FORMATO-SALIDA
+
+           PERFORM 101000-VERIFICAR-CHECKPOINT
+
+           PERFORM 102000-CARGAR-OFICINAS
+
+           PERFORM 105000-PEDIR-FILTRO
+
+           PERFORM 106000-PEDIR-FORMATO-FIJO
 
            PERFORM 110000-ABRIR-ENTRADA
 
@@ -75,30 +212,217 @@
 
            PERFORM 130000-PRIMER-LECTURA.
 
+      *****************************************************************
+      * SI EXISTE UN CHECKPOINT DE UNA EJECUCION ANTERIOR INTERRUMPIDA*
+      * SE OFRECE REANUDAR DESDE ALLI EN LUGAR DE EMPEZAR DE NUEVO.   *
+      *****************************************************************
+       101000-VERIFICAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF WSS-FS-CHECKPOINT-OK
+              READ CHECKPOINT
+              IF WSS-FS-CHECKPOINT-OK
+                 DISPLAY '**************************************'
+                 DISPLAY 'SE ENCONTRO UN CHECKPOINT PREVIO'
+                 DISPLAY 'REGISTROS YA PROCESADOS: ' CKP-LEIDOS
+                 DISPLAY 'ULTIMO CLIENTE: ' CKP-ULTCLIENTE
+                 DISPLAY 'DESEA REANUDAR DESDE ALLI? SI = 1 NO = 2'
+                 DISPLAY 'RESPUESTA: '
+                 ACCEPT WSV-REANUDAR
+                 IF WSV-REANUDAR = 1
+                    MOVE CKP-LEIDOS         TO WSA-LEI-ENTRADA
+                    MOVE CKP-GRABADOS       TO WSA-GRAB-SALIDA
+                    MOVE CKP-DESCARTADOS    TO WSA-DESCARTADOS
+                    MOVE CKP-SUSPENDIDOS    TO WSA-SUSPENDIDOS
+                    MOVE CKP-FILTRO-ACTIVO  TO WSV-FILTRO-ACTIVO
+                    MOVE CKP-FILTRO-TIPO    TO WSV-FILTRO-TIPO
+                    MOVE CKP-FILTRO-OFIAPE  TO WSV-FILTRO-OFIAPE
+                    MOVE CKP-FILTRO-IMPORTE TO WSV-FILTRO-IMPORTE
+                    MOVE CKP-GENERAR-FIJA   TO WSV-GENERAR-FIJA
+                 END-IF
+              END-IF
+              CLOSE CHECKPOINT
+           END-IF.
+
+      *****************************************************************
+      * CARGA EL CATALOGO DE OFICINAS VALIDAS DESDE OFICINAS.DAT. SI  *
+      * EL ARCHIVO NO EXISTE O ESTA VACIO SE USA EL LISTADO HISTORICO *
+      * DE 5 OFICINAS COMO RESPALDO.                                   *
+      *****************************************************************
+       102000-CARGAR-OFICINAS.
+           MOVE 0 TO WSV-CANTOFICINAS
+           OPEN INPUT OFICINAS
+           IF WSS-FS-OFICINAS-OK
+              PERFORM UNTIL WSS-FS-OFICINAS-EOF OR WSV-CANTOFICINAS > 49
+                 READ OFICINAS
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD WSC-1 TO WSV-CANTOFICINAS
+                       MOVE FSO-CODIGO TO
+                                  WST-OFI-CODIGO(WSV-CANTOFICINAS)
+                 END-READ
+              END-PERFORM
+              CLOSE OFICINAS
+           END-IF
+
+           IF WSV-CANTOFICINAS = 0
+              MOVE WSC-CANTOFICINASDEF TO WSV-CANTOFICINAS
+              MOVE '001' TO WST-OFI-CODIGO(1)
+              MOVE '002' TO WST-OFI-CODIGO(2)
+              MOVE '003' TO WST-OFI-CODIGO(3)
+              MOVE '004' TO WST-OFI-CODIGO(4)
+              MOVE '005' TO WST-OFI-CODIGO(5)
+           END-IF.
+
+      *****************************************************************
+      * SE OFRECE FILTRAR LA EXTRACCION POR OFICINA, POR IMPORTE      *
+      * MINIMO O POR AMBOS, PARA PODER ARMAR UN EXTRACTO PARCIAL EN   *
+      * LUGAR DE COPIAR SIEMPRE TODO CLIENTES.DAT.                     *
+      * AL REANUDAR SE MANTIENEN EL FILTRO Y EL FORMATO DE SALIDA DE   *
+      * LA EJECUCION INTERRUMPIDA (GRABADOS EN EL CHECKPOINT) EN      *
+      * LUGAR DE VOLVER A PREGUNTAR, PARA NO APLICAR UN CRITERIO      *
+      * DISTINTO AL DE LOS REGISTROS YA CONTABILIZADOS.               *
+      *****************************************************************
+       105000-PEDIR-FILTRO.
+           IF WSV-REANUDAR = 1
+              DISPLAY '**************************************'
+              DISPLAY 'REANUDANDO: SE MANTIENE EL FILTRO DE LA'
+              DISPLAY 'EJECUCION ANTERIOR'
+              DISPLAY '**************************************'
+           ELSE
+              DISPLAY '**************************************'
+              DISPLAY 'DESEA FILTRAR LA EXTRACCION? SI = 1 NO = 2'
+              DISPLAY 'RESPUESTA: '
+              ACCEPT WSV-FILTRO-ACTIVO
+              DISPLAY '**************************************'
+
+              IF WSV-FILTRO-ACTIVO = 1
+                 DISPLAY 'FILTRAR POR: 1-OFICINA 2-IMPORTE MIN 3-AMBOS'
+                 DISPLAY 'RESPUESTA: '
+                 ACCEPT WSV-FILTRO-TIPO
+
+                 IF WSV-FILTRO-TIPO = 1 OR WSV-FILTRO-TIPO = 3
+                    DISPLAY 'INGRESE OFICINA (WSV-OFIAPE): '
+                    ACCEPT WSV-FILTRO-OFIAPE
+                 END-IF
+
+                 IF WSV-FILTRO-TIPO = 2 OR WSV-FILTRO-TIPO = 3
+                    DISPLAY 'INGRESE IMPORTE MINIMO: '
+                    ACCEPT WSV-FILTRO-IMPORTE
+                 END-IF
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      * SE OFRECE GENERAR, ADEMAS DE LA COPIA HABITUAL, UN SEGUNDO    *
+      * ARCHIVO DE SALIDA EN FORMATO POSICIONAL DE ANCHO FIJO. AL     *
+      * REANUDAR SE MANTIENE LA OPCION DE LA EJECUCION INTERRUMPIDA.  *
+      *****************************************************************
+       106000-PEDIR-FORMATO-FIJO.
+           IF WSV-REANUDAR = 1
+              DISPLAY '**************************************'
+              DISPLAY 'REANUDANDO: SE MANTIENE EL FORMATO DE'
+              DISPLAY 'SALIDA DE LA EJECUCION ANTERIOR'
+              DISPLAY '**************************************'
+           ELSE
+              DISPLAY '**************************************'
+              DISPLAY 'GENERAR TAMBIEN SALIDA DE ANCHO FIJO?'
+              DISPLAY 'SI = 1 NO = 2'
+              DISPLAY 'RESPUESTA: '
+              ACCEPT WSV-GENERAR-FIJA
+              DISPLAY '**************************************'
+           END-IF.
 
        110000-ABRIR-ENTRADA.
            OPEN INPUT ENTRADA
            IF NOT WSS-FS-ENTRADA-OK
              DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
              DISPLAY 'FILE STATUS' WSS-FS-ENTRADA
+             MOVE 1 TO WSV-ABORT-EJECUCION
              PERFORM 300000-FINAL
            END-IF.
 
+      *****************************************************************
+      * AL REANUDAR SE AGREGA AL ARCHIVO DE SALIDA EXISTENTE EN LUGAR *
+      * DE VOLVER A CREARLO, PARA NO PERDER LO YA GRABADO. UNA        *
+      * EJECUCION NUEVA (NO REANUDADA) SIEMPRE EMPIEZA CON OPEN       *
+      * OUTPUT, PARA NO ARRASTRAR SALIDAS DE UNA CORRIDA ANTERIOR YA  *
+      * FINALIZADA QUE QUEDARON EN EL DIRECTORIO.                      *
+      *****************************************************************
        120000-ABRIR-SALIDA.
-           OPEN OUTPUT SALIDA
+           IF WSV-REANUDAR = 1
+              OPEN EXTEND SALIDA
+              IF WSS-FS-SALIDA-NOEXISTE
+                 OPEN OUTPUT SALIDA
+              END-IF
+           ELSE
+              OPEN OUTPUT SALIDA
+           END-IF
            IF NOT WSS-FS-SALIDA-OK
              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
              DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+             MOVE 1 TO WSV-ABORT-EJECUCION
+             PERFORM 300000-FINAL
+           END-IF
+
+           IF WSV-GENERAR-FIJA = 1
+              IF WSV-REANUDAR = 1
+                 OPEN EXTEND SALIDA-FIJA
+                 IF WSS-FS-FIJA-NOEXISTE
+                    OPEN OUTPUT SALIDA-FIJA
+                 END-IF
+              ELSE
+                 OPEN OUTPUT SALIDA-FIJA
+              END-IF
+              IF NOT WSS-FS-FIJA-OK
+                DISPLAY 'ERROR DE ARCHIVO DE SALIDA DE ANCHO FIJO'
+                DISPLAY 'FILE STATUS' WSS-FS-FIJA
+                MOVE 1 TO WSV-ABORT-EJECUCION
+                PERFORM 300000-FINAL
+              END-IF
+           END-IF
+
+           IF WSV-REANUDAR = 1
+              OPEN EXTEND SUSPENSO
+              IF WSS-FS-SUSPENSO-NOEXISTE
+                 OPEN OUTPUT SUSPENSO
+              END-IF
+           ELSE
+              OPEN OUTPUT SUSPENSO
+           END-IF
+           IF NOT WSS-FS-SUSPENSO-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SUSPENSO'
+             DISPLAY 'FILE STATUS' WSS-FS-SUSPENSO
+             MOVE 1 TO WSV-ABORT-EJECUCION
              PERFORM 300000-FINAL
            END-IF.
 
        130000-PRIMER-LECTURA.
+           IF WSV-REANUDAR = 1
+              PERFORM 135000-SALTAR-PROCESADOS
+           END-IF
+
            PERFORM 131000-LEER-ENTRADA
            IF WSS-FS-ENTRADA-EOF
-             DISPLAY 'ARCHIVO VACIO'
+             DISPLAY 'NO HAY REGISTROS PENDIENTES DE PROCESAR'
              PERFORM 300000-FINAL
            END-IF.
 
+      *****************************************************************
+      * SALTEA LOS REGISTROS YA PROCESADOS EN LA EJECUCION ANTERIOR,  *
+      * SEGUN LA CANTIDAD DE LEIDOS GUARDADA EN EL CHECKPOINT.        *
+      *****************************************************************
+       135000-SALTAR-PROCESADOS.
+           MOVE WSA-LEI-ENTRADA TO WSV-SALTAR-CANT
+           MOVE 0               TO WSV-SALTADOS
+           PERFORM UNTIL WSV-SALTADOS >= WSV-SALTAR-CANT
+                      OR WSS-FS-ENTRADA-EOF
+              READ ENTRADA
+                 AT END CONTINUE
+              END-READ
+              ADD WSC-1 TO WSV-SALTADOS
+           END-PERFORM.
+
        131000-LEER-ENTRADA.
            READ ENTRADA
               EVALUATE TRUE
@@ -109,17 +433,138 @@
                       CONTINUE
                  WHEN OTHER
                       DISPLAY 'FILE STATUS' WSS-FS-ENTRADA
+                      MOVE 1 TO WSV-ABORT-EJECUCION
                       PERFORM 300000-FINAL.
 
 
        200000-PROCESO.
            ADD WSC-1                       TO WSA-LEI-ENTRADA
-           ADD WSC-1                       TO WSA-GRAB-SALIDA
-           PERFORM 210000-GRABAR-SALIDA
+
+           PERFORM 202000-VALIDAR-OFICINA
+
+           IF WSV-OFICINA-VALIDA = 1
+              PERFORM 205000-CUMPLE-FILTRO
+
+              IF WSV-CUMPLE = 1
+                 PERFORM 210000-GRABAR-SALIDA
+              ELSE
+                 ADD WSC-1                 TO WSA-DESCARTADOS
+              END-IF
+           ELSE
+              PERFORM 207000-GRABAR-SUSPENSO
+           END-IF
+
+           IF FUNCTION MOD(WSA-LEI-ENTRADA, WSC-CADA-CHECKPOINT) = 0
+              PERFORM 215000-GRABAR-CHECKPOINT
+           END-IF
+
            PERFORM 131000-LEER-ENTRADA.
 
+      *****************************************************************
+      * VALIDA WSV-OFIAPE CONTRA EL CATALOGO DE OFICINAS CARGADO EN   *
+      * 102000-CARGAR-OFICINAS.                                        *
+      *****************************************************************
+       202000-VALIDAR-OFICINA.
+           MOVE 0 TO WSV-OFICINA-VALIDA
+           PERFORM VARYING WSI-OFI FROM 1 BY 1
+                   UNTIL WSI-OFI > WSV-CANTOFICINAS
+              IF WSV-OFIAPE = WST-OFI-CODIGO(WSI-OFI)
+                 MOVE 1 TO WSV-OFICINA-VALIDA
+              END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * GRABA EN CLIENTESSUSPENSO.DAT LOS CLIENTES CON UNA OFICINA    *
+      * QUE NO EXISTE EN EL CATALOGO, EN LUGAR DE COPIARLOS A LA      *
+      * SALIDA NORMAL CON UN CODIGO DE SUCURSAL INVALIDO. WSA-        *
+      * SUSPENDIDOS SOLO SE INCREMENTA SI LA GRABACION FUE EXITOSA,   *
+      * PARA QUE LA RECONCILIACION DE 320000 REFLEJE EL DISCO REAL.   *
+      *****************************************************************
+       207000-GRABAR-SUSPENSO.
+           MOVE WSV-NUMCLIEN  TO SUS-NUMCLIEN
+           MOVE WSV-OFIAPE    TO SUS-OFIAPE
+           MOVE WSV-IMPORTE   TO SUS-IMPORTE
+           WRITE REG-SUSPENSO
+           IF WSS-FS-SUSPENSO-OK
+              ADD WSC-1 TO WSA-SUSPENDIDOS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR REGISTRO DE SUSPENSO'
+              DISPLAY 'FILE STATUS' WSS-FS-SUSPENSO
+              MOVE 1 TO WSV-ABORT-EJECUCION
+              PERFORM 300000-FINAL
+           END-IF.
+
+      *****************************************************************
+      * SI NO HAY FILTRO ACTIVO, TODO REGISTRO CUMPLE. SI LO HAY, SE  *
+      * EVALUA OFICINA Y/O IMPORTE MINIMO SEGUN WSV-FILTRO-TIPO.      *
+      *****************************************************************
+       205000-CUMPLE-FILTRO.
+           MOVE 1 TO WSV-CUMPLE
+
+           IF WSV-FILTRO-ACTIVO = 1
+              EVALUATE WSV-FILTRO-TIPO
+                 WHEN 1
+                    IF WSV-OFIAPE NOT = WSV-FILTRO-OFIAPE
+                       MOVE 0 TO WSV-CUMPLE
+                    END-IF
+                 WHEN 2
+                    IF WSV-IMPORTE < WSV-FILTRO-IMPORTE
+                       MOVE 0 TO WSV-CUMPLE
+                    END-IF
+                 WHEN 3
+                    IF WSV-OFIAPE NOT = WSV-FILTRO-OFIAPE
+                       OR WSV-IMPORTE < WSV-FILTRO-IMPORTE
+                       MOVE 0 TO WSV-CUMPLE
+                    END-IF
+              END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+      * WSA-GRAB-SALIDA SOLO SE INCREMENTA SI LA GRABACION FUE        *
+      * EXITOSA, PARA QUE LA RECONCILIACION DE 320000 REFLEJE LO QUE  *
+      * REALMENTE QUEDO EN DISCO Y NO SOLO LA INTENCION DE GRABAR.    *
+      *****************************************************************
        210000-GRABAR-SALIDA.
-           WRITE REG-SALIDA.
+           WRITE REG-SALIDA
+           IF WSS-FS-SALIDA-OK
+              ADD WSC-1 TO WSA-GRAB-SALIDA
+              IF WSV-GENERAR-FIJA = 1
+                 PERFORM 211000-GRABAR-SALIDA-FIJA
+              END-IF
+           ELSE
+              DISPLAY 'ERROR AL GRABAR REGISTRO DE SALIDA'
+              DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+              MOVE 1 TO WSV-ABORT-EJECUCION
+              PERFORM 300000-FINAL
+           END-IF.
+
+      *****************************************************************
+      * VUELCA EL MISMO REGISTRO AL LAYOUT POSICIONAL DE ANCHO FIJO.  *
+      *****************************************************************
+       211000-GRABAR-SALIDA-FIJA.
+           MOVE WSV-SALIDA-NUMCLIEN  TO FIJ-NUMCLIEN
+           MOVE WSV-SALIDA-OFIAPE    TO FIJ-OFIAPE
+           MOVE WSV-SALIDA-IMPORTE   TO FIJ-IMPORTE
+           WRITE REG-SALIDA-FIJA.
+
+      *****************************************************************
+      * GRABA EL ESTADO ACTUAL PARA PODER REANUDAR SI LA EJECUCION SE *
+      * INTERRUMPE ANTES DE LLEGAR A 300000-FINAL.                    *
+      *****************************************************************
+       215000-GRABAR-CHECKPOINT.
+           MOVE WSA-LEI-ENTRADA      TO CKP-LEIDOS
+           MOVE WSA-GRAB-SALIDA      TO CKP-GRABADOS
+           MOVE WSA-DESCARTADOS      TO CKP-DESCARTADOS
+           MOVE WSV-NUMCLIEN         TO CKP-ULTCLIENTE
+           MOVE WSA-SUSPENDIDOS      TO CKP-SUSPENDIDOS
+           MOVE WSV-FILTRO-ACTIVO    TO CKP-FILTRO-ACTIVO
+           MOVE WSV-FILTRO-TIPO      TO CKP-FILTRO-TIPO
+           MOVE WSV-FILTRO-OFIAPE    TO CKP-FILTRO-OFIAPE
+           MOVE WSV-FILTRO-IMPORTE   TO CKP-FILTRO-IMPORTE
+           MOVE WSV-GENERAR-FIJA     TO CKP-GENERAR-FIJA
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
 
 
        300000-FINAL.
@@ -127,6 +572,15 @@
            PERFORM 320000-TOTALES-DE-CONTROL
            PERFORM 330000-CERRAR-ENTRADA
            PERFORM 340000-CERRAR-SALIDA
+
+           IF WSV-ABORT-EJECUCION = 0
+              PERFORM 350000-BORRAR-CHECKPOINT
+           ELSE
+              DISPLAY '**************************************'
+              DISPLAY 'CHECKPOINT CONSERVADO PARA REANUDAR'
+              DISPLAY '**************************************'
+           END-IF
+
            STOP RUN.
 
        310000-TITULOS.
@@ -136,6 +590,11 @@
            DISPLAY 'Programme:PROG04-00-SA'
            DISPLAY '**************************************'.
 
+      *****************************************************************
+      * SE RECONCILIA LEIDOS CONTRA GRABADOS. CON FILTRO ACTIVO LA    *
+      * DIFERENCIA ES ESPERABLE (SON LOS REGISTROS DESCARTADOS); SIN  *
+      * FILTRO, CUALQUIER DIFERENCIA ES UN ERROR DE GRABACION.        *
+      *****************************************************************
        320000-TOTALES-DE-CONTROL.
            DISPLAY '**************************************'
            DISPLAY 'TOTAL LEIDOS =' WSA-LEI-ENTRADA
@@ -144,6 +603,26 @@
            DISPLAY '**************************************'
            DISPLAY 'TOTAL GRABADOS =' WSA-GRAB-SALIDA
            DISPLAY '**************************************'.
+
+           IF WSA-SUSPENDIDOS > 0
+              DISPLAY '**************************************'
+              DISPLAY 'TOTAL SUSPENDIDOS POR OFICINA INVALIDA ='
+                      WSA-SUSPENDIDOS
+              DISPLAY '**************************************'
+           END-IF.
+
+           IF WSV-FILTRO-ACTIVO = 1
+              DISPLAY '**************************************'
+              DISPLAY 'TOTAL DESCARTADOS POR FILTRO =' WSA-DESCARTADOS
+              DISPLAY '**************************************'
+           ELSE
+              IF WSA-LEI-ENTRADA NOT =
+                         WSA-GRAB-SALIDA + WSA-SUSPENDIDOS
+                 DISPLAY '**************************************'
+                 DISPLAY '*** ERROR: LEIDOS <> GRABADOS ***'
+                 DISPLAY '**************************************'
+              END-IF
+           END-IF.
 .
        330000-CERRAR-ENTRADA.
            CLOSE ENTRADA
@@ -157,4 +636,26 @@
            IF NOT WSS-FS-SALIDA-OK
               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
             DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+           END-IF
+
+           IF WSV-GENERAR-FIJA = 1
+              CLOSE SALIDA-FIJA
+              IF NOT WSS-FS-FIJA-OK
+                 DISPLAY 'ERROR DE ARCHIVO DE SALIDA DE ANCHO FIJO'
+                 DISPLAY 'FILE STATUS' WSS-FS-FIJA
+              END-IF
+           END-IF
+
+           CLOSE SUSPENSO
+           IF NOT WSS-FS-SUSPENSO-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SUSPENSO'
+              DISPLAY 'FILE STATUS' WSS-FS-SUSPENSO
            END-IF.
+
+      *****************************************************************
+      * AL TERMINAR SIN INTERRUPCIONES SE VACIA EL CHECKPOINT PARA    *
+      * QUE LA PROXIMA EJECUCION EMPIECE DE CERO.                     *
+      *****************************************************************
+       350000-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
