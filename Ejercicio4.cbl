@@ -7,9 +7,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTADOCIVIL ASSIGN TO DISK 'ESTADOCIVIL.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-ESTADOCIVIL.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * ESTADOCIVIL.DAT: UN REGISTRO POR CLIENTE CLASIFICADO, PARA    *
+      * PODER ARMAR REPORTES DEMOGRAFICOS SOBRE ESTADO CIVIL.         *
+      *****************************************************************
+       FD ESTADOCIVIL.
+       01 REG-ESTADOCIVIL.
+           05 FSE-CLIENTEID            PIC X(08).
+           05 FSE-ESTADOCIVIL          PIC X.
 
        WORKING-STORAGE SECTION.
            77 ESTADO-CIVIL     PIC X.
@@ -17,9 +33,20 @@
            88 WS-SOLTERO                VALUE 'S' 's'.
            88 WS-VIUDO                  VALUE 'V' 'v'.
            88 WS-DIVORCIADO             VALUE 'D' 'd'.
+
+           77 WS-CLIENTEID              PIC X(08).
+
+           01 SWITCHES.
+               05 WS-FS-ESTADOCIVIL     PIC X(02).
+                 88 WS-FS-ESTADOCIVIL-OK                   VALUE '00'.
+                 88 WS-FS-ESTADOCIVIL-NOEXISTE             VALUE '35'.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+            DISPLAY "INGRESE ID DE CLIENTE"
+            ACCEPT WS-CLIENTEID
+
             DISPLAY "INGRESE SU ESTADO CIVIL"
             DISPLAY "CASADO = C"
             DISPLAY "SOLTERO = S"
@@ -31,18 +58,46 @@
             ACCEPT ESTADO-CIVIL
             IF WS-CASADO
                 DISPLAY "SU ESTADO CIVIL [CASADO]"
+                PERFORM GRABAR-ESTADOCIVIL
             ELSE
             IF WS-SOLTERO
                 DISPLAY "SU ESTADO CIVIL [SOLTERO]"
+                PERFORM GRABAR-ESTADOCIVIL
             ELSE
             IF WS-VIUDO
                 DISPLAY "SU ESTADO CIVIL [VIUDO]"
+                PERFORM GRABAR-ESTADOCIVIL
             ELSE
             IF WS-DIVORCIADO
                DISPLAY "SU ESTADO CIVIL [DIVORCIADO]"
+               PERFORM GRABAR-ESTADOCIVIL
             ELSE
                 DISPLAY "ERROR, NO EXISTE VALOR"
+            END-IF
+            END-IF
+            END-IF
+            END-IF.
 
             STOP RUN.
 
+      *****************************************************************
+      * AGREGA EL RESULTADO CLASIFICADO A ESTADOCIVIL.DAT; SI EL     *
+      * ARCHIVO TODAVIA NO EXISTE SE LO CREA CON OPEN OUTPUT.        *
+      *****************************************************************
+       GRABAR-ESTADOCIVIL.
+            OPEN EXTEND ESTADOCIVIL
+            IF WS-FS-ESTADOCIVIL-NOEXISTE
+                OPEN OUTPUT ESTADOCIVIL
+            END-IF.
+
+            MOVE WS-CLIENTEID TO FSE-CLIENTEID
+            MOVE ESTADO-CIVIL TO FSE-ESTADOCIVIL
+            WRITE REG-ESTADOCIVIL.
+            IF NOT WS-FS-ESTADOCIVIL-OK
+                DISPLAY 'ERROR AL GRABAR ESTADOCIVIL.DAT'
+                DISPLAY 'FILE STATUS ' WS-FS-ESTADOCIVIL
+            END-IF
+
+            CLOSE ESTADOCIVIL.
+
        END PROGRAM YOUR-PROGRAM-NAME.
