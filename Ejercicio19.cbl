@@ -7,39 +7,110 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio19.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTURAS ASSIGN TO DISK 'FACTURAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-FACTURAS.
+
+           SELECT RESUMENIVA ASSIGN TO DISK 'RESUMENIVA.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-RESUMEN.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * FACTURAS.DAT: UN MONTO DE FACTURA POR LINEA, CANTIDAD         *
+      * ARBITRARIA, PARA PROCESAR UN LOTE REAL EN VEZ DE CARGAR       *
+      * CINCO VALORES A MANO.                                         *
+      *****************************************************************
+       FD FACTURAS.
+       01 REG-FACTURA.
+           05 FSF-MONTO             PIC 9(11).
+
+      *****************************************************************
+      * RESUMENIVA.DAT: UNA LINEA POR CORRIDA, CON FECHA Y LOS TOTALES*
+      * BRUTO/IVA/NETO, PARA EL CIERRE DIARIO DE IVA.                 *
+      *****************************************************************
+       FD RESUMENIVA.
+       01 REG-RESUMEN.
+           05 FSR-FECHA              PIC 9(08).
+           05 FSR-SUMA               PIC 9(9)V99.
+           05 FSR-IVA                PIC 9(9)V99.
+           05 FSR-RESULT             PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
            77  WS-NUM     PIC 9(11) VALUE 0.
-           77  WS-CONT    PIC 9(2) VALUE 0.
+           77  WS-CONT    PIC 9(3) VALUE 0.
+           77  WS-CANT    PIC 9(3) VALUE 0.
            01  WS-AUX.
-               05 WS-AUXNUM PIC 9(11) VALUE 0 OCCURS 5 TIMES.
-           77 WS-SUMA     PIC 9(2)v99 VALUE 0.
-           77 WS-IVA      PIC 9(2)v99 VALUE 21.
-           77 WS-RESULT   PIC 9(2)v99 VALUE 0.
+               05 WS-AUXNUM PIC 9(11) VALUE 0 OCCURS 100 TIMES.
+           77 WS-SUMA     PIC 9(9)v99 VALUE 0.
+           77 WS-IVA      PIC 9(9)v99 VALUE 21.
+           77 WS-RESULT   PIC 9(9)v99 VALUE 0.
+
+           77 WS-FECHA-SISTEMA PIC 9(08) VALUE 0.
+
+           01 SWITCHES.
+               05 WS-FS-FACTURAS    PIC X(02).
+                 88 WS-FS-FACTURAS-OK                   VALUE '00'.
+                 88 WS-FS-FACTURAS-EOF                  VALUE '10'.
+                 88 WS-FS-FACTURAS-NOEXISTE             VALUE '35'.
+               05 WS-FS-RESUMEN     PIC X(02).
+                 88 WS-FS-RESUMEN-OK                    VALUE '00'.
+                 88 WS-FS-RESUMEN-NOEXISTE              VALUE '35'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM   100000-CARGA.
            PERFORM   200000-CALCULO.
            PERFORM   300000-RESULTADO.
+           PERFORM   400000-GRABAR-RESUMEN.
            STOP RUN.
 
+      *****************************************************************
+      * CARGA LOS MONTOS DESDE FACTURAS.DAT (CANTIDAD ARBITRARIA). SI *
+      * EL ARCHIVO NO EXISTE O ESTA VACIO, SE PIDEN HASTA 5 MONTOS    *
+      * POR TECLADO COMO ANTES.                                       *
+      *****************************************************************
        100000-CARGA.
-           PERFORM UNTIL WS-CONT > 4
+           OPEN INPUT FACTURAS
+           IF WS-FS-FACTURAS-NOEXISTE
+               PERFORM 110000-CARGA-MANUAL
+           ELSE
+               PERFORM 120000-CARGA-DESDE-ARCHIVO
+               CLOSE FACTURAS
+               IF WS-CANT = 0
+                   PERFORM 110000-CARGA-MANUAL
+               END-IF
+           END-IF.
+
+       110000-CARGA-MANUAL.
+           PERFORM UNTIL WS-CANT > 4
                DISPLAY "INGRESE UN NUMERO: "
                ACCEPT WS-NUM
-               MOVE WS-NUM TO WS-AUXNUM (WS-NUM)
-               COMPUTE WS-CONT = WS-CONT + 1
+               ADD 1 TO WS-CANT
+               MOVE WS-NUM TO WS-AUXNUM (WS-CANT)
+           END-PERFORM.
+
+       120000-CARGA-DESDE-ARCHIVO.
+           READ FACTURAS
+               AT END SET WS-FS-FACTURAS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-FS-FACTURAS-EOF OR WS-CANT > 99
+               ADD 1 TO WS-CANT
+               MOVE FSF-MONTO TO WS-AUXNUM (WS-CANT)
+               READ FACTURAS
+                   AT END SET WS-FS-FACTURAS-EOF TO TRUE
+               END-READ
            END-PERFORM.
 
        200000-CALCULO.
-           COMPUTE WS-CONT = WS-CONT - 4.
-           PERFORM UNTIL WS-CONT > 4
-               COMPUTE WS-SUMA = WS-SUMA + WS-AUXNUM (WS-NUM)
-               COMPUTE WS-CONT = WS-CONT + 1
+           PERFORM VARYING WS-CONT FROM 1 BY 1 UNTIL WS-CONT > WS-CANT
+               COMPUTE WS-SUMA = WS-SUMA + WS-AUXNUM (WS-CONT)
            END-PERFORM.
            COMPUTE WS-IVA = WS-SUMA * WS-IVA / 100.
            COMPUTE WS-RESULT = WS-SUMA - WS-IVA.
@@ -48,4 +119,28 @@
            DISPLAY "El Monto bruto es: " WS-SUMA.
            DISPLAY "El IVA es: " WS-IVA.
            DISPLAY "El Monto neto es: " WS-RESULT.
+
+      *****************************************************************
+      * AGREGA LOS TOTALES DE ESTA CORRIDA A RESUMENIVA.DAT, PARA EL  *
+      * CIERRE DIARIO/MENSUAL DE IVA.                                 *
+      *****************************************************************
+       400000-GRABAR-RESUMEN.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND RESUMENIVA
+           IF WS-FS-RESUMEN-NOEXISTE
+               OPEN OUTPUT RESUMENIVA
+           END-IF.
+
+           MOVE WS-FECHA-SISTEMA TO FSR-FECHA
+           MOVE WS-SUMA TO FSR-SUMA
+           MOVE WS-IVA TO FSR-IVA
+           MOVE WS-RESULT TO FSR-RESULT
+           WRITE REG-RESUMEN.
+           IF NOT WS-FS-RESUMEN-OK
+               DISPLAY 'ERROR AL GRABAR RESUMENIVA.DAT'
+               DISPLAY 'FILE STATUS ' WS-FS-RESUMEN
+           END-IF
+
+           CLOSE RESUMENIVA.
        END PROGRAM Ejercicio19.
