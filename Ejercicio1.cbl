@@ -7,9 +7,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio1.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS ASSIGN TO DISK 'FERIADOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-FERIADOS.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * FERIADOS.DAT: UNA FECHA FERIADO POR LINEA (AAAAMMDD), PARA    *
+      * QUE EL CALCULO DE DIA HABIL TAMBIEN DESCUENTE FERIADOS.       *
+      *****************************************************************
+       FD FERIADOS.
+       01 REG-FERIADO.
+           05 FSF-FECHA              PIC 9(08).
 
        WORKING-STORAGE SECTION.
       *****************************************************************
@@ -30,19 +45,126 @@
                05 WS-SIGLO     PIC 9(2)    VALUE 0.
                05 WS-AÑO       PIC 9(2)    VALUE 0.
 
+           01 WS-FECHANUM      PIC 9(08)   VALUE 0.
+
+      *****************************************************************
+      * DIA DE LA SEMANA, CALCULADO COMO LA DIFERENCIA EN DIAS ENTRE  *
+      * HOY Y UN LUNES CONOCIDO (01/01/2024), MODULO 7. 0=LUNES.      *
+      *****************************************************************
+           01 WSI-DIASEMANA    PIC 9(01)   VALUE 0.
+           01 WS-NOMBREDIA     PIC X(09)   VALUE SPACES.
+
+           01 VARIABLES-HABIL.
+               05 WSV-ESHABIL       PIC 9(01)   VALUE 0.
+                 88 WSV-ES-HABIL                   VALUE 1.
+               05 WSV-ESFERIADO     PIC 9(01)   VALUE 0.
+                 88 WSV-ES-FERIADO                 VALUE 1.
+
+           01 INDICES-FERIADOS.
+               05 WSI-I             PIC 9(03)   VALUE 0.
+               05 WSV-CANTFERIADOS  PIC 9(03)   VALUE 0.
+
+           01 TABLA-FERIADOS.
+               05 WST-FERIADO OCCURS 50 TIMES PIC 9(08) VALUE 0.
+
+           01 SWITCHES.
+               05 WS-FS-FERIADOS    PIC X(02).
+                 88 WS-FS-FERIADOS-OK                   VALUE '00'.
+                 88 WS-FS-FERIADOS-EOF                  VALUE '10'.
+                 88 WS-FS-FERIADOS-NOEXISTE             VALUE '35'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             ACCEPT WS-DATOS FROM DATE.
 
-            IF WS-AUXAÑO < 20
-                MOVE 20 TO WS-SIGLO.
+            MOVE 20 TO WS-SIGLO.
 
             MOVE WS-AUXDIA TO WS-DIA.
             MOVE WS-AUXMES TO WS-MES.
             MOVE WS-AUXAÑO TO WS-AÑO.
 
+            COMPUTE WS-FECHANUM =
+                (WS-SIGLO * 1000000) + (WS-AÑO * 10000)
+                + (WS-MES * 100) + WS-DIA.
+
             DISPLAY WS-FECHA.
 
+            PERFORM CALCULAR-DIA-SEMANA.
+            PERFORM CARGAR-FERIADOS.
+            PERFORM DETERMINAR-DIA-HABIL.
+            PERFORM MOSTRAR-DIA-HABIL.
+
             STOP RUN.
 
+      *****************************************************************
+      * OBTIENE EL NUMERO DE DIA DE LA SEMANA (0=LUNES..6=DOMINGO) Y  *
+      * SU NOMBRE, A PARTIR DE LA DIFERENCIA DE DIAS CONTRA UN LUNES  *
+      * DE REFERENCIA CONOCIDO.                                       *
+      *****************************************************************
+       CALCULAR-DIA-SEMANA.
+            COMPUTE WSI-DIASEMANA =
+                FUNCTION MOD(
+                    FUNCTION INTEGER-OF-DATE(WS-FECHANUM)
+                    - FUNCTION INTEGER-OF-DATE(20240101), 7).
+
+            EVALUATE WSI-DIASEMANA
+                WHEN 0 MOVE "LUNES"     TO WS-NOMBREDIA
+                WHEN 1 MOVE "MARTES"    TO WS-NOMBREDIA
+                WHEN 2 MOVE "MIERCOLES" TO WS-NOMBREDIA
+                WHEN 3 MOVE "JUEVES"    TO WS-NOMBREDIA
+                WHEN 4 MOVE "VIERNES"   TO WS-NOMBREDIA
+                WHEN 5 MOVE "SABADO"    TO WS-NOMBREDIA
+                WHEN 6 MOVE "DOMINGO"   TO WS-NOMBREDIA
+            END-EVALUATE.
+
+      *****************************************************************
+      * CARGA LA LISTA DE FERIADOS DESDE FERIADOS.DAT, SI EXISTE.     *
+      * SI NO EXISTE, SE CONSIDERA QUE NO HAY FERIADOS CARGADOS.      *
+      *****************************************************************
+       CARGAR-FERIADOS.
+            OPEN INPUT FERIADOS
+            IF NOT WS-FS-FERIADOS-NOEXISTE
+                READ FERIADOS
+                    AT END SET WS-FS-FERIADOS-EOF TO TRUE
+                END-READ
+                PERFORM UNTIL WS-FS-FERIADOS-EOF OR WSI-I > 49
+                    ADD 1 TO WSI-I
+                    MOVE FSF-FECHA TO WST-FERIADO (WSI-I)
+                    READ FERIADOS
+                        AT END SET WS-FS-FERIADOS-EOF TO TRUE
+                    END-READ
+                END-PERFORM
+                MOVE WSI-I TO WSV-CANTFERIADOS
+                CLOSE FERIADOS
+            END-IF.
+
+      *****************************************************************
+      * ES DIA HABIL SI NO ES SABADO/DOMINGO Y NO ESTA EN LA LISTA DE*
+      * FERIADOS.                                                     *
+      *****************************************************************
+       DETERMINAR-DIA-HABIL.
+            PERFORM VARYING WSI-I FROM 1 BY 1
+                    UNTIL WSI-I > WSV-CANTFERIADOS
+                IF WST-FERIADO (WSI-I) = WS-FECHANUM
+                    MOVE 1 TO WSV-ESFERIADO
+                END-IF
+            END-PERFORM.
+
+            IF WSI-DIASEMANA < 5 AND NOT WSV-ES-FERIADO
+                MOVE 1 TO WSV-ESHABIL
+            END-IF.
+
+       MOSTRAR-DIA-HABIL.
+            DISPLAY "DIA DE LA SEMANA: " WS-NOMBREDIA.
+
+            IF WSV-ES-HABIL
+                DISPLAY "HOY ES DIA HABIL"
+            ELSE
+                IF WSV-ES-FERIADO
+                    DISPLAY "HOY NO ES DIA HABIL (FERIADO)"
+                ELSE
+                    DISPLAY "HOY NO ES DIA HABIL (FIN DE SEMANA)"
+                END-IF
+            END-IF.
+
        END PROGRAM Ejercicio1.
