@@ -7,14 +7,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERRIDES ASSIGN TO DISK 'OVERRIDES.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-OVERRIDES.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * OVERRIDES.DAT: UN REGISTRO POR CADA CASO DE RIESGO APROBADO   *
+      * POR EXCEPCION, CON QUIEN LO APROBO Y EL MOTIVO.               *
+      *****************************************************************
+       FD OVERRIDES.
+       01 REG-OVERRIDE.
+           05 FSO-RIESGO               PIC 9(1).
+           05 FSO-SUPERVISOR           PIC X(10).
+           05 FSO-MOTIVO               PIC X(40).
 
        WORKING-STORAGE SECTION.
            77 RIESGO           PIC 9(1).
            88 WS-NORIESGO                  VALUE 1 2.
-           88 WS-RESPUESTA                 VALUE "SI" "NO".
+
+           77 WS-OVERRIDE       PIC X.
+           88 WS-QUIERE-OVERRIDE           VALUE "S" "s".
+
+           77 WS-SUPERVISOR     PIC X(10).
+           77 WS-MOTIVO         PIC X(40).
+
+           01 SWITCHES.
+               05 WS-FS-OVERRIDES   PIC X(02).
+                 88 WS-FS-OVERRIDES-OK                   VALUE '00'.
+                 88 WS-FS-OVERRIDES-NOEXISTE             VALUE '35'.
 
        PROCEDURE DIVISION.
 
@@ -24,9 +51,45 @@
 
             IF WS-NORIESGO
                 DISPLAY "ACEPTADO, NO HAY RIESGO"
-                ELSE
-                     DISPLAY "NO ACEPTADO, HAY RIESGOS"
+            ELSE
+                DISPLAY "NO ACEPTADO, HAY RIESGOS"
+                PERFORM PEDIR-OVERRIDE
+            END-IF.
 
             STOP RUN.
 
+      *****************************************************************
+      * UN SUPERVISOR PUEDE APROBAR UN CASO DE RIESGO POR EXCEPCION,  *
+      * DEJANDO REGISTRADO QUIEN LO HIZO Y POR QUE.                   *
+      *****************************************************************
+       PEDIR-OVERRIDE.
+            DISPLAY "DESEA UN SUPERVISOR APROBAR POR EXCEPCION? (S/N)"
+            ACCEPT WS-OVERRIDE
+
+            IF WS-QUIERE-OVERRIDE
+                DISPLAY "INGRESE ID DEL SUPERVISOR"
+                ACCEPT WS-SUPERVISOR
+                DISPLAY "INGRESE MOTIVO DE LA EXCEPCION"
+                ACCEPT WS-MOTIVO
+                DISPLAY "ACEPTADO POR EXCEPCION"
+                PERFORM GRABAR-OVERRIDE
+            END-IF.
+
+       GRABAR-OVERRIDE.
+            OPEN EXTEND OVERRIDES
+            IF WS-FS-OVERRIDES-NOEXISTE
+                OPEN OUTPUT OVERRIDES
+            END-IF.
+
+            MOVE RIESGO TO FSO-RIESGO
+            MOVE WS-SUPERVISOR TO FSO-SUPERVISOR
+            MOVE WS-MOTIVO TO FSO-MOTIVO
+            WRITE REG-OVERRIDE.
+            IF NOT WS-FS-OVERRIDES-OK
+                DISPLAY 'ERROR AL GRABAR OVERRIDES.DAT'
+                DISPLAY 'FILE STATUS ' WS-FS-OVERRIDES
+            END-IF
+
+            CLOSE OVERRIDES.
+
        END PROGRAM YOUR-PROGRAM-NAME.
