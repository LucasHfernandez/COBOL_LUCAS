@@ -15,17 +15,56 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ALUMNOS             ASSIGN TO DISK 'ALUMNOS-V2.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ALUMNOS.
+
+           SELECT PESOS               ASSIGN TO DISK 'PESOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PESOS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
+      *****************************************************************
+      * ALUMNOS.DAT: UN REGISTRO POR ALUMNO CARGADO, PARA QUE EL      *
+      * LISTADO NO SE PIERDA AL FINALIZAR EL PROGRAMA.                 *
+      *****************************************************************
+       FD ALUMNOS.
+       01 REG-ALUMNO.
+          05 FSA-NOMBRE            PIC A(20).
+          05 FSA-APELLIDO          PIC A(20).
+          05 FSA-NOTA1             PIC 9(02).
+          05 FSA-NOTA2             PIC 9(02).
+          05 FSA-NOTATP            PIC 9(02).
+          05 FSA-PROMEDIO          PIC 9(02)V9(02).
+          05 FSA-ESTADO            PIC 9(01).
+
+      *****************************************************************
+      * PESOS.DAT: UN UNICO REGISTRO CON EL PESO PORCENTUAL DE CADA   *
+      * NOTA (PARCIAL1, PARCIAL2, TP) PARA EL PROMEDIO PONDERADO. SI  *
+      * EL ARCHIVO NO EXISTE SE USA 40/40/20 POR DEFECTO.              *
+      *****************************************************************
+       FD PESOS.
+       01 REG-PESO.
+          05 FSW-PESO1             PIC 9(02)V9(02).
+          05 FSW-PESO2             PIC 9(02)V9(02).
+          05 FSW-PESOTP            PIC 9(02)V9(02).
+
        WORKING-STORAGE SECTION.
 
        01 VARIABLES.
           05 WSV-RESPUESTACANT    PIC 9(01).
           05 WSV-RESPALUMNO       PIC 9(01).
           05 WSV-RESPUESTA        PIC 9(01).
+          05 WSV-RESPBUSQUEDA     PIC 9(01).
+          05 WSV-APELLIDOBUSQ     PIC A(20).
+          05 WSV-ENCONTRADO       PIC 9(01).
+          05 WSV-PESO1            PIC 9(02)V9(02).
+          05 WSV-PESO2            PIC 9(02)V9(02).
+          05 WSV-PESOTP           PIC 9(02)V9(02).
+          05 WSV-RESPESTADO       PIC 9(01).
 
        01 CONSTANTES.
           05 WSC-0                PIC 9(01)       VALUE 0.
@@ -33,17 +72,29 @@
           05 WSC-3                PIC 9(01)       VALUE 3.
           05 WSC-7                PIC 9(02)V9(02) VALUE 07,00.
           05 WSC-10               PIC 9(02)       VALUE 10.
+          05 WSC-ACTIVO           PIC 9(01)       VALUE 1.
+          05 WSC-BAJA             PIC 9(01)       VALUE 2.
           05 WSC-APROBADO         PIC X(08)       VALUE 'APROBADO'.
           05 WSC-DESAPROBADO      PIC X(11)       VALUE 'DESAPROBADO'.
 
        01 INDICES.
-          05 WSI-I                PIC 9(01).
+          05 WSI-I                PIC 9(03).
+          05 WSI-INICIAL          PIC 9(03).
+
+       01 SWITCHES.
+          05 WSS-FS-ALUMNOS       PIC X(02).
+            88 WSS-FS-ALUMNOS-OK                  VALUE '00'.
+            88 WSS-FS-ALUMNOS-EOF                 VALUE '10'.
+          05 WSS-FS-PESOS         PIC X(02).
+            88 WSS-FS-PESOS-OK                    VALUE '00'.
+            88 WSS-FS-PESOS-EOF                   VALUE '10'.
 
        01 TABLA_ALUMNOS.
           05 WST-ALUMNO           OCCURS 100 TIMES.
              10 WST-ALU-NOMBRE    PIC A(20).
              10 WST-ALU-APELLIDO  PIC A(20).
              10 WST-ALU-INDICE    PIC 9(01).
+             10 WST-ALU-ESTADO    PIC 9(01).
           05 WST-NOTAS            OCCURS 100 TIMES.
              10 WST-NOT-NOTA1     PIC 9(02).
              10 WST-NOT-NOTA2     PIC 9(02).
@@ -52,6 +103,7 @@
 
        01 ACUMULADORES.
           05 WSA-ACUMULADOR       PIC 9(02)V9(02).
+          05 WSA-PONDERADO        PIC 9(04)V9(04).
 
 
        PROCEDURE DIVISION.
@@ -60,6 +112,7 @@
            PERFORM 100000-INICIO
            PERFORM 200000-PROCESO
            PERFORM 300000-FINAL
+           PERFORM 290000-GRABAR-ALUMNOS
            STOP RUN.
 
        100000-INICIO.
@@ -67,7 +120,11 @@
            INITIALIZE VARIABLES
                       TABLA_ALUMNOS
 
-              PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 100
+           PERFORM 101000-CARGAR-PESOS.
+
+           PERFORM 105000-CARGAR-ALUMNOS.
+
+           PERFORM VARYING WSI-I FROM WSI-INICIAL BY 1 UNTIL WSI-I > 100
 
                 DISPLAY '**************************************'
                 DISPLAY 'INGRESE NOMBRE ALUMNO NRO ' WSI-I
@@ -81,6 +138,8 @@
                 DISPLAY "RESPUESTA: "
                 ACCEPT WST-ALU-APELLIDO(WSI-I)
 
+                MOVE WSC-ACTIVO TO WST-ALU-ESTADO(WSI-I)
+
       ******************************************************************
                 DISPLAY '**************************************'
                 DISPLAY 'INGRESE NOTA PRIMER PARCIAL'
@@ -151,19 +210,105 @@
 
            END-PERFORM.
 
+      *****************************************************************
+      * PESOS.DAT TIENE EL PESO PORCENTUAL DE CADA NOTA PARA EL       *
+      * PROMEDIO PONDERADO (EJ. 40/40/20). SI NO EXISTE SE USAN LOS   *
+      * VALORES POR DEFECTO 40,00 / 40,00 / 20,00.                    *
+      *****************************************************************
+       101000-CARGAR-PESOS.
+
+           OPEN INPUT PESOS
+           IF WSS-FS-PESOS-OK
+              READ PESOS
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE FSW-PESO1  TO WSV-PESO1
+                    MOVE FSW-PESO2  TO WSV-PESO2
+                    MOVE FSW-PESOTP TO WSV-PESOTP
+              END-READ
+              CLOSE PESOS
+           END-IF.
+
+           IF WSV-PESO1 = 0 AND WSV-PESO2 = 0 AND WSV-PESOTP = 0
+              MOVE 40,00 TO WSV-PESO1
+              MOVE 40,00 TO WSV-PESO2
+              MOVE 20,00 TO WSV-PESOTP
+           END-IF.
+
+      *****************************************************************
+      * SE CARGA EL LISTADO YA EXISTENTE DESDE ALUMNOS.DAT, SI LO HAY,*
+      * PARA CONTINUAR AGREGANDO ALUMNOS A PARTIR DEL PRIMER ESPACIO  *
+      * LIBRE EN LUGAR DE SOBREESCRIBIR LO YA CARGADO.                 *
+      *****************************************************************
+       105000-CARGAR-ALUMNOS.
+
+           MOVE 1 TO WSI-INICIAL
+
+           OPEN INPUT ALUMNOS
+           IF WSS-FS-ALUMNOS-OK
+              PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
+                                   WSS-FS-ALUMNOS-EOF OR WSI-I > 100
+                 READ ALUMNOS
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE FSA-NOMBRE   TO WST-ALU-NOMBRE(WSI-I)
+                       MOVE FSA-APELLIDO TO WST-ALU-APELLIDO(WSI-I)
+                       MOVE FSA-NOTA1    TO WST-NOT-NOTA1(WSI-I)
+                       MOVE FSA-NOTA2    TO WST-NOT-NOTA2(WSI-I)
+                       MOVE FSA-NOTATP   TO WST-NOT-NOTATP(WSI-I)
+                       MOVE FSA-PROMEDIO TO WSV-PROMEDIO(WSI-I)
+                       MOVE FSA-ESTADO   TO WST-ALU-ESTADO(WSI-I)
+                       ADD 1 TO WST-ALU-INDICE(WSI-I)
+                       MOVE WSI-I TO WSI-INICIAL
+                       ADD 1 TO WSI-INICIAL
+                 END-READ
+              END-PERFORM
+              CLOSE ALUMNOS
+           END-IF.
+
        200000-PROCESO.
 
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
                                              WST-ALU-INDICE(WSI-I) = 0
 
-           COMPUTE WSA-ACUMULADOR= WST-NOT-NOTA1(WSI-I)
-                                   + WST-NOT-NOTA2(WSI-I)
-                                   + WST-NOT-NOTATP(WSI-I)
+           IF WST-ALU-ESTADO(WSI-I) NOT = WSC-BAJA
+
+              COMPUTE WSA-PONDERADO =
+                                   (WST-NOT-NOTA1(WSI-I) * WSV-PESO1)
+                                 + (WST-NOT-NOTA2(WSI-I) * WSV-PESO2)
+                                 + (WST-NOT-NOTATP(WSI-I) * WSV-PESOTP)
 
-           COMPUTE WSV-PROMEDIO(WSI-I) = WSA-ACUMULADOR / WSC-3
+              COMPUTE WSV-PROMEDIO(WSI-I) = WSA-PONDERADO / 100
+
+           END-IF
 
            END-PERFORM.
 
+      *****************************************************************
+      * SE REGRABA ALUMNOS.DAT CON EL LISTADO COMPLETO (EL YA EXISTENTE*
+      * MAS LO INGRESADO EN ESTA CORRIDA) PARA QUE QUEDE DISPONIBLE    *
+      * PARA LA PROXIMA EJECUCION.                                     *
+      *****************************************************************
+       290000-GRABAR-ALUMNOS.
+
+           OPEN OUTPUT ALUMNOS
+
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
+                                             WST-ALU-INDICE(WSI-I) = 0
+              MOVE WST-ALU-NOMBRE(WSI-I)   TO FSA-NOMBRE
+              MOVE WST-ALU-APELLIDO(WSI-I) TO FSA-APELLIDO
+              MOVE WST-NOT-NOTA1(WSI-I)    TO FSA-NOTA1
+              MOVE WST-NOT-NOTA2(WSI-I)    TO FSA-NOTA2
+              MOVE WST-NOT-NOTATP(WSI-I)   TO FSA-NOTATP
+              MOVE WSV-PROMEDIO(WSI-I)     TO FSA-PROMEDIO
+              MOVE WST-ALU-ESTADO(WSI-I)   TO FSA-ESTADO
+              WRITE REG-ALUMNO
+           END-PERFORM
+
+           CLOSE ALUMNOS.
+
        300000-FINAL.
 
            DISPLAY '**************************************'
@@ -176,16 +321,42 @@
 
            DISPLAY '**************************************'
 
-           DISPLAY "INGRESE NRO DE ALUMNO."
+           DISPLAY "BUSCAR ALUMNO POR: 1-NUMERO 2-APELLIDO"
            DISPLAY "RESPUESTA: "
-           ACCEPT WSV-RESPALUMNO
+           ACCEPT WSV-RESPBUSQUEDA
+
+           IF WSV-RESPBUSQUEDA = 2
+              DISPLAY "INGRESE APELLIDO DEL ALUMNO."
+              DISPLAY "RESPUESTA: "
+              ACCEPT WSV-APELLIDOBUSQ
+           ELSE
+              DISPLAY "INGRESE NRO DE ALUMNO."
+              DISPLAY "RESPUESTA: "
+              ACCEPT WSV-RESPALUMNO
+           END-IF
+
+           MOVE 0 TO WSV-ENCONTRADO
 
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
                                              WST-ALU-INDICE(WSI-I) = 0
-              IF WSV-RESPALUMNO = WSI-I
+              IF (WSV-RESPBUSQUEDA = 2 AND
+                  FUNCTION TRIM(WST-ALU-APELLIDO(WSI-I)) =
+                  FUNCTION TRIM(WSV-APELLIDOBUSQ))
+                 OR
+                 (WSV-RESPBUSQUEDA NOT = 2 AND WSV-RESPALUMNO = WSI-I)
+
+                 MOVE 1 TO WSV-ENCONTRADO
+
                  DISPLAY "ALUMNO: "
                          FUNCTION TRIM (WST-ALU-NOMBRE(WSI-I)) " "
                          FUNCTION TRIM (WST-ALU-APELLIDO(WSI-I))
+
+                 IF WST-ALU-ESTADO(WSI-I) = WSC-BAJA
+                    DISPLAY "ESTADO: BAJA (EXCLUIDO DEL PROMEDIO)"
+                 ELSE
+                    DISPLAY "ESTADO: ACTIVO"
+                 END-IF
+
                  DISPLAY " "
                  DISPLAY 'PROMEDIO: ' WSV-PROMEDIO(WSI-I)
 
@@ -195,12 +366,21 @@
                        DISPLAY WSC-APROBADO
                  END-IF
 
+                 DISPLAY " "
+                 DISPLAY "DAR DE BAJA A ESTE ALUMNO? SI = 1 NO = 2"
+                 DISPLAY "RESPUESTA: "
+                 ACCEPT WSV-RESPESTADO
+
+                 IF WSV-RESPESTADO = 1
+                    MOVE WSC-BAJA TO WST-ALU-ESTADO(WSI-I)
+                 END-IF
+
                  EXIT PERFORM
               END-IF
 
            END-PERFORM
 
-           IF WST-ALU-INDICE(WSI-I) = 0
+           IF WSV-ENCONTRADO = 0
                  DISPLAY "EL ALUMNO NO EXISTE."
            END-IF
 
