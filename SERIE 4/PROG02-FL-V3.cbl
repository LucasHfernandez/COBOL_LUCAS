@@ -15,11 +15,58 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ALUMNOS             ASSIGN TO DISK 'ALUMNOS-V3.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ALUMNOS.
+
+           SELECT MATERIAS            ASSIGN TO DISK 'MATERIAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-MATERIAS.
+
+           SELECT PESOS               ASSIGN TO DISK 'PESOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PESOS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
+      *****************************************************************
+      * ALUMNOS.DAT: UN REGISTRO POR ALUMNO CARGADO, CON SUS MATERIAS,*
+      * PARA QUE EL LISTADO NO SE PIERDA AL FINALIZAR EL PROGRAMA. LA *
+      * CANTIDAD DE MATERIAS ES VARIABLE, POR ESO SE GUARDA UNA NOTA  *
+      * POR CADA POSICION DEL CATALOGO DE MATERIAS (WSC-20 COMO TOPE).*
+      *****************************************************************
+       FD ALUMNOS.
+       01 REG-ALUMNO.
+          05 FSA-NOMBRE            PIC A(20).
+          05 FSA-APELLIDO          PIC A(20).
+          05 FSA-NOTA              PIC 9(02)V9(02) OCCURS 20 TIMES.
+          05 FSA-TOTAL             PIC 9(02)V9(02).
+          05 FSA-PROMEDIOGEN       PIC 9(02)V9(02).
+          05 FSA-CONTADOR          PIC 9(02).
+          05 FSA-ESTADO            PIC 9(01).
+
+      *****************************************************************
+      * MATERIAS.DAT: CATALOGO DE MATERIAS DEL CURSO, UNA POR REGISTRO*
+      * PARA QUE LA CANTIDAD Y EL NOMBRE DE CADA MATERIA SE PUEDA     *
+      * AGREGAR O QUITAR SIN TOCAR EL PROGRAMA.                        *
+      *****************************************************************
+       FD MATERIAS.
+       01 REG-MATERIA.
+          05 FSM-NOMBRE            PIC X(20).
+
+      *****************************************************************
+      * PESOS.DAT: UN UNICO REGISTRO CON EL PESO PORCENTUAL DE CADA   *
+      * NOTA (PARCIAL1, PARCIAL2, TP) PARA EL PROMEDIO PONDERADO. SI  *
+      * EL ARCHIVO NO EXISTE SE USA 40/40/20 POR DEFECTO.              *
+      *****************************************************************
+       FD PESOS.
+       01 REG-PESO.
+          05 FSW-PESO1             PIC 9(02)V9(02).
+          05 FSW-PESO2             PIC 9(02)V9(02).
+          05 FSW-PESOTP            PIC 9(02)V9(02).
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       * 01 VARIABLES: VARIABLES QUE TOMARAN LA RESPUESTA DEL USUARIO   *
@@ -35,18 +82,57 @@
           05 WSV-RESPUESTACANT    PIC 9(01).
           05 WSV-RESPALUMNO       PIC 9(01).
           05 WSV-RESPUESTA        PIC 9(01).
-          05 WSV-RESPUESTAMAT     PIC 9(01).
+          05 WSV-RESPUESTAMAT     PIC 9(02).
           05 WSV-RESPUESTANOTA    PIC 9(01).
+          05 WSV-RESPRANKING      PIC 9(01).
+          05 WSV-RESPBUSQUEDA     PIC 9(01).
+          05 WSV-APELLIDOBUSQ     PIC A(20).
+          05 WSV-ENCONTRADO       PIC 9(01).
+          05 WSV-PESO1            PIC 9(02)V9(02).
+          05 WSV-PESO2            PIC 9(02)V9(02).
+          05 WSV-PESOTP           PIC 9(02)V9(02).
+          05 WSV-RESPESTADO       PIC 9(01).
 
        01 CONSTANTES.
           05 WSC-0                PIC 9(01)       VALUE 0.
           05 WSC-3                PIC 9(01)       VALUE 3.
           05 WSC-6                PIC 9(01)       VALUE 6.
+          05 WSC-7                PIC 9(02)V9(02) VALUE 07,00.
           05 WSC-10               PIC 9(02)       VALUE 10.
+          05 WSC-20               PIC 9(02)       VALUE 20.
+          05 WSC-ACTIVO           PIC 9(01)       VALUE 1.
+          05 WSC-BAJA             PIC 9(01)       VALUE 2.
+          05 WSC-APROBADO         PIC X(08)       VALUE 'APROBADO'.
+          05 WSC-DESAPROBADO      PIC X(11)       VALUE 'DESAPROBADO'.
 
        01 INDICES.
-          05 WSI-I                PIC 9(01).
-          05 WSJ-J                PIC 9(01).
+          05 WSI-I                PIC 9(03).
+          05 WSJ-J                PIC 9(02).
+          05 WSI-INICIAL          PIC 9(03).
+          05 WSI-R                PIC 9(03).
+          05 WSI-S                PIC 9(03).
+          05 WSI-CANTRANK         PIC 9(03).
+
+       01 SWITCHES.
+          05 WSS-FS-ALUMNOS       PIC X(02).
+            88 WSS-FS-ALUMNOS-OK                  VALUE '00'.
+            88 WSS-FS-ALUMNOS-EOF                 VALUE '10'.
+          05 WSS-FS-MATERIAS      PIC X(02).
+            88 WSS-FS-MATERIAS-OK                 VALUE '00'.
+            88 WSS-FS-MATERIAS-EOF                VALUE '10'.
+          05 WSS-FS-PESOS         PIC X(02).
+            88 WSS-FS-PESOS-OK                    VALUE '00'.
+            88 WSS-FS-PESOS-EOF                   VALUE '10'.
+
+      ******************************************************************
+      * 01 CATALOGO_MATERIAS: LISTADO DE MATERIAS DEL CURSO, CARGADO   *
+      * DESDE MATERIAS.DAT. SI EL ARCHIVO NO EXISTE SE USAN LAS SEIS   *
+      * MATERIAS ORIGINALES COMO VALOR POR DEFECTO.                    *
+      ******************************************************************
+       01 CATALOGO_MATERIAS.
+          05 WST-CANTMAT          PIC 9(02)       VALUE 0.
+          05 WST-MATCAT           OCCURS 20 TIMES.
+             10 WST-MATCAT-NOMBRE PIC X(20).
 
        01 WST-NOT-NOTA1     PIC 9(02)            VALUE 0.
        01 WST-NOT-NOTA2     PIC 9(02)            VALUE 0.
@@ -62,19 +148,31 @@
              10 WST-ALU-NOMBRE    PIC A(20).
              10 WST-ALU-APELLIDO  PIC A(20).
              10 WST-ALU-INDICE    PIC 9(01).
+             10 WST-ALU-ESTADO    PIC 9(01).
           05 WST-MATERIA             OCCURS 100 TIMES.
-             10 WST-MAT-MATEMATICA   PIC 9(02).
-             10 WST-MAT-PROGRAMACION PIC 9(02).
-             10 WST-MAT-INGLES       PIC 9(02).
-             10 WST-MAT-METODOLOGIA  PIC 9(02).
-             10 WST-MAT-LITERATURA   PIC 9(02).
-             10 WST-MAT-FISICA       PIC 9(02).
+             10 WST-MAT-NOTA         PIC 9(02)V9(02) OCCURS 20 TIMES.
              10 WST-MAT-TOTAL        PIC 9(02)V9(02).
              10 WST-MAT-PROMEDIOGEN  PIC 9(02)V9(02).
-             10 WSC-CONTADOR         PIC 9(01).
+             10 WSC-CONTADOR         PIC 9(02).
 
        01 ACUMULADORES.
           05 WSA-ACUMULADOR       PIC 9(02)V9(02).
+          05 WSA-PONDERADO        PIC 9(04)V9(04).
+
+      ******************************************************************
+      * 01 TABLA_RANKING: COPIA ORDENABLE DE NOMBRE/APELLIDO/PROMEDIO  *
+      * GENERAL DE CADA ALUMNO CARGADO, USADA SOLO PARA EL REPORTE DE *
+      * RANKING (NO SE TOCA TABLA_ALUMNOS PARA ORDENARLA).            *
+      ******************************************************************
+       01 TABLA_RANKING.
+          05 WST-RANK                OCCURS 100 TIMES.
+             10 WST-RANK-NOMBRE      PIC A(20).
+             10 WST-RANK-APELLIDO    PIC A(20).
+             10 WST-RANK-PROMEDIO    PIC 9(02)V9(02).
+          05 WST-RANK-AUX.
+             10 WST-RANK-AUX-NOMBRE    PIC A(20).
+             10 WST-RANK-AUX-APELLIDO  PIC A(20).
+             10 WST-RANK-AUX-PROMEDIO  PIC 9(02)V9(02).
 
 
        PROCEDURE DIVISION.
@@ -82,7 +180,9 @@
        000000-CONTROL.
            PERFORM 100000-INICIO
            PERFORM 200000-PROCESO
+           PERFORM 295000-RANKING
            PERFORM 300000-FINAL
+           PERFORM 290000-GRABAR-ALUMNOS
            STOP RUN.
 
        100000-INICIO.
@@ -97,7 +197,14 @@
            INITIALIZE VARIABLES
                       TABLA_ALUMNOS
 
-              PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 100
+           PERFORM 101000-CARGAR-PESOS.
+
+           PERFORM 105000-CARGAR-ALUMNOS.
+
+           PERFORM 106000-CARGAR-MATERIAS.
+
+              PERFORM VARYING WSI-I FROM WSI-INICIAL BY 1 UNTIL
+                                                           WSI-I > 100
 
                 ADD 0 TO WSC-CONTADOR(WSI-I)
 
@@ -118,13 +225,16 @@
                 DISPLAY "RESPUESTA: "
                 ACCEPT WST-ALU-APELLIDO(WSI-I)
 
+                MOVE WSC-ACTIVO TO WST-ALU-ESTADO(WSI-I)
+
       ******************************************************************
 
       ******************************************************************
       * INGRESO DE LAS 3 NOTAS POR MATERIA DEL ALUMNO.                 *
       ******************************************************************
 
-               PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL WSJ-J > 6
+               PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL
+                                                WSJ-J > WST-CANTMAT
 
                 DISPLAY '**************************************'
                 DISPLAY 'INGRESE NOTA PRIMER PARCIAL'
@@ -186,56 +296,41 @@
       * MATERIA.                                                       *
       ******************************************************************
 
-                COMPUTE WSA-ACUMULADOR= WST-NOT-NOTA1
-                                        + WST-NOT-NOTA2
-                                        + WST-NOT-NOTATP
+                COMPUTE WSA-PONDERADO = (WST-NOT-NOTA1 * WSV-PESO1)
+                                       + (WST-NOT-NOTA2 * WSV-PESO2)
+                                       + (WST-NOT-NOTATP * WSV-PESOTP)
 
-                COMPUTE WSV-PROMEDIO = WSA-ACUMULADOR / WSC-3
+                COMPUTE WSV-PROMEDIO = WSA-PONDERADO / 100
 
                 DISPLAY '**************************************'
                 DISPLAY "DONDE DESEA ASIGNIAR EL PROMEDIO?"
-                DISPLAY "01-MATEMATICA" " "
-                        "02- PROGRAMACION" " "
-                        "03-INGLES" " "
-                        "04-METODOLOGIA" " "
-                        "05-LITERATURA" " "
-                        "06-FISICA"
+                PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL
+                                                WSJ-J > WST-CANTMAT
+                   DISPLAY WSJ-J "-" WST-MATCAT-NOMBRE(WSJ-J)
+                END-PERFORM
                 DISPLAY " "
                 DISPLAY "RESPUESTA: "
                 ACCEPT WSV-RESPUESTAMAT
                 DISPLAY '**************************************'
 
                 PERFORM UNTIL WSV-RESPUESTAMAT> WSC-0
-                          AND WSV-RESPUESTAMAT<= WSC-6
+                          AND WSV-RESPUESTAMAT<= WST-CANTMAT
 
                     DISPLAY '**************************************'
                     DISPLAY 'DATO INVALIDO.'
                     DISPLAY 'INGRESE MATERIA ASIGNADA'
-                    DISPLAY 'ENTRE 1 Y 6.'
+                    DISPLAY 'ENTRE 1 Y ' WST-CANTMAT
                     DISPLAY '**************************************'
                     ACCEPT WSV-RESPUESTAMAT
 
                 END-PERFORM
 
       ******************************************************************
-      * ASIGNACION DEL PROMEDIO DE LAS 3 NOTAS A UNA MATERIA SEGUN LA  *
-      * RESPUESTA DEL USUARIO.                                         *
+      * ASIGNACION DEL PROMEDIO DE LAS 3 NOTAS A LA MATERIA ELEGIDA.   *
       ******************************************************************
 
-                EVALUATE(WSV-RESPUESTAMAT)
-                WHEN 1
-                   MOVE WSV-PROMEDIO TO WST-MAT-MATEMATICA(WSI-I)
-                WHEN 2
-                   MOVE WSV-PROMEDIO TO WST-MAT-PROGRAMACION(WSI-I)
-                WHEN 3
-                   MOVE WSV-PROMEDIO TO WST-MAT-INGLES(WSI-I)
-                WHEN 4
-                   MOVE WSV-PROMEDIO TO WST-MAT-METODOLOGIA(WSI-I)
-                WHEN 5
-                   MOVE WSV-PROMEDIO TO WST-MAT-LITERATURA(WSI-I)
-                WHEN 6
-                   MOVE WSV-PROMEDIO TO WST-MAT-FISICA(WSI-I)
-                END-EVALUATE
+                MOVE WSV-PROMEDIO TO
+                                WST-MAT-NOTA(WSI-I, WSV-RESPUESTAMAT)
 
       ******************************************************************
       * WSC-CONTADOR ES UN CONTADOR QUE SE IRA SUMANDO EN 1 POR CADA   *
@@ -285,6 +380,102 @@
                DISPLAY "NO HAY MAS ESPACIO PARA INGRESAR NUEVO ALUMNO"
            END-IF.
 
+      *****************************************************************
+      * PESOS.DAT TIENE EL PESO PORCENTUAL DE CADA NOTA PARA EL       *
+      * PROMEDIO PONDERADO (EJ. 40/40/20). SI NO EXISTE SE USAN LOS   *
+      * VALORES POR DEFECTO 40,00 / 40,00 / 20,00.                    *
+      *****************************************************************
+       101000-CARGAR-PESOS.
+
+           OPEN INPUT PESOS
+           IF WSS-FS-PESOS-OK
+              READ PESOS
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE FSW-PESO1  TO WSV-PESO1
+                    MOVE FSW-PESO2  TO WSV-PESO2
+                    MOVE FSW-PESOTP TO WSV-PESOTP
+              END-READ
+              CLOSE PESOS
+           END-IF.
+
+           IF WSV-PESO1 = 0 AND WSV-PESO2 = 0 AND WSV-PESOTP = 0
+              MOVE 40,00 TO WSV-PESO1
+              MOVE 40,00 TO WSV-PESO2
+              MOVE 20,00 TO WSV-PESOTP
+           END-IF.
+
+      *****************************************************************
+      * SE CARGA EL LISTADO YA EXISTENTE DESDE ALUMNOS.DAT, SI LO HAY,*
+      * PARA CONTINUAR AGREGANDO ALUMNOS A PARTIR DEL PRIMER ESPACIO  *
+      * LIBRE EN LUGAR DE SOBREESCRIBIR LO YA CARGADO.                 *
+      *****************************************************************
+       105000-CARGAR-ALUMNOS.
+
+           MOVE 1 TO WSI-INICIAL
+
+           OPEN INPUT ALUMNOS
+           IF WSS-FS-ALUMNOS-OK
+              PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
+                                   WSS-FS-ALUMNOS-EOF OR WSI-I > 100
+                 READ ALUMNOS
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE FSA-NOMBRE      TO WST-ALU-NOMBRE(WSI-I)
+                       MOVE FSA-APELLIDO    TO WST-ALU-APELLIDO(WSI-I)
+                       PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL
+                                                         WSJ-J > 20
+                          MOVE FSA-NOTA(WSJ-J) TO
+                                        WST-MAT-NOTA(WSI-I, WSJ-J)
+                       END-PERFORM
+                       MOVE FSA-TOTAL       TO WST-MAT-TOTAL(WSI-I)
+                       MOVE FSA-PROMEDIOGEN TO
+                                          WST-MAT-PROMEDIOGEN(WSI-I)
+                       MOVE FSA-CONTADOR    TO WSC-CONTADOR(WSI-I)
+                       MOVE FSA-ESTADO      TO WST-ALU-ESTADO(WSI-I)
+                       ADD 1 TO WST-ALU-INDICE(WSI-I)
+                       MOVE WSI-I TO WSI-INICIAL
+                       ADD 1 TO WSI-INICIAL
+                 END-READ
+              END-PERFORM
+              CLOSE ALUMNOS
+           END-IF.
+
+      *****************************************************************
+      * SE CARGA EL CATALOGO DE MATERIAS DESDE MATERIAS.DAT. SI EL    *
+      * ARCHIVO NO EXISTE O ESTA VACIO, SE USAN LAS SEIS MATERIAS     *
+      * ORIGINALES COMO VALOR POR DEFECTO PARA NO ROMPER LO EXISTENTE.*
+      *****************************************************************
+       106000-CARGAR-MATERIAS.
+
+           OPEN INPUT MATERIAS
+           IF WSS-FS-MATERIAS-OK
+              PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL
+                                 WSS-FS-MATERIAS-EOF OR WSJ-J > 20
+                 READ MATERIAS
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WST-CANTMAT
+                       MOVE FSM-NOMBRE TO
+                                   WST-MATCAT-NOMBRE(WST-CANTMAT)
+                 END-READ
+              END-PERFORM
+              CLOSE MATERIAS
+           END-IF.
+
+           IF WST-CANTMAT = 0
+              MOVE 6                TO WST-CANTMAT
+              MOVE "MATEMATICA"     TO WST-MATCAT-NOMBRE(1)
+              MOVE "PROGRAMACION"   TO WST-MATCAT-NOMBRE(2)
+              MOVE "INGLES"         TO WST-MATCAT-NOMBRE(3)
+              MOVE "METODOLOGIA"    TO WST-MATCAT-NOMBRE(4)
+              MOVE "LITERATURA"     TO WST-MATCAT-NOMBRE(5)
+              MOVE "FISICA"         TO WST-MATCAT-NOMBRE(6)
+           END-IF.
+
        200000-PROCESO.
 
       ******************************************************************
@@ -296,20 +487,111 @@
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
                                              WST-ALU-INDICE(WSI-I) = 0
 
-            COMPUTE WST-MAT-TOTAL(WSI-I) = WST-MAT-MATEMATICA(WSI-I) +
-                                           WST-MAT-PROGRAMACION(WSI-I) +
-                                           WST-MAT-INGLES(WSI-I) +
-                                           WST-MAT-METODOLOGIA(WSI-I) +
-                                           WST-MAT-LITERATURA(WSI-I) +
-                                           WST-MAT-FISICA(WSI-I)
+             IF WST-ALU-ESTADO(WSI-I) NOT = WSC-BAJA
+
+                MOVE 0 TO WST-MAT-TOTAL(WSI-I)
 
+                PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL
+                                                WSJ-J > WST-CANTMAT
+                   ADD WST-MAT-NOTA(WSI-I, WSJ-J)
+                                             TO WST-MAT-TOTAL(WSI-I)
+                END-PERFORM
 
-             COMPUTE WST-MAT-PROMEDIOGEN(WSI-I) = WST-MAT-TOTAL(WSI-I)
-                                                  / WSC-CONTADOR(WSI-I)
+                COMPUTE WST-MAT-PROMEDIOGEN(WSI-I) =
+                             WST-MAT-TOTAL(WSI-I) / WSC-CONTADOR(WSI-I)
 
+             END-IF
 
            END-PERFORM.
 
+      *****************************************************************
+      * SE REGRABA ALUMNOS.DAT CON EL LISTADO COMPLETO (EL YA EXISTENTE*
+      * MAS LO INGRESADO EN ESTA CORRIDA) PARA QUE QUEDE DISPONIBLE    *
+      * PARA LA PROXIMA EJECUCION.                                     *
+      *****************************************************************
+       290000-GRABAR-ALUMNOS.
+
+           OPEN OUTPUT ALUMNOS
+
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
+                                             WST-ALU-INDICE(WSI-I) = 0
+              MOVE WST-ALU-NOMBRE(WSI-I)      TO FSA-NOMBRE
+              MOVE WST-ALU-APELLIDO(WSI-I)    TO FSA-APELLIDO
+              PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL WSJ-J > 20
+                 MOVE WST-MAT-NOTA(WSI-I, WSJ-J) TO FSA-NOTA(WSJ-J)
+              END-PERFORM
+              MOVE WST-MAT-TOTAL(WSI-I)       TO FSA-TOTAL
+              MOVE WST-MAT-PROMEDIOGEN(WSI-I) TO FSA-PROMEDIOGEN
+              MOVE WSC-CONTADOR(WSI-I)        TO FSA-CONTADOR
+              MOVE WST-ALU-ESTADO(WSI-I)      TO FSA-ESTADO
+              WRITE REG-ALUMNO
+           END-PERFORM
+
+           CLOSE ALUMNOS.
+
+      *****************************************************************
+      * SE ARMA EL RANKING DE LA CLASE A PARTIR DE TABLA_ALUMNOS,     *
+      * ORDENANDO DE MAYOR A MENOR PROMEDIO GENERAL (BURBUJA), PARA   *
+      * IDENTIFICAR DE UN VISTAZO A LOS MEJORES Y A LOS QUE DEBEN     *
+      * RENDIR FINAL.                                                  *
+      *****************************************************************
+       295000-RANKING.
+
+           DISPLAY '**************************************'
+           DISPLAY "DESEA VER EL RANKING DE LA CLASE? SI = 1 NO = 2"
+           DISPLAY "RESPUESTA: "
+           ACCEPT WSV-RESPRANKING
+           DISPLAY '**************************************'
+
+           IF WSV-RESPRANKING = 1
+              PERFORM 296000-MOSTRAR-RANKING
+           END-IF.
+
+       296000-MOSTRAR-RANKING.
+
+           MOVE 0 TO WSI-CANTRANK
+
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
+                                             WST-ALU-INDICE(WSI-I) = 0
+              IF WST-ALU-ESTADO(WSI-I) NOT = WSC-BAJA
+                 ADD 1 TO WSI-CANTRANK
+                 MOVE WST-ALU-NOMBRE(WSI-I)      TO
+                                      WST-RANK-NOMBRE(WSI-CANTRANK)
+                 MOVE WST-ALU-APELLIDO(WSI-I)    TO
+                                      WST-RANK-APELLIDO(WSI-CANTRANK)
+                 MOVE WST-MAT-PROMEDIOGEN(WSI-I) TO
+                                      WST-RANK-PROMEDIO(WSI-CANTRANK)
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WSI-R FROM 1 BY 1 UNTIL WSI-R >= WSI-CANTRANK
+              PERFORM VARYING WSI-S FROM 1 BY 1 UNTIL
+                                       WSI-S > WSI-CANTRANK - WSI-R
+                 IF WST-RANK-PROMEDIO(WSI-S) <
+                                         WST-RANK-PROMEDIO(WSI-S + 1)
+                    MOVE WST-RANK(WSI-S)     TO WST-RANK-AUX
+                    MOVE WST-RANK(WSI-S + 1) TO WST-RANK(WSI-S)
+                    MOVE WST-RANK-AUX        TO WST-RANK(WSI-S + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           DISPLAY '**************************************'
+           DISPLAY "RANKING DE LA CLASE"
+           DISPLAY '**************************************'
+
+           PERFORM VARYING WSI-R FROM 1 BY 1 UNTIL WSI-R > WSI-CANTRANK
+              DISPLAY WSI-R ". "
+                      FUNCTION TRIM(WST-RANK-NOMBRE(WSI-R)) " "
+                      FUNCTION TRIM(WST-RANK-APELLIDO(WSI-R))
+                      " - PROMEDIO: " WST-RANK-PROMEDIO(WSI-R)
+              IF WST-RANK-PROMEDIO(WSI-R) < WSC-7
+                 DISPLAY "   " WSC-DESAPROBADO " DEBE RENDIR FINAL"
+              ELSE
+                 DISPLAY "   " WSC-APROBADO
+              END-IF
+           END-PERFORM.
+
        300000-FINAL.
 
            DISPLAY '**************************************'
@@ -322,72 +604,82 @@
 
            DISPLAY '**************************************'
 
-           DISPLAY "INGRESE NRO DE ALUMNO."
+           DISPLAY "BUSCAR ALUMNO POR: 1-NUMERO 2-APELLIDO"
            DISPLAY "RESPUESTA: "
-           ACCEPT WSV-RESPALUMNO
+           ACCEPT WSV-RESPBUSQUEDA
+
+           IF WSV-RESPBUSQUEDA = 2
+              DISPLAY "INGRESE APELLIDO DEL ALUMNO."
+              DISPLAY "RESPUESTA: "
+              ACCEPT WSV-APELLIDOBUSQ
+           ELSE
+              DISPLAY "INGRESE NRO DE ALUMNO."
+              DISPLAY "RESPUESTA: "
+              ACCEPT WSV-RESPALUMNO
+           END-IF
 
       *****************************************************************
-      * EL USUARIO INGRESARA EL INDICE DEL ALUMNO Y SI ESTE EXISTE, SE
-      * MOSTRARA TODOS LOS DATOS DEL ALUMNO Y SUS MATERIAS, CON SUS
-      * PROMEDIOS Y EL PROMEDIO GENERAL (SI LA MATERIA TIENE UN 0,
-      * SIGNIFICA QUE NO SE LE ASIGNO LA MATERIA). SI NO EXISTE EL
-      * INDICE SE LE INFORMARA AL USUARIO QUE NO EXISTE EL ALUMNO.
+      * EL USUARIO INGRESARA EL INDICE O APELLIDO DEL ALUMNO Y SI ESTE
+      * EXISTE, SE MOSTRARA TODOS LOS DATOS DEL ALUMNO Y SUS MATERIAS,
+      * CON SUS PROMEDIOS Y EL PROMEDIO GENERAL (SI LA MATERIA TIENE UN
+      * 0, SIGNIFICA QUE NO SE LE ASIGNO LA MATERIA). SI NO EXISTE EL
+      * ALUMNO SE LE INFORMARA AL USUARIO.
       *****************************************************************
 
+           MOVE 0 TO WSV-ENCONTRADO
+
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
                                              WST-ALU-INDICE(WSI-I) = 0
-              IF WSV-RESPALUMNO = WSI-I
+              IF (WSV-RESPBUSQUEDA = 2 AND
+                  FUNCTION TRIM(WST-ALU-APELLIDO(WSI-I)) =
+                  FUNCTION TRIM(WSV-APELLIDOBUSQ))
+                 OR
+                 (WSV-RESPBUSQUEDA NOT = 2 AND WSV-RESPALUMNO = WSI-I)
+
+                 MOVE 1 TO WSV-ENCONTRADO
+
                  DISPLAY "ALUMNO: "
                          FUNCTION TRIM (WST-ALU-NOMBRE(WSI-I)) " "
                          FUNCTION TRIM (WST-ALU-APELLIDO(WSI-I))
 
-                 DISPLAY "***MATERIAS***"
-                 DISPLAY " "
-                 IF WST-MAT-MATEMATICA(WSI-I) = 0
-                     DISPLAY "MATEMATICA: NO ASIGNADO"
+                 IF WST-ALU-ESTADO(WSI-I) = WSC-BAJA
+                    DISPLAY "ESTADO: BAJA (EXCLUIDO DEL PROMEDIO)"
                  ELSE
-                     DISPLAY 'MATEMATICA: ' WST-MAT-MATEMATICA(WSI-I)
+                    DISPLAY "ESTADO: ACTIVO"
                  END-IF
 
-                 IF WST-MAT-PROGRAMACION(WSI-I) = 0
-                     DISPLAY "PROGRAMACION: NO ASIGNADO"
-                 ELSE
-                    DISPLAY 'PROGRAMACION: ' WST-MAT-PROGRAMACION(WSI-I)
-                 END-IF
+                 DISPLAY "***MATERIAS***"
+                 DISPLAY " "
 
-                 IF WST-MAT-INGLES(WSI-I) = 0
-                     DISPLAY "INGLES: NO ASIGNADO"
-                 ELSE
-                     DISPLAY 'INGLES: ' WST-MAT-INGLES(WSI-I)
-                 END-IF
+                 PERFORM VARYING WSJ-J FROM 1 BY 1 UNTIL
+                                                 WSJ-J > WST-CANTMAT
+                    IF WST-MAT-NOTA(WSI-I, WSJ-J) = 0
+                        DISPLAY FUNCTION TRIM(WST-MATCAT-NOMBRE(WSJ-J))
+                                ": NO ASIGNADO"
+                    ELSE
+                        DISPLAY FUNCTION TRIM(WST-MATCAT-NOMBRE(WSJ-J))
+                                ": " WST-MAT-NOTA(WSI-I, WSJ-J)
+                    END-IF
+                 END-PERFORM
 
-                 IF WST-MAT-METODOLOGIA(WSI-I) = 0
-                     DISPLAY "METODOLOGIA: NO ASIGNADO"
-                 ELSE
-                    DISPLAY 'METODOLOGIA: ' WST-MAT-METODOLOGIA(WSI-I)
-                 END-IF
+                 DISPLAY " "
+                 DISPLAY "PROMEDIO GENERAL: " WST-MAT-PROMEDIOGEN(WSI-I)
 
-                 IF WST-MAT-LITERATURA(WSI-I) = 0
-                     DISPLAY "LITERATURA: NO ASIGNADO"
-                 ELSE
-                     DISPLAY "LITERATURA: " WST-MAT-LITERATURA(WSI-I)
-                 END-IF
+                 DISPLAY " "
+                 DISPLAY "DAR DE BAJA A ESTE ALUMNO? SI = 1 NO = 2"
+                 DISPLAY "RESPUESTA: "
+                 ACCEPT WSV-RESPESTADO
 
-                 IF WST-MAT-FISICA(WSI-I) = 0
-                     DISPLAY "FISICA: NO ASIGNADO"
-                 ELSE
-                     DISPLAY "FISICA: " WST-MAT-FISICA(WSI-I)
+                 IF WSV-RESPESTADO = 1
+                    MOVE WSC-BAJA TO WST-ALU-ESTADO(WSI-I)
                  END-IF
 
-                 DISPLAY " "
-                 DISPLAY "PROMEDIO GENERAL: " WST-MAT-PROMEDIOGEN(WSI-I)
-
                  EXIT PERFORM
               END-IF
 
            END-PERFORM
 
-           IF WST-ALU-INDICE(WSI-I) = 0
+           IF WSV-ENCONTRADO = 0
                  DISPLAY "EL ALUMNO NO EXISTE."
            END-IF
 
