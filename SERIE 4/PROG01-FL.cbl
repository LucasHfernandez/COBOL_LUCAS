@@ -23,11 +23,70 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUOTAS              ASSIGN TO DISK 'CUOTAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CUOTAS.
+
+           SELECT TASASIVA            ASSIGN TO DISK 'TASASIVA.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-TASASIVA.
+
+           SELECT RECIBO              ASSIGN TO DISK 'REC-CUOTAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RECIBO.
+
+           SELECT LOTE                ASSIGN TO DISK 'CLIENTESLOTE.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-LOTE.
 
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD CUOTAS.
+       01 REG-CUOTA.
+          05 FSC-NOMBRE            PIC A(20).
+          05 FSC-APELLIDO          PIC A(20).
+          05 FSC-NUMERO-CUOTA      PIC 9(01).
+          05 FSC-IMPORTE           PIC 9(04)V9(02).
+          05 FSC-FECHA             PIC 9(08).
+          05 FSC-VENCIMIENTO       PIC 9(08).
+          05 FSC-MORA              PIC 9(04)V9(02).
+
+      *****************************************************************
+      * TASASIVA.DAT: TABLA DE PORCENTAJES DE IVA VIGENTES POR         *
+      * PRODUCTO, PARA NO DEPENDER DE UN VALOR FIJO EN EL PROGRAMA.    *
+      * FORMATO DE CADA LINEA: PRODUCTO(3) VIGENCIA(8 AAAAMMDD) TASA(4)*
+      *****************************************************************
+       FD TASASIVA.
+       01 REG-TASAIVA.
+          05 FST-CODPRODUCTO       PIC X(03).
+          05 FST-VIGENCIADESDE     PIC 9(08).
+          05 FST-PORCENTAJE        PIC 9(02)V9(02).
+
+      *****************************************************************
+      * REC-CUOTAS.DAT: RECIBO IMPRIMIBLE CON EL DETALLE DEL PLAN DE  *
+      * CUOTAS DE CADA CLIENTE, PARA ENTREGAR O ARCHIVAR.              *
+      *****************************************************************
+       FD RECIBO.
+       01 REG-RECIBO                PIC X(60).
+
+      *****************************************************************
+      * CLIENTESLOTE.DAT: UN REGISTRO POR CLIENTE PARA FACTURAR UNA   *
+      * CARTERA ENTERA EN UNA SOLA CORRIDA, SIN PASAR POR LOS ACCEPT  *
+      * DE 210000-CARGA. HASTA 5 CUOTAS POR CLIENTE (FSL-CANTCUOTAS   *
+      * INDICA CUANTAS DE LAS 5 ESTAN CARGADAS).                       *
+      *****************************************************************
+       FD LOTE.
+       01 REG-LOTE.
+          05 FSL-NOMBRE            PIC A(20).
+          05 FSL-APELLIDO          PIC A(20).
+          05 FSL-CODPRODUCTO       PIC X(03).
+          05 FSL-CANTCUOTAS        PIC 9(01).
+          05 FSL-CUOTAS            OCCURS 5 TIMES.
+             10 FSL-IMPORTE        PIC 9(04)V9(02).
+             10 FSL-VENCIMIENTO    PIC 9(08).
+
        WORKING-STORAGE SECTION.
 
        01 VARIABLES.
@@ -39,6 +98,11 @@
           05 WSV-NOMBRE           PIC A(20).
           05 WSV-APELLIDO         PIC A(20).
           05 WSV-RESPUESTA        PIC 9.
+          05 WSV-FECHA-SISTEMA    PIC 9(08).
+          05 WSV-CODPRODUCTO      PIC X(03)       VALUE 'GEN'.
+          05 WSV-PORCIVA          PIC 9(02)V9(02).
+          05 WSV-FECHA-VENCE      PIC 9(08).
+          05 WSV-IMP-MORA         PIC 9(04)V9(02).
 
 
 
@@ -46,15 +110,43 @@
           05 WSC-0                PIC 9(01)       VALUE 0.
           05 WSC-1                PIC 9(01)       VALUE 1.
           05 WSC-5                PIC 9(01)       VALUE 5.
-          05 WSC-PORCIVA          PIC 99          VALUE 21.
+          05 WSC-PORCIVA-DEFAULT  PIC 9(02)V9(02) VALUE 21.
+          05 WSC-PORCMORA         PIC 9(02)V9(02) VALUE 5.
 
+       01 INDICES.
+          05 WSI-TASA              PIC 9(02).
+          05 WSI-CUOTA             PIC 9(01).
+          05 WSV-MEJORVIGENCIA     PIC 9(08)       VALUE 0.
 
+      *****************************************************************
+      * WST-TASAIVA: TABLA DE TASAS DE IVA CARGADA DESDE TASASIVA.DAT *
+      * AL INICIO DEL PROGRAMA, POR PRODUCTO Y FECHA DE VIGENCIA.      *
+      *****************************************************************
+       01 WST-TASASIVA.
+          05 WST-CANTTASAS        PIC 9(02)       VALUE 0.
+          05 WST-TASAIVA          OCCURS 20 TIMES.
+             10 WST-TI-CODPRODUCTO     PIC X(03).
+             10 WST-TI-VIGENCIADESDE   PIC 9(08).
+             10 WST-TI-PORCENTAJE      PIC 9(02)V9(02).
 
        01 ACUMULADORES.
           05 WSA-ACUM-IMPORTE     PIC 9(04)V9(02).
+          05 WSA-ACUM-MORA        PIC 9(04)V9(02).
           05 WSA-CONT             PIC 9.
           05 WSA-CONTPROMEDIO     PIC 9.
 
+       01 SWITCHES.
+          05 WSS-FS-CUOTAS        PIC X(02).
+            88 WSS-FS-CUOTAS-OK                   VALUE '00'.
+          05 WSS-FS-TASASIVA      PIC X(02).
+            88 WSS-FS-TASASIVA-OK                 VALUE '00'.
+            88 WSS-FS-TASASIVA-EOF                VALUE '10'.
+          05 WSS-FS-RECIBO        PIC X(02).
+            88 WSS-FS-RECIBO-OK                   VALUE '00'.
+          05 WSS-FS-LOTE          PIC X(02).
+            88 WSS-FS-LOTE-OK                     VALUE '00'.
+            88 WSS-FS-LOTE-EOF                    VALUE '10'.
+
 
        77 WS-MASCARAVALOR         PIC ZZZZ.V99.
        77 WS-MASCARAIVA           PIC ZZZZ.V99.
@@ -64,17 +156,142 @@
 
        000000-CONTROL.
            PERFORM 100000-INICIO
-           PERFORM 200000-PROCESO
+           PERFORM 040000-ABRIR-LOTE
+           IF WSS-FS-LOTE-OK AND NOT WSS-FS-LOTE-EOF
+               PERFORM 041000-PROCESAR-CLIENTE-LOTE
+                   UNTIL WSS-FS-LOTE-EOF
+               CLOSE LOTE
+           ELSE
+               IF WSS-FS-LOTE-OK
+                   CLOSE LOTE
+               END-IF
+               PERFORM 200000-PROCESO
                PERFORM 210000-CARGA
                PERFORM 220000-CALCULO
                PERFORM 230000-RESULTADO
+           END-IF
+           PERFORM 240000-CERRAR-CUOTAS
            STOP RUN.
 
+      *****************************************************************
+      * SI CLIENTESLOTE.DAT EXISTE Y TIENE AL MENOS UN REGISTRO, SE   *
+      * FACTURA TODA LA CARTERA EN LOTE; SI NO EXISTE O ESTA VACIO SE *
+      * CAE AL FLUJO INTERACTIVO ORIGINAL DE UN SOLO CLIENTE.          *
+      *****************************************************************
+       040000-ABRIR-LOTE.
+           OPEN INPUT LOTE
+           IF WSS-FS-LOTE-OK
+               READ LOTE
+                   AT END SET WSS-FS-LOTE-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       041000-PROCESAR-CLIENTE-LOTE.
+
+           INITIALIZE ACUMULADORES.
+           MOVE 0 TO WSV-NUMERO-CUOTA.
+
+           MOVE FSL-NOMBRE         TO WSV-NOMBRE
+           MOVE FSL-APELLIDO       TO WSV-APELLIDO
+           MOVE FSL-CODPRODUCTO    TO WSV-CODPRODUCTO
+           IF WSV-CODPRODUCTO = SPACES
+              MOVE 'GEN' TO WSV-CODPRODUCTO
+           END-IF.
+
+           PERFORM VARYING WSI-CUOTA FROM 1 BY 1
+                     UNTIL WSI-CUOTA > FSL-CANTCUOTAS
+                        OR WSI-CUOTA > 5
+              ADD 1 TO WSV-NUMERO-CUOTA
+              MOVE FSL-IMPORTE(WSI-CUOTA)     TO WSV-IMP-CUOTA
+              MOVE FSL-VENCIMIENTO(WSI-CUOTA) TO WSV-FECHA-VENCE
+              COMPUTE WSA-ACUM-IMPORTE=WSA-ACUM-IMPORTE + WSV-IMP-CUOTA
+              ADD 1 TO WSA-CONTPROMEDIO
+
+              MOVE 0 TO WSV-IMP-MORA
+              IF WSV-FECHA-SISTEMA > WSV-FECHA-VENCE
+                 COMPUTE WSV-IMP-MORA =
+                            WSV-IMP-CUOTA * WSC-PORCMORA / 100
+                 ADD WSV-IMP-MORA TO WSA-ACUM-MORA
+                 DISPLAY '*** CUOTA VENCIDA - SE APLICA MORA DE '
+                         WSV-IMP-MORA ' ***'
+              END-IF
+
+              MOVE WSV-NOMBRE         TO FSC-NOMBRE
+              MOVE WSV-APELLIDO       TO FSC-APELLIDO
+              MOVE WSV-NUMERO-CUOTA   TO FSC-NUMERO-CUOTA
+              MOVE WSV-IMP-CUOTA      TO FSC-IMPORTE
+              MOVE WSV-FECHA-SISTEMA  TO FSC-FECHA
+              MOVE WSV-FECHA-VENCE    TO FSC-VENCIMIENTO
+              MOVE WSV-IMP-MORA       TO FSC-MORA
+              WRITE REG-CUOTA
+              IF NOT WSS-FS-CUOTAS-OK
+                 DISPLAY 'ERROR AL GRABAR LA CUOTA EN CUOTAS.DAT'
+                 DISPLAY 'FILE STATUS ' WSS-FS-CUOTAS
+              END-IF
+           END-PERFORM.
+
+           MOVE WSA-ACUM-IMPORTE TO WS-MASCARAVALOR.
+
+           PERFORM 220000-CALCULO.
+           PERFORM 230000-RESULTADO.
+
+           READ LOTE
+               AT END SET WSS-FS-LOTE-EOF TO TRUE
+           END-READ.
+
        100000-INICIO.
 
            INITIALIZE VARIABLES
                       ACUMULADORES.
 
+           ACCEPT WSV-FECHA-SISTEMA FROM DATE YYYYMMDD.
+
+           PERFORM 105000-ABRIR-CUOTAS.
+           PERFORM 106000-CARGAR-TASASIVA.
+           PERFORM 107000-ABRIR-RECIBO.
+
+       105000-ABRIR-CUOTAS.
+
+           OPEN EXTEND CUOTAS
+           IF NOT WSS-FS-CUOTAS-OK
+              OPEN OUTPUT CUOTAS
+           END-IF
+           IF NOT WSS-FS-CUOTAS-OK
+              DISPLAY 'ERROR AL ABRIR CUOTAS.DAT'
+              DISPLAY 'FILE STATUS ' WSS-FS-CUOTAS
+           END-IF.
+
+      *****************************************************************
+      * SE CARGA LA TABLA DE TASAS DE IVA DESDE TASASIVA.DAT. SI EL   *
+      * ARCHIVO NO EXISTE, SE USARA LA TASA GENERAL POR DEFECTO.       *
+      *****************************************************************
+       106000-CARGAR-TASASIVA.
+
+           OPEN INPUT TASASIVA
+           IF WSS-FS-TASASIVA-OK
+              PERFORM UNTIL WSS-FS-TASASIVA-EOF OR WST-CANTTASAS > 19
+                 READ TASASIVA
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WST-CANTTASAS
+                       MOVE REG-TASAIVA TO WST-TASAIVA(WST-CANTTASAS)
+                 END-READ
+              END-PERFORM
+              CLOSE TASASIVA
+           END-IF.
+
+       107000-ABRIR-RECIBO.
+
+           OPEN EXTEND RECIBO
+           IF NOT WSS-FS-RECIBO-OK
+              OPEN OUTPUT RECIBO
+           END-IF
+           IF NOT WSS-FS-RECIBO-OK
+              DISPLAY 'ERROR AL ABRIR REC-CUOTAS.DAT'
+              DISPLAY 'FILE STATUS ' WSS-FS-RECIBO
+           END-IF.
+
        200000-PROCESO.
 
            210000-CARGA.
@@ -83,6 +300,11 @@
               ACCEPT WSV-NOMBRE.
               DISPLAY "INGRESE SU APELLIDO: "
               ACCEPT WSV-APELLIDO.
+              DISPLAY "INGRESE CODIGO DE PRODUCTO (ENTER = GENERAL):"
+              ACCEPT WSV-CODPRODUCTO.
+              IF WSV-CODPRODUCTO = SPACES
+                 MOVE 'GEN' TO WSV-CODPRODUCTO
+              END-IF.
 
               PERFORM UNTIL WSV-RESPUESTA = 2
               ADD 1 TO WSV-NUMERO-CUOTA
@@ -93,6 +315,31 @@
               COMPUTE WSA-ACUM-IMPORTE=WSA-ACUM-IMPORTE + WSV-IMP-CUOTA
               ADD 1 TO WSA-CONTPROMEDIO
 
+              DISPLAY 'INGRESE FECHA DE VENCIMIENTO (AAAAMMDD)'
+              ACCEPT WSV-FECHA-VENCE
+
+              MOVE 0 TO WSV-IMP-MORA
+              IF WSV-FECHA-SISTEMA > WSV-FECHA-VENCE
+                 COMPUTE WSV-IMP-MORA =
+                            WSV-IMP-CUOTA * WSC-PORCMORA / 100
+                 ADD WSV-IMP-MORA TO WSA-ACUM-MORA
+                 DISPLAY '*** CUOTA VENCIDA - SE APLICA MORA DE '
+                         WSV-IMP-MORA ' ***'
+              END-IF
+
+              MOVE WSV-NOMBRE         TO FSC-NOMBRE
+              MOVE WSV-APELLIDO       TO FSC-APELLIDO
+              MOVE WSV-NUMERO-CUOTA   TO FSC-NUMERO-CUOTA
+              MOVE WSV-IMP-CUOTA      TO FSC-IMPORTE
+              MOVE WSV-FECHA-SISTEMA  TO FSC-FECHA
+              MOVE WSV-FECHA-VENCE    TO FSC-VENCIMIENTO
+              MOVE WSV-IMP-MORA       TO FSC-MORA
+              WRITE REG-CUOTA
+              IF NOT WSS-FS-CUOTAS-OK
+                 DISPLAY 'ERROR AL GRABAR LA CUOTA EN CUOTAS.DAT'
+                 DISPLAY 'FILE STATUS ' WSS-FS-CUOTAS
+              END-IF
+
               DISPLAY "DESEA CONTINUAR? (SI = 1 - NO = 2)"
               DISPLAY "RESPUESTA: "
               ACCEPT WSV-RESPUESTA
@@ -103,13 +350,39 @@
 
            220000-CALCULO.
 
-               COMPUTE WSV-TOTIVA = WSA-ACUM-IMPORTE * WSC-PORCIVA / 100.
-               COMPUTE WSV-MONTOTOTAL = WSA-ACUM-IMPORTE + WSV-TOTIVA.
+               PERFORM 221000-BUSCAR-PORCIVA.
+
+               COMPUTE WSV-TOTIVA = WSA-ACUM-IMPORTE * WSV-PORCIVA / 100.
+               COMPUTE WSV-MONTOTOTAL = WSA-ACUM-IMPORTE + WSV-TOTIVA
+                                        + WSA-ACUM-MORA.
                COMPUTE WSV-PROMEDIO = WSV-MONTOTOTAL / WSA-CONTPROMEDIO.
 
                MOVE WSV-TOTIVA TO WS-MASCARAIVA.
                MOVE WSV-PROMEDIO TO WS-MASCARAPROMEDIO.
 
+      *****************************************************************
+      * SE BUSCA EN LA TABLA LA TASA VIGENTE MAS RECIENTE PARA EL     *
+      * PRODUCTO INGRESADO. SI NO SE ENCUENTRA NINGUNA, SE USA LA     *
+      * TASA GENERAL POR DEFECTO (21%).                                *
+      *****************************************************************
+           221000-BUSCAR-PORCIVA.
+
+               MOVE WSC-PORCIVA-DEFAULT TO WSV-PORCIVA.
+               MOVE 0 TO WSV-MEJORVIGENCIA.
+
+               PERFORM VARYING WSI-TASA FROM 1 BY 1
+                         UNTIL WSI-TASA > WST-CANTTASAS
+                   IF WST-TI-CODPRODUCTO(WSI-TASA) = WSV-CODPRODUCTO
+                      AND WST-TI-VIGENCIADESDE(WSI-TASA) <=
+                                                   WSV-FECHA-SISTEMA
+                      AND WST-TI-VIGENCIADESDE(WSI-TASA) >=
+                                                   WSV-MEJORVIGENCIA
+                      MOVE WST-TI-PORCENTAJE(WSI-TASA) TO WSV-PORCIVA
+                      MOVE WST-TI-VIGENCIADESDE(WSI-TASA) TO
+                                                   WSV-MEJORVIGENCIA
+                   END-IF
+               END-PERFORM.
+
            230000-RESULTADO.
 
            DISPLAY '**************************************'
@@ -126,9 +399,69 @@
            DISPLAY '**************************************'
            DISPLAY "PAGOS TOTALES SIN IVA: " WSA-ACUM-IMPORTE
            DISPLAY "MONTO IVA: " WS-MASCARAIVA
-           DISPLAY "PAGOS TOTALES CON IVA: " WSV-MONTOTOTAL
+           DISPLAY "MONTO MORA POR CUOTAS VENCIDAS: " WSA-ACUM-MORA
+           DISPLAY "PAGOS TOTALES CON IVA Y MORA: " WSV-MONTOTOTAL
            DISPLAY " "
            DISPLAY "PROMEDIO: " WS-MASCARAPROMEDIO.
            DISPLAY '**************************************'.
 
+           PERFORM 231000-GRABAR-RECIBO.
+
+      *****************************************************************
+      * SE GRABA UN RECIBO IMPRIMIBLE CON EL RESUMEN DEL CLIENTE EN   *
+      * REC-CUOTAS.DAT, PARA ENTREGAR O ARCHIVAR.                      *
+      *****************************************************************
+       231000-GRABAR-RECIBO.
+
+           MOVE '----------------------------------------------------'
+                                                          TO REG-RECIBO
+           WRITE REG-RECIBO
+
+           STRING 'RECIBO - CLIENTE: ' FUNCTION TRIM(WSV-NOMBRE) ' '
+                  FUNCTION TRIM(WSV-APELLIDO)
+                  DELIMITED BY SIZE INTO REG-RECIBO
+           WRITE REG-RECIBO
+
+           STRING 'FECHA EMISION: ' WSV-FECHA-SISTEMA
+                  DELIMITED BY SIZE INTO REG-RECIBO
+           WRITE REG-RECIBO
+
+           STRING 'PAGOS TOTALES SIN IVA: ' WS-MASCARAVALOR
+                  DELIMITED BY SIZE INTO REG-RECIBO
+           WRITE REG-RECIBO
+
+           STRING 'MONTO IVA: ' WS-MASCARAIVA
+                  DELIMITED BY SIZE INTO REG-RECIBO
+           WRITE REG-RECIBO
+
+           STRING 'MONTO MORA: ' WSA-ACUM-MORA
+                  DELIMITED BY SIZE INTO REG-RECIBO
+           WRITE REG-RECIBO
+
+           STRING 'TOTAL A PAGAR: ' WSV-MONTOTOTAL
+                  DELIMITED BY SIZE INTO REG-RECIBO
+           WRITE REG-RECIBO
+
+           STRING 'PROMEDIO POR CUOTA: ' WS-MASCARAPROMEDIO
+                  DELIMITED BY SIZE INTO REG-RECIBO
+           WRITE REG-RECIBO
+
+           MOVE '----------------------------------------------------'
+                                                          TO REG-RECIBO
+           WRITE REG-RECIBO.
+
+       240000-CERRAR-CUOTAS.
+
+           CLOSE CUOTAS
+           IF NOT WSS-FS-CUOTAS-OK
+              DISPLAY 'ERROR AL CERRAR CUOTAS.DAT'
+              DISPLAY 'FILE STATUS ' WSS-FS-CUOTAS
+           END-IF.
+
+           CLOSE RECIBO
+           IF NOT WSS-FS-RECIBO-OK
+              DISPLAY 'ERROR AL CERRAR REC-CUOTAS.DAT'
+              DISPLAY 'FILE STATUS ' WSS-FS-RECIBO
+           END-IF.
+
        END-RUN.
