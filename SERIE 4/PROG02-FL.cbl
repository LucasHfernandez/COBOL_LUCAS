@@ -15,11 +15,40 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PROMEDIOS           ASSIGN TO DISK 'PROMEDIOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PROMEDIOS.
+
+           SELECT PESOS               ASSIGN TO DISK 'PESOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PESOS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
+      *****************************************************************
+      * PROMEDIOS.DAT: UN REGISTRO POR ALUMNO PROCESADO EN CUALQUIER  *
+      * CORRIDA DE ESTE PROGRAMA, PARA PODER ARMAR UN RANKING DE TODA *
+      * LA CLASE EN LUGAR DE VER UN ALUMNO POR VEZ.                    *
+      *****************************************************************
+       FD PROMEDIOS.
+       01 REG-PROMEDIO.
+          05 FSP-NOMBRE            PIC A(20).
+          05 FSP-APELLIDO          PIC A(20).
+          05 FSP-PROMEDIO          PIC 9(02)V9(02).
+
+      *****************************************************************
+      * PESOS.DAT: UN UNICO REGISTRO CON EL PESO PORCENTUAL DE CADA   *
+      * NOTA (PARCIAL1, PARCIAL2, TP) PARA EL PROMEDIO PONDERADO. SI  *
+      * EL ARCHIVO NO EXISTE SE USA 40/40/20 POR DEFECTO.              *
+      *****************************************************************
+       FD PESOS.
+       01 REG-PESO.
+          05 FSW-PESO1             PIC 9(02)V9(02).
+          05 FSW-PESO2             PIC 9(02)V9(02).
+          05 FSW-PESOTP            PIC 9(02)V9(02).
+
        WORKING-STORAGE SECTION.
 
        01 VARIABLES.
@@ -27,6 +56,10 @@
           05 WSV-NOMBRE           PIC A(20).
           05 WSV-APELLIDO         PIC A(20).
           05 WSV-NOTA             PIC 9(02)V9(02).
+          05 WSV-RESPRANKING      PIC 9(01).
+          05 WSV-PESO1            PIC 9(02)V9(02).
+          05 WSV-PESO2            PIC 9(02)V9(02).
+          05 WSV-PESOTP           PIC 9(02)V9(02).
 
        01 CONSTANTES.
           05 WSC-0                PIC 9(01)       VALUE 0.
@@ -41,12 +74,43 @@
           05 WSI-I                PIC 9(01).
           05 WSI-ACUM             PIC 9(01).
           05 WSI-NRONOTA          PIC 9(01).
+          05 WSI-R                PIC 9(03).
+          05 WSI-S                PIC 9(03).
 
-      * 01 TABLAS.
-      *    05 WST-TAB-NOTAS        OCCURS 3 TIMES.
+      ******************************************************************
+      * 01 TABLA_NOTAS: SE RETIENE CADA NOTA POR SEPARADO (Y NO SOLO  *
+      * SU SUMA) PARA PODER APLICAR EL PESO PORCENTUAL DE CADA UNA AL *
+      * CALCULAR EL PROMEDIO PONDERADO.                                *
+      ******************************************************************
+       01 TABLA_NOTAS.
+          05 WST-NOTA             PIC 9(02)V9(02) OCCURS 3 TIMES.
 
        01 ACUMULADORES.
           05 WSA-ACUMULADOR       PIC 9(02)V9(02).
+          05 WSA-PONDERADO        PIC 9(04)V9(04).
+
+       01 SWITCHES.
+          05 WSS-FS-PROMEDIOS     PIC X(02).
+            88 WSS-FS-PROMEDIOS-OK                VALUE '00'.
+            88 WSS-FS-PROMEDIOS-EOF               VALUE '10'.
+          05 WSS-FS-PESOS         PIC X(02).
+            88 WSS-FS-PESOS-OK                    VALUE '00'.
+            88 WSS-FS-PESOS-EOF                   VALUE '10'.
+
+      ******************************************************************
+      * 01 TABLA_RANKING: LISTADO DE TODOS LOS ALUMNOS YA GRABADOS EN  *
+      * PROMEDIOS.DAT, PARA ORDENARLOS DE MAYOR A MENOR PROMEDIO.     *
+      ******************************************************************
+       01 TABLA_RANKING.
+          05 WSI-CANTRANK          PIC 9(03)       VALUE 0.
+          05 WST-RANK               OCCURS 100 TIMES.
+             10 WST-RANK-NOMBRE     PIC A(20).
+             10 WST-RANK-APELLIDO   PIC A(20).
+             10 WST-RANK-PROMEDIO   PIC 9(02)V9(02).
+          05 WST-RANK-AUX.
+             10 WST-RANK-AUX-NOMBRE    PIC A(20).
+             10 WST-RANK-AUX-APELLIDO  PIC A(20).
+             10 WST-RANK-AUX-PROMEDIO  PIC 9(02)V9(02).
 
 
        PROCEDURE DIVISION.
@@ -55,6 +119,8 @@
            PERFORM 100000-INICIO
            PERFORM 200000-PROCESO
            PERFORM 300000-FINAL
+           PERFORM 310000-GRABAR-PROMEDIO
+           PERFORM 320000-RANKING
            STOP RUN.
 
        100000-INICIO.
@@ -62,6 +128,8 @@
            INITIALIZE VARIABLES
                       INDICES
 
+           PERFORM 101000-CARGAR-PESOS.
+
               DISPLAY "INGRESE NOMBRE DEL ALUMNO: "
               ACCEPT WSV-NOMBRE.
               DISPLAY "INGRESE APELLIDO DEL ALUMNO: "
@@ -90,14 +158,45 @@
 
               END-PERFORM
 
+              MOVE WSV-NOTA TO WST-NOTA(WSI-I)
               COMPUTE WSA-ACUMULADOR = WSA-ACUMULADOR + WSV-NOTA
               ADD 1 TO WSI-ACUM
 
            END-PERFORM.
 
+      *****************************************************************
+      * PESOS.DAT TIENE EL PESO PORCENTUAL DE CADA NOTA PARA EL       *
+      * PROMEDIO PONDERADO (EJ. 40/40/20). SI NO EXISTE SE USAN LOS   *
+      * VALORES POR DEFECTO 40,00 / 40,00 / 20,00.                    *
+      *****************************************************************
+       101000-CARGAR-PESOS.
+
+           OPEN INPUT PESOS
+           IF WSS-FS-PESOS-OK
+              READ PESOS
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE FSW-PESO1  TO WSV-PESO1
+                    MOVE FSW-PESO2  TO WSV-PESO2
+                    MOVE FSW-PESOTP TO WSV-PESOTP
+              END-READ
+              CLOSE PESOS
+           END-IF.
+
+           IF WSV-PESO1 = 0 AND WSV-PESO2 = 0 AND WSV-PESOTP = 0
+              MOVE 40,00 TO WSV-PESO1
+              MOVE 40,00 TO WSV-PESO2
+              MOVE 20,00 TO WSV-PESOTP
+           END-IF.
+
        200000-PROCESO.
 
-           COMPUTE WSV-PROMEDIO = WSA-ACUMULADOR / WSI-ACUM.
+           COMPUTE WSA-PONDERADO = (WST-NOTA(1) * WSV-PESO1) +
+                                   (WST-NOTA(2) * WSV-PESO2) +
+                                   (WST-NOTA(3) * WSV-PESOTP)
+
+           COMPUTE WSV-PROMEDIO = WSA-PONDERADO / 100.
 
        300000-FINAL.
 
@@ -123,4 +222,98 @@
 
            DISPLAY '**************************************'.
 
+      *****************************************************************
+      * SE AGREGA EL ALUMNO PROCESADO EN ESTA CORRIDA A PROMEDIOS.DAT,*
+      * PARA QUE EL RANKING PUEDA CONSIDERAR TODOS LOS ALUMNOS        *
+      * PROCESADOS HASTA AHORA Y NO SOLO EL DE ESTA CORRIDA.          *
+      *****************************************************************
+       310000-GRABAR-PROMEDIO.
+
+           MOVE WSV-NOMBRE   TO FSP-NOMBRE
+           MOVE WSV-APELLIDO TO FSP-APELLIDO
+           MOVE WSV-PROMEDIO TO FSP-PROMEDIO
+
+           OPEN EXTEND PROMEDIOS
+           IF NOT WSS-FS-PROMEDIOS-OK
+              OPEN OUTPUT PROMEDIOS
+           END-IF
+
+           WRITE REG-PROMEDIO
+           IF NOT WSS-FS-PROMEDIOS-OK
+              DISPLAY 'ERROR AL GRABAR EL PROMEDIO EN PROMEDIOS.DAT'
+              DISPLAY 'FILE STATUS ' WSS-FS-PROMEDIOS
+           END-IF
+
+           CLOSE PROMEDIOS.
+
+      *****************************************************************
+      * SE ARMA EL RANKING DE LA CLASE LEYENDO TODO PROMEDIOS.DAT,    *
+      * ORDENANDO DE MAYOR A MENOR PROMEDIO (BURBUJA) Y MOSTRANDO EL  *
+      * PUESTO DE CADA ALUMNO, PARA IDENTIFICAR DE UN VISTAZO A LOS   *
+      * MEJORES Y A LOS QUE DEBEN RENDIR FINAL.                        *
+      *****************************************************************
+       320000-RANKING.
+
+           DISPLAY '**************************************'
+           DISPLAY "DESEA VER EL RANKING DE LA CLASE? SI = 1 NO = 2"
+           DISPLAY "RESPUESTA: "
+           ACCEPT WSV-RESPRANKING
+           DISPLAY '**************************************'
+
+           IF WSV-RESPRANKING = 1
+              PERFORM 321000-MOSTRAR-RANKING
+           END-IF.
+
+       321000-MOSTRAR-RANKING.
+
+           MOVE 0 TO WSI-CANTRANK
+
+           OPEN INPUT PROMEDIOS
+           IF WSS-FS-PROMEDIOS-OK
+              PERFORM VARYING WSI-R FROM 1 BY 1 UNTIL
+                                  WSS-FS-PROMEDIOS-EOF OR WSI-R > 100
+                 READ PROMEDIOS
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WSI-CANTRANK
+                       MOVE FSP-NOMBRE   TO
+                                   WST-RANK-NOMBRE(WSI-CANTRANK)
+                       MOVE FSP-APELLIDO TO
+                                   WST-RANK-APELLIDO(WSI-CANTRANK)
+                       MOVE FSP-PROMEDIO TO
+                                   WST-RANK-PROMEDIO(WSI-CANTRANK)
+                 END-READ
+              END-PERFORM
+              CLOSE PROMEDIOS
+           END-IF.
+
+           PERFORM VARYING WSI-R FROM 1 BY 1 UNTIL WSI-R >= WSI-CANTRANK
+              PERFORM VARYING WSI-S FROM 1 BY 1 UNTIL
+                                       WSI-S > WSI-CANTRANK - WSI-R
+                 IF WST-RANK-PROMEDIO(WSI-S) <
+                                         WST-RANK-PROMEDIO(WSI-S + 1)
+                    MOVE WST-RANK(WSI-S)     TO WST-RANK-AUX
+                    MOVE WST-RANK(WSI-S + 1) TO WST-RANK(WSI-S)
+                    MOVE WST-RANK-AUX        TO WST-RANK(WSI-S + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           DISPLAY '**************************************'
+           DISPLAY "RANKING DE LA CLASE"
+           DISPLAY '**************************************'
+
+           PERFORM VARYING WSI-R FROM 1 BY 1 UNTIL WSI-R > WSI-CANTRANK
+              DISPLAY WSI-R ". "
+                      FUNCTION TRIM(WST-RANK-NOMBRE(WSI-R)) " "
+                      FUNCTION TRIM(WST-RANK-APELLIDO(WSI-R))
+                      " - PROMEDIO: " WST-RANK-PROMEDIO(WSI-R)
+              IF WST-RANK-PROMEDIO(WSI-R) < WSC-7
+                 DISPLAY "   " WSC-DESAPROBADO " DEBE RENDIR FINAL"
+              ELSE
+                 DISPLAY "   " WSC-APROBADO
+              END-IF
+           END-PERFORM.
+
        END-RUN.
