@@ -7,39 +7,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO1-EDD.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO DISK 'NUMEROS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT SALIDA ASSIGN TO DISK 'NUMEROSORDENADOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-SALIDA.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * NUMEROS.DAT: UN NUMERO POR LINEA, CANTIDAD ARBITRARIA, A      *
+      * ORDENAR. NUMEROSORDENADOS.DAT: EL MISMO LISTADO YA ORDENADO.  *
+      *****************************************************************
+       FD ENTRADA.
+       01 REG-ENTRADA.
+           05 FSE-NUMERO             PIC 9(04).
+
+       FD SALIDA.
+       01 REG-SALIDA.
+           05 FSS-NUMERO             PIC 9(04).
 
        WORKING-STORAGE SECTION.
 
-           01 VARIABLES                 OCCURS 2 TIMES.
-               05 WSV-NUMERO            PIC 9(02)      VALUE 0.
+           01 VARIABLES.
+               05 WSV-NUMERO            OCCURS 100 TIMES
+                                         PIC 9(04)      VALUE 0.
 
            01 INDICES.
-               05 WSI-I                 PIC 9(02).
-               05 WSI-AUX               PIC 9(02).
+               05 WSI-I                 PIC 9(03).
+               05 WSI-J                 PIC 9(03).
+               05 WSI-AUX               PIC 9(04).
+               05 WSI-CANT              PIC 9(03)       VALUE 0.
+
+           01 SWITCHES.
+               05 WS-FS-ENTRADA         PIC X(02).
+                 88 WS-FS-ENTRADA-OK                     VALUE '00'.
+                 88 WS-FS-ENTRADA-EOF                    VALUE '10'.
+                 88 WS-FS-ENTRADA-NOEXISTE               VALUE '35'.
+               05 WS-FS-SALIDA          PIC X(02).
+                 88 WS-FS-SALIDA-OK                      VALUE '00'.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 2
+           PERFORM CARGAR-NUMEROS.
+           PERFORM ORDENAR-NUMEROS.
+           PERFORM GRABAR-NUMEROS.
 
-               DISPLAY "INGRESE UN NUMERO: "
-               ACCEPT WSV-NUMERO(WSI-I)
+           STOP RUN.
 
-           END-PERFORM.
-
-               IF WSV-NUMERO(WSI-I - 1) > WSV-NUMERO(WSI-I)
-                   MOVE WSV-NUMERO(WSI-I) TO WSI-AUX
-                   MOVE WSV-NUMERO(WSI-I - 1) TO WSV-NUMERO(WSI-I)
-                   MOVE WSI-AUX TO WSV-NUMERO(WSI-I - 1)
-               END-IF.
-
-               DISPLAY "NUMEROS: " WSV-NUMERO(WSI-I - 1)
-               DISPLAY             WSV-NUMERO(WSI-I)
+      *****************************************************************
+      * CARGA HASTA 100 NUMEROS DESDE NUMEROS.DAT A LA TABLA.         *
+      *****************************************************************
+       CARGAR-NUMEROS.
+           OPEN INPUT ENTRADA
+           IF NOT WS-FS-ENTRADA-NOEXISTE
+               READ ENTRADA
+                   AT END SET WS-FS-ENTRADA-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-FS-ENTRADA-EOF OR WSI-CANT > 99
+                   ADD 1 TO WSI-CANT
+                   MOVE FSE-NUMERO TO WSV-NUMERO (WSI-CANT)
+                   READ ENTRADA
+                       AT END SET WS-FS-ENTRADA-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE ENTRADA
+           END-IF.
 
+      *****************************************************************
+      * ORDENA LA TABLA EN FORMA ASCENDENTE (BURBUJA).                *
+      *****************************************************************
+       ORDENAR-NUMEROS.
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSI-CANT
+               PERFORM VARYING WSI-J FROM 1 BY 1
+                       UNTIL WSI-J > WSI-CANT - WSI-I
+                   IF WSV-NUMERO (WSI-J) > WSV-NUMERO (WSI-J + 1)
+                       MOVE WSV-NUMERO (WSI-J) TO WSI-AUX
+                       MOVE WSV-NUMERO (WSI-J + 1) TO WSV-NUMERO (WSI-J)
+                       MOVE WSI-AUX TO WSV-NUMERO (WSI-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
-            STOP RUN.
+      *****************************************************************
+      * ESCRIBE LA TABLA YA ORDENADA EN NUMEROSORDENADOS.DAT.         *
+      *****************************************************************
+       GRABAR-NUMEROS.
+           OPEN OUTPUT SALIDA
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > WSI-CANT
+               MOVE WSV-NUMERO (WSI-I) TO FSS-NUMERO
+               WRITE REG-SALIDA
+               DISPLAY FSS-NUMERO
+           END-PERFORM.
+           CLOSE SALIDA.
 
        END PROGRAM EJERCICIO1-EDD.
