@@ -14,9 +14,37 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUISITOS ASSIGN TO DISK 'REQUISITOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-REQUISITOS.
+
+           SELECT APTOS ASSIGN TO DISK 'APTOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FS-APTOS.
+
        DATA DIVISION.
 
        FILE SECTION.
+      *****************************************************************
+      * REQUISITOS.DAT: REQUISITO DE ALTURA MINIMA/PESO MAXIMO POR    *
+      * SEXO, PARA NO TENER LOS CORTES DE APTITUD FIJOS EN EL CODIGO. *
+      *****************************************************************
+       FD REQUISITOS.
+       01 REG-REQUISITO.
+           05 FSR-SEXO               PIC X.
+           05 FSR-ALTURAMIN          PIC 9V99.
+           05 FSR-PESOMAX            PIC 999V99.
+
+      *****************************************************************
+      * APTOS.DAT: RESULTADO DE CADA POSTULANTE, PARA REGISTRO DE RRHH*
+      *****************************************************************
+       FD APTOS.
+       01 REG-APTO.
+           05 FSA-NOMBRE             PIC X(30).
+           05 FSA-EDAD               PIC 9(02).
+           05 FSA-CALIFICACION       PIC X(07).
 
        WORKING-STORAGE SECTION.
 
@@ -33,11 +61,37 @@
 
            01 INDICE.
                05 WSI-I                PIC 9(02).
+               05 WSI-J                PIC 9(02).
+               05 WSI-CANTREQ          PIC 9(02)      VALUE 0.
+
+           01 TABLA-REQUISITOS.
+               05 WST-REQUISITO OCCURS 10 TIMES.
+                   10 WST-REQ-SEXO         PIC X.
+                   10 WST-REQ-ALTURAMIN    PIC 9V99.
+                   10 WST-REQ-PESOMAX      PIC 999V99.
+
+           01 VARIABLES-REQUISITO.
+               05 WS-ALTURAMIN          PIC 9V99      VALUE 0.
+               05 WS-PESOMAX            PIC 999V99    VALUE 0.
+               05 WS-ALTURACOMP         PIC 9V99      VALUE 0.
+               05 WS-PESOCOMP           PIC 999V99    VALUE 0.
+               05 WS-CALIFICACION       PIC X(07)     VALUE SPACES.
+
+           01 SWITCHES.
+               05 WS-FS-REQUISITOS      PIC X(02).
+                 88 WS-FS-REQUISITOS-OK                   VALUE '00'.
+                 88 WS-FS-REQUISITOS-EOF                  VALUE '10'.
+                 88 WS-FS-REQUISITOS-NOEXISTE             VALUE '35'.
+               05 WS-FS-APTOS           PIC X(02).
+                 88 WS-FS-APTOS-OK                         VALUE '00'.
+                 88 WS-FS-APTOS-NOEXISTE                   VALUE '35'.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM CARGAR-REQUISITOS.
+
       ******************************************************************
       * FORZADA DE DATOS.
       ******************************************************************
@@ -90,27 +144,92 @@
                DISPLAY "ALTURA: " WSV-AUXALTURA(WSI-I)
                DISPLAY "PESO: " WSV-AUXPESO(WSI-I)
 
-               IF WSV-SEXO(WSI-I) = "M"
-                   IF WSV-AUXALTURA(WSI-I) >= 1,70 AND
-                                                WSV-AUXPESO(WSI-I) <= 90
-                       DISPLAY "CALIFICACION: "WSC-MSGAPTO
-                   ELSE
-                       DISPLAY "CALIFICACION: "WSC-MSGNO_APTO
-                   END-IF
+               PERFORM BUSCAR-REQUISITO
+
+               MOVE WSV-AUXALTURA(WSI-I) TO WS-ALTURACOMP
+               MOVE WSV-AUXPESO(WSI-I) TO WS-PESOCOMP
+
+               IF WS-ALTURACOMP >= WS-ALTURAMIN AND
+                                     WS-PESOCOMP <= WS-PESOMAX
+                   MOVE WSC-MSGAPTO TO WS-CALIFICACION
                ELSE
-               IF WSV-SEXO(WSI-I) = "F"
-                   IF WSV-AUXALTURA(WSI-I) >= 1,60 AND
-                                                WSV-AUXPESO(WSI-I) <= 60
-                       DISPLAY "CALIFICACION: "WSC-MSGAPTO
-                   ELSE
-                       DISPLAY "CALIFICACION: "WSC-MSGNO_APTO
-                   END-IF
+                   MOVE WSC-MSGNO_APTO TO WS-CALIFICACION
                END-IF
 
+               DISPLAY "CALIFICACION: " WS-CALIFICACION
+
+               PERFORM GRABAR-APTO
 
            END-PERFORM.
 
 
             STOP RUN.
 
+      *****************************************************************
+      * CARGA LOS REQUISITOS DE ALTURA/PESO POR SEXO DESDE            *
+      * REQUISITOS.DAT. SI NO EXISTE O ESTA VACIO, SE USAN LOS        *
+      * VALORES HISTORICOS (M: 1,70/90 - F: 1,60/60).                 *
+      *****************************************************************
+       CARGAR-REQUISITOS.
+           OPEN INPUT REQUISITOS
+           IF NOT WS-FS-REQUISITOS-NOEXISTE
+               READ REQUISITOS
+                   AT END SET WS-FS-REQUISITOS-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-FS-REQUISITOS-EOF OR WSI-CANTREQ > 9
+                   ADD 1 TO WSI-CANTREQ
+                   MOVE FSR-SEXO TO WST-REQ-SEXO (WSI-CANTREQ)
+                   MOVE FSR-ALTURAMIN TO WST-REQ-ALTURAMIN (WSI-CANTREQ)
+                   MOVE FSR-PESOMAX TO WST-REQ-PESOMAX (WSI-CANTREQ)
+                   READ REQUISITOS
+                       AT END SET WS-FS-REQUISITOS-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE REQUISITOS
+           END-IF.
+
+           IF WSI-CANTREQ = 0
+               MOVE 2 TO WSI-CANTREQ
+               MOVE "M" TO WST-REQ-SEXO (1)
+               MOVE 1,70 TO WST-REQ-ALTURAMIN (1)
+               MOVE 90 TO WST-REQ-PESOMAX (1)
+               MOVE "F" TO WST-REQ-SEXO (2)
+               MOVE 1,60 TO WST-REQ-ALTURAMIN (2)
+               MOVE 60 TO WST-REQ-PESOMAX (2)
+           END-IF.
+
+      *****************************************************************
+      * BUSCA EL REQUISITO QUE CORRESPONDE AL SEXO DEL POSTULANTE.    *
+      *****************************************************************
+       BUSCAR-REQUISITO.
+           MOVE 0 TO WS-ALTURAMIN.
+           MOVE 0 TO WS-PESOMAX.
+
+           PERFORM VARYING WSI-J FROM 1 BY 1 UNTIL WSI-J > WSI-CANTREQ
+               IF WST-REQ-SEXO (WSI-J) = WSV-SEXO (WSI-I)
+                   MOVE WST-REQ-ALTURAMIN (WSI-J) TO WS-ALTURAMIN
+                   MOVE WST-REQ-PESOMAX (WSI-J) TO WS-PESOMAX
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * AGREGA EL RESULTADO DEL POSTULANTE A APTOS.DAT PARA RRHH.     *
+      *****************************************************************
+       GRABAR-APTO.
+           OPEN EXTEND APTOS
+           IF WS-FS-APTOS-NOEXISTE
+               OPEN OUTPUT APTOS
+           END-IF.
+
+           MOVE WSV-NOMBRE (WSI-I) TO FSA-NOMBRE
+           MOVE WSV-EDAD (WSI-I) TO FSA-EDAD
+           MOVE WS-CALIFICACION TO FSA-CALIFICACION
+           WRITE REG-APTO.
+           IF NOT WS-FS-APTOS-OK
+               DISPLAY 'ERROR AL GRABAR APTOS.DAT'
+               DISPLAY 'FILE STATUS ' WS-FS-APTOS
+           END-IF
+
+           CLOSE APTOS.
+
        END PROGRAM EJERCICIO2-EDD.
