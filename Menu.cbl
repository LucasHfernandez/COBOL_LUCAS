@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: MENU DE OPERADOR - LISTA CADA PROGRAMA DEL TALLER EN
+      *          LENGUAJE LLANO Y LO COMPILA/EJECUTA BAJO DEMANDA, PARA
+      *          QUE EL OPERADOR NO TENGA QUE CONOCER EL PROGRAM-ID NI
+      *          LA RUTA DE CADA UNO (VARIOS PROGRAM-ID SE REPITEN
+      *          ENTRE CARPETAS, POR LO QUE EL MENU IDENTIFICA CADA
+      *          OPCION POR SU ARCHIVO FUENTE).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-09-FL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 INDICES.
+           05 WSI-I                    PIC 9(02)       VALUE 0.
+
+       01 CONSTANTES.
+           05 WSC-CANTOPCIONES         PIC 9(02)       VALUE 26.
+           05 WSC-COPYDIR              PIC X(20)       VALUE
+                                                        'Copybooks'.
+
+       01 OPCION-INGRESADA.
+           05 WSV-OPCION               PIC 9(02)       VALUE 0.
+
+       01 PROGRAMAS-DISPONIBLES.
+           05 WST-PROGRAMA             OCCURS 26 TIMES.
+               10 WST-PROG-ARCHIVO     PIC X(64).
+               10 WST-PROG-DESCRIPCION PIC X(60).
+
+       01 COMANDO-EJECUCION.
+           05 WSV-COMANDO              PIC X(250).
+
+      *****************************************************************
+      * WSV-ARCHIVO-TEMP: ARMADO DE RUTAS LARGAS CON STRING ANTES DE  *
+      * MOVERLAS A WST-PROG-ARCHIVO, PARA QUE EL MOVE COMPLETE CON    *
+      * ESPACIOS EL RESTO DEL CAMPO (STRING POR SI SOLO NO LO HACE).  *
+      *****************************************************************
+       01 WSV-ARCHIVO-TEMP             PIC X(64)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+       000000-CONTROL.
+
+           PERFORM 100000-CARGAR-PROGRAMAS.
+           PERFORM 200000-MOSTRAR-MENU UNTIL WSV-OPCION = 99.
+           STOP RUN.
+
+      *****************************************************************
+      * TABLA DE PROGRAMAS: CADA ENTRADA IDENTIFICA LA OPCION POR SU *
+      * ARCHIVO FUENTE Y NO POR EL PROGRAM-ID, PORQUE VARIOS         *
+      * PROGRAM-ID (PROG01-09-FL, PROG02-09-FL, PROG03-09-FL, ETC.) *
+      * SE REPITEN ENTRE CARPETAS DEL TALLER.                        *
+      *****************************************************************
+       100000-CARGAR-PROGRAMAS.
+
+           MOVE 'Ejercicio1.cbl' TO WST-PROG-ARCHIVO(1)
+           MOVE 'DIA DE LA SEMANA Y DIA HABIL' TO
+                                             WST-PROG-DESCRIPCION(1)
+
+           MOVE 'Ejercicio3.cbl' TO WST-PROG-ARCHIVO(2)
+           MOVE 'PROMEDIO DE NOTAS POR LEGAJO Y RANKING' TO
+                                             WST-PROG-DESCRIPCION(2)
+
+           MOVE 'Ejercicio4.cbl' TO WST-PROG-ARCHIVO(3)
+           MOVE 'CLASIFICACION DE ESTADO CIVIL' TO
+                                             WST-PROG-DESCRIPCION(3)
+
+           MOVE 'Ejercicio5.cbl' TO WST-PROG-ARCHIVO(4)
+           MOVE 'EVALUACION DE RIESGO CON OVERRIDE DE SUPERVISOR' TO
+                                             WST-PROG-DESCRIPCION(4)
+
+           MOVE 'Ejercicio7.cbl' TO WST-PROG-ARCHIVO(5)
+           MOVE 'ALTA DE CUENTA CON DIGITO VERIFICADOR' TO
+                                             WST-PROG-DESCRIPCION(5)
+
+           MOVE 'Ejercicio19.cbl' TO WST-PROG-ARCHIVO(6)
+           MOVE 'CALCULO DE IVA POR LOTE DE FACTURAS' TO
+                                             WST-PROG-DESCRIPCION(6)
+
+           MOVE 'SERIE 1/Ejercicio2.cbl' TO WST-PROG-ARCHIVO(7)
+           MOVE 'VALIDACION DE FECHA INGRESADA' TO
+                                             WST-PROG-DESCRIPCION(7)
+
+           MOVE 'SERIE 1/Ejercicio6.cbl' TO WST-PROG-ARCHIVO(8)
+           MOVE 'CONFIRMACION DE NUMERO CON AUDITORIA' TO
+                                             WST-PROG-DESCRIPCION(8)
+
+           MOVE 'SERIE 1/Ejercicio8.cbl' TO WST-PROG-ARCHIVO(9)
+           MOVE 'VALIDACION DE MONTO CONTRA LIMITES POR SUCURSAL' TO
+                                             WST-PROG-DESCRIPCION(9)
+
+           MOVE 'SERIE 1/Ejercicio9.cbl' TO WST-PROG-ARCHIVO(10)
+           MOVE 'CAPTURA DE NOMBRES SIN DUPLICADOS' TO
+                                             WST-PROG-DESCRIPCION(10)
+
+           MOVE 'SERIE 1/Ejercicio10.cbl' TO WST-PROG-ARCHIVO(11)
+           MOVE 'CALCULO DE IVA GENERAL O REDUCIDO' TO
+                                             WST-PROG-DESCRIPCION(11)
+
+           MOVE 'SERIE 2/Ejercicio1.cbl' TO WST-PROG-ARCHIVO(12)
+           MOVE 'CARGA Y TOTAL DE MATRIZ 5X5' TO
+                                             WST-PROG-DESCRIPCION(12)
+
+           MOVE 'SERIE 4/PROG01-FL.cbl' TO WST-PROG-ARCHIVO(13)
+           MOVE 'PLAN DE CUOTAS DE UN CLIENTE (INDIVIDUAL O POR LOTE)'
+                                         TO WST-PROG-DESCRIPCION(13)
+
+           MOVE 'SERIE 4/PROG02-FL.cbl' TO WST-PROG-ARCHIVO(14)
+           MOVE 'PROMEDIO DE UN ALUMNO CON PONDERACION' TO
+                                             WST-PROG-DESCRIPCION(14)
+
+           MOVE 'SERIE 4/PROG02-FL-V2.cbl' TO WST-PROG-ARCHIVO(15)
+           MOVE 'LISTADO DE ALUMNOS PERSISTENTE CON BUSQUEDA' TO
+                                             WST-PROG-DESCRIPCION(15)
+
+           MOVE 'SERIE 4/PROG02-FL-V3.cbl' TO WST-PROG-ARCHIVO(16)
+           MOVE 'ALUMNOS CON CATALOGO DE MATERIAS Y BAJAS' TO
+                                             WST-PROG-DESCRIPCION(16)
+
+           MOVE 'SERIE 5/PROG04.cbl' TO WST-PROG-ARCHIVO(17)
+           MOVE 'COPIA Y FILTRADO DE ARCHIVO DE CLIENTES' TO
+                                             WST-PROG-DESCRIPCION(17)
+
+           MOVE 'Serie6/Ejercicio1.cbl' TO WST-PROG-ARCHIVO(18)
+           MOVE 'ALTA, BAJA Y MODIFICACION DE SERVICIOS' TO
+                                             WST-PROG-DESCRIPCION(18)
+
+           MOVE 'Serie6/Ejercicio2.cbl' TO WST-PROG-ARCHIVO(19)
+           MOVE 'ALTA DE CUENTAS SIN DUPLICADOS' TO
+                                             WST-PROG-DESCRIPCION(19)
+
+           MOVE 'Serie6/Ejercicio3.cbl' TO WST-PROG-ARCHIVO(20)
+           MOVE 'CUADRO DE SERVICIOS PAGINADO' TO
+                                             WST-PROG-DESCRIPCION(20)
+
+           MOVE 'Serie6/Ejercicio4.cbl' TO WST-PROG-ARCHIVO(21)
+           MOVE 'CUADRO DE CUENTAS PAGINADO CON TOTAL' TO
+                                             WST-PROG-DESCRIPCION(21)
+
+           MOVE 'Serie6/Ejercicio5.cbl' TO WST-PROG-ARCHIVO(22)
+           MOVE 'PROMEDIO, MEDIANA Y ALERTA DE SALDO BAJO' TO
+                                             WST-PROG-DESCRIPCION(22)
+
+           MOVE 'Serie6/Ejercicio7.cbl' TO WST-PROG-ARCHIVO(23)
+           MOVE 'CRUCE DE SERVICIOS CONTRA CUENTAS Y SALDOS' TO
+                                             WST-PROG-DESCRIPCION(23)
+
+           MOVE 'Serie6/Ejercicio8.cbl' TO WST-PROG-ARCHIVO(24)
+           MOVE 'CIERRE DEL DIA CONSOLIDADO (SERVICIOS/CUENTAS/SALDOS)'
+                                         TO WST-PROG-DESCRIPCION(24)
+
+           MOVE SPACES TO WSV-ARCHIVO-TEMP
+           STRING 'Ejercicios Cobol 2.0/Estructuras de Decision/'
+                   DELIMITED BY SIZE
+               'Ejercicio1.cbl' DELIMITED BY SIZE
+               INTO WSV-ARCHIVO-TEMP
+           END-STRING
+           MOVE WSV-ARCHIVO-TEMP TO WST-PROG-ARCHIVO(25)
+           MOVE 'ORDENAMIENTO DE UNA LISTA DE NUMEROS (ARCHIVO)' TO
+                                             WST-PROG-DESCRIPCION(25)
+
+           MOVE SPACES TO WSV-ARCHIVO-TEMP
+           STRING 'Ejercicios Cobol 2.0/Estructuras de Decision/'
+                   DELIMITED BY SIZE
+               'Ejercicio2.cbl' DELIMITED BY SIZE
+               INTO WSV-ARCHIVO-TEMP
+           END-STRING
+           MOVE WSV-ARCHIVO-TEMP TO WST-PROG-ARCHIVO(26)
+           MOVE 'APTITUD DE POSTULANTES CON UMBRALES CONFIGURABLES'
+                                         TO WST-PROG-DESCRIPCION(26).
+
+       200000-MOSTRAR-MENU.
+
+           DISPLAY " "
+           DISPLAY "=============================================="
+           DISPLAY "  MENU DE PROGRAMAS DEL TALLER DE COBOL"
+           DISPLAY "=============================================="
+           PERFORM VARYING WSI-I FROM 1 BY 1
+                   UNTIL WSI-I > WSC-CANTOPCIONES
+               DISPLAY WSI-I ' - ' WST-PROG-DESCRIPCION(WSI-I)
+           END-PERFORM
+           DISPLAY "99 - SALIR"
+           DISPLAY "=============================================="
+           DISPLAY "INGRESE EL NUMERO DE OPCION."
+           ACCEPT WSV-OPCION
+
+           IF WSV-OPCION NOT = 99
+               IF WSV-OPCION > 0 AND WSV-OPCION <= WSC-CANTOPCIONES
+                   PERFORM 300000-EJECUTAR-PROGRAMA
+               ELSE
+                   DISPLAY "OPCION INVALIDA."
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * NO HAY PRECEDENTE DE CALL ENTRE PROGRAMAS EN EL TALLER (TODOS *
+      * SON MAIN INDEPENDIENTES CON SU PROPIO STOP RUN), POR LO QUE   *
+      * EL LANZADOR USA CALL "SYSTEM" PARA COMPILAR Y EJECUTAR EL     *
+      * FUENTE ELEGIDO COMO UN PROCESO APARTE.                        *
+      *****************************************************************
+       300000-EJECUTAR-PROGRAMA.
+
+           MOVE SPACES TO WSV-COMANDO
+           STRING 'cobc -x -std=ibm -I "'
+               FUNCTION TRIM(WSC-COPYDIR) DELIMITED BY SIZE
+               '" "'
+               FUNCTION TRIM(WST-PROG-ARCHIVO(WSV-OPCION))
+                   DELIMITED BY SIZE
+               '" -o /tmp/menu_run.exe && /tmp/menu_run.exe'
+                   DELIMITED BY SIZE
+               INTO WSV-COMANDO
+           END-STRING.
+
+           DISPLAY " "
+           DISPLAY "EJECUTANDO: " WST-PROG-ARCHIVO(WSV-OPCION).
+           DISPLAY " ".
+
+           CALL "SYSTEM" USING WSV-COMANDO.
+
+           DISPLAY " ".
+           DISPLAY "FIN DE LA EJECUCION. VOLVIENDO AL MENU.".
+
+       END PROGRAM MENU-09-FL.
